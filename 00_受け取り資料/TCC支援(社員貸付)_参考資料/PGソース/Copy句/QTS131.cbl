@@ -0,0 +1,23 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS131(QTA131)
+      ****************************************************************
+      *                スコアリングテーブル再校正要否ファイル        *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>判定キー
+             05        ()-PRMCARDKBN           PIC  9(06).  *>カード区分
+             05        ()-SOKUTEIYMD           PIC  9(08).  *>測定年月日
+           03          ()-TAISYOUKENSUU        PIC  9(07).  *>対象会員件数
+           03          ()-ENSHOUKENSUU         PIC  9(07).  *>延滞会員件数
+           03          ()-JISSEKIENSHOURITU    PIC  9(03)V9(02).
+                                                             *>実績延滞率(%)
+           03          ()-KIJUNENSHOURITU      PIC  9(03)V9(02).
+                                                             *>基準延滞率(%)
+           03          ()-GENZAIBAIRITU        PIC  9(01).  *>現行倍率(SCRBAIRITSU)
+           03          ()-KAIRIFLG             PIC  X(01).  *>乖離フラグ
+      *      Y:基準を上回り再校正要  N:基準内
+           03          ()-SUISHOUBAIRITU       PIC  9(01).  *>推奨倍率
