@@ -0,0 +1,22 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS017(QTA017)
+      ****************************************************************
+      *                ポイントカード再発行履歴ファイル              *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>履歴キー
+             05        ()-PRM.                              *>エントリーキー
+               07      ()-PRMKIGYOUCD          PIC  9(04).  *>企業コード
+               07      ()-PRMSUBRANGEKEY       PIC  9(04).  *>サブレンジキー
+               07      ()-PRMNAIBUKAIINNO      PIC  9(08).  *>内部会員番号
+             05        ()-SAIHAKKOUYMD         PIC  9(08).  *>再発行年月日
+           03          ()-OLDPNTNO             PIC  9(04).  *>旧新期番号
+           03          ()-NEWPNTNO             PIC  9(04).  *>新規期番号
+           03          ()-RIYUCD               PIC  X(02).  *>再発行理由コード
+           03          ()-UKETSUKEKBN          PIC  X(01).  *>受付区分（自
+                                                             *>：自動受付、
+                                                             *>窓：窓口受付）
