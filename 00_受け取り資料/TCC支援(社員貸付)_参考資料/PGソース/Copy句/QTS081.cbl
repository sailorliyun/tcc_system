@@ -0,0 +1,19 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS081(QTA081)
+      ****************************************************************
+      *                ポイント失効事前通知履歴ファイル              *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>通知履歴キー
+             05        ()-PRM.                              *>エントリーキー
+               07      ()-PRMKIGYOUCD          PIC  9(04).  *>企業コード
+               07      ()-PRMSUBRANGEKEY       PIC  9(04).  *>サブレンジキー
+               07      ()-PRMNAIBUKAIINNO      PIC  9(08).  *>内部会員番号
+             05        ()-PRMHIKIKAEYUKO       PIC  9(08).  *>引換有効期限
+           03          ()-TUUCHIYMD            PIC  9(08).  *>通知年月日
+           03          ()-TUUCHIZANPOINT       PIC S9(11)   *>通知時残ポイント
+                                                SIGN LEADING SEPARATE.
