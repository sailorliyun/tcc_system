@@ -0,0 +1,23 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS021(QTS021)
+      ****************************************************************
+      *                同居家族限度額按分変更履歴ファイル            *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>履歴キー
+             05        ()-PRM.                              *>エントリーキー
+               07      ()-PRMKIGYOUCD          PIC  9(04).  *>企業コード
+               07      ()-PRMSUBRANGEKEY       PIC  9(04).  *>サブレンジキー
+               07      ()-PRMNAIBUKAIINNO      PIC  9(08).  *>内部会員番号
+               07      ()-PRMRIYOUSHACD        PIC  9(01).  *>利用者コード
+             05        ()-HENKOUNO             PIC  9(04).  *>変更通番
+           03          ()-HENKOUKBN            PIC  X(01).  *>変更区分(1:設定 2:解除 3:利用累計リセット)
+           03          ()-OLDGENDOKBN           PIC  X(01).  *>変更前区分
+           03          ()-OLDGENDOGAKU          PIC  9(05).  *>変更前限度額
+           03          ()-NEWGENDOKBN           PIC  X(01).  *>変更後区分
+           03          ()-NEWGENDOGAKU          PIC  9(05).  *>変更後限度額
+           03          ()-HENKOUYMD             PIC  9(08).  *>変更日
