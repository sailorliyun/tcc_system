@@ -0,0 +1,28 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS101(QTA101)
+      ****************************************************************
+      *                入金分解ボーナス払繰延履歴ファイル            *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>繰延履歴キー
+             05        ()-PRM.                              *>エントリーキー
+               07      ()-PRMKIGYOUCD          PIC  9(04).  *>企業コード
+               07      ()-PRMSUBRANJIKEY       PIC  9(04).  *>サブレンジキー
+               07      ()-PRMNAIBUKAIINNO      PIC  9(08).  *>内部会員番号
+               07      ()-PRMNYUKINMEISAI      PIC  9(07).  *>入金明細番号
+               07      ()-PRMSHORITUUBAN       PIC  9(09).  *>入金分解通番
+             05        ()-DEFERSEQ             PIC  9(02).  *>繰延連番
+           03          ()-DEFERKUBUN           PIC  X(01).  *>繰延対象区分
+      *      1:JTM元本  2:JTM手数料  3:JTM事務手数料
+      *      4:JTJ元本  5:JTJ手数料7-6  6:JTJ手数料1-6
+           03          ()-DEFERGAKU            PIC S9(09)   *>繰延金額
+                                                SIGN LEADING SEPARATE.
+           03          ()-GENSEIKYUNENGETU     PIC  9(06).  *>元請求年月
+           03          ()-SAKIOKURINENGETU     PIC  9(06).  *>繰延先請求年月
+           03          ()-UKETSUKEYMD          PIC  9(08).  *>受付年月日
+           03          ()-SHORISTS              PIC  X(01). *>処理状態
+      *      0:繰延予定  1:繰延適用済  9:取消
