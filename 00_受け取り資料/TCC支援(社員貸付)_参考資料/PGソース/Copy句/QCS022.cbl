@@ -0,0 +1,24 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QCS022(QCS021)
+      ****************************************************************
+      *                外部変換番号変更履歴ファイル                  *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成（QCS021再マッピング履歴対応）FIP 26/08/08*
+      ****************************************************************
+           03        ()-SEG.                         *>履歴キー
+             05      ()-PRM.                         *>エントリーキー
+               07    ()-PRMOLDCARDNO     PIC  X(16). *>変更前カード番号
+               07    ()-PRMHENKOUNO      PIC  9(04). *>変更通番
+             05      ()-NEWCARDNO        PIC  X(16). *>変更後カード番号
+             05      ()-NKN.                         *>内部会員番号
+               07    ()-NKNROKE.                     *>ロケーションキー
+                 09  ()-NKNKIGYOUCD      PIC  9(04). *>企業コード
+                 09  ()-NKNSUBRANGEKEY   PIC  9(04). *>サブレンジキー
+               07    ()-NKNNO            PIC  9(08). *>内部会員番号
+             05      ()-HENKOURIYUCD     PIC  X(02). *>変更理由コード
+      *        01:再発行 02:再エンコード 03:商品転換 09:その他
+             05      ()-HENKOUYMD        PIC  9(08). *>変更年月日
+             05      ()-HENKOUTIME       PIC  9(06). *>変更時刻
