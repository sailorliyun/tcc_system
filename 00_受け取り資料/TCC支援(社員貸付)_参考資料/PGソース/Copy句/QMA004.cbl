@@ -0,0 +1,20 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QMA004(QMA003)
+      ****************************************************************
+      *                キャンペン中間集計ファイル                    *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>集計キー
+             05        ()-PRM.                              *>キャンペンキー
+               07      ()-PRMPCANID1        PIC  X(002).    *>キャンペンID１
+               07      ()-PRMPCANID2        PIC  X(003).    *>キャンペンID２
+               07      ()-PRMOYOKORENBAN    PIC  9(001).    *>親子連番
+             05        ()-PRMNAIBUKAIINNO   PIC  9(008).    *>内部会員番号
+           03          ()-RUIKEIRIYOUKNG    PIC  9(013).    *>累計利用額
+           03          ()-RUIKEIRIYOKAISU   PIC  9(005).    *>累計利用回数
+           03          ()-SAISHINRIYOUBI    PIC  9(008).    *>最新利用日
+           03          ()-KOUSHINYMD        PIC  9(008).    *>更新日
