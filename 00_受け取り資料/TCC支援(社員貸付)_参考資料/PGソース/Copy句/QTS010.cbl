@@ -159,6 +159,12 @@
                  09    ()-EDJRIYOUSHACD9       PIC  9(01).  *>���p�҃R�[�h�P
                  09    ()-EDJJIKOYMD9          PIC  9(08).  *>���̔������P
                  09    ()-EDJCARDJYOKYO9       PIC  9(04).  *>�J�[�h�󋵂P
+             05        ()-EDJTBL         REDEFINES
+                                         ()-EDJ.             *>事故情報テーブル形式
+               07      ()-EDJSLOT        OCCURS 9.           *>事故スロット
+                 09    ()-EDJSRIYOUSHACD PIC  9(01).         *>利用者コード
+                 09    ()-EDJSJIKOYMD    PIC  9(08).         *>事故発生年月日
+                 09    ()-EDJSCARDJYOKYO PIC  9(04).         *>カード状況
              05        ()-SOH.                              *>���t����
                07      ()-SOHCARD              PIC  9(01).  *>�J�[�h
                07      ()-SOHSEIKYU            PIC  9(01).  *>������
