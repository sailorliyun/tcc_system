@@ -0,0 +1,28 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS091(QTA091)
+      ****************************************************************
+      *                入金重複検知候補ファイル                      *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成（QTS090重複検知対応）FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                               *>重複候補キー
+             05        ()-PRM1.                               *>入金１キー
+               07      ()-PRM1KIGYOUCD          PIC  9(04).  *>企業コード
+               07      ()-PRM1SUBRANJEKEY       PIC  9(04).  *>サブレンジキー
+               07      ()-PRM1NAIBUKAIINNO      PIC  9(08).  *>内部会員番号
+               07      ()-PRM1MEISAINO          PIC  9(07).  *>入金明細番号
+             05        ()-PRM2.                               *>入金２キー
+               07      ()-PRM2KIGYOUCD          PIC  9(04).  *>企業コード
+               07      ()-PRM2SUBRANJEKEY       PIC  9(04).  *>サブレンジキー
+               07      ()-PRM2NAIBUKAIINNO      PIC  9(08).  *>内部会員番号
+               07      ()-PRM2MEISAINO          PIC  9(07).  *>入金明細番号
+           03          ()-MATCHKNG              PIC S9(11)   *>一致金額
+                                                 SIGN LEADING SEPARATE.
+           03          ()-MATCHNYUKINBI          PIC  9(08). *>一致入金日
+           03          ()-KENSHUTUYMD            PIC  9(08). *>検出年月日
+           03          ()-SHORIKBN               PIC  9(01). *>処理区分
+      *      0:未処理 1:重複取消済 9:正当な別入金と判定（対象外）
+           03          ()-SHORIYMD               PIC  9(08). *>処理年月日
