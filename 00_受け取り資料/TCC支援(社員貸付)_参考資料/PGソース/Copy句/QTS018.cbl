@@ -0,0 +1,29 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS018(QTA018)
+      ****************************************************************
+      *                回収案件管理ファイル                          *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成（KIK移管起点の案件管理）  FIP  26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>案件キー
+             05        ()-PRM.                              *>エントリーキー
+               07      ()-PRMKIGYOUCD          PIC  9(04).  *>企業コード
+               07      ()-PRMSUBRANGEKEY       PIC  9(04).  *>サブレンジキー
+               07      ()-PRMNAIBUKAIINNO      PIC  9(08).  *>内部会員番号
+           03          ()-KIKYMD               PIC  9(08).  *>回収移管日
+           03          ()-CASESTS              PIC  X(01).  *>案件状態
+                                                             *>1:対応中
+                                                             *>9:終結
+           03          ()-CONTACTHIST.                      *>接触履歴
+             05        ()-CONTACT              OCCURS 5.    *>接触記録
+               07      ()-CONTACTYMD           PIC  9(08).  *>接触年月日
+               07      ()-CONTACTKEKKA         PIC  X(02).  *>接触結果コード
+               07      ()-CONTACTMEMO          PIC  X(20).  *>接触メモ
+           03          ()-CONTACTCOUNT         PIC  9(01).  *>接触件数
+           03          ()-YAKUSOKUYMD          PIC  9(08).  *>入金約束日
+           03          ()-YAKUSOKUKINGAKU      PIC  9(08).  *>入金約束金額
+           03          ()-CLOSEYMD             PIC  9(08).  *>終結年月日
+           03          ()-CLOSEKEKKACD         PIC  X(02).  *>終結結果コード
