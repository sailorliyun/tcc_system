@@ -0,0 +1,23 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS016(QTA016)
+      ****************************************************************
+      *                与信ランク自動昇格履歴ファイル                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>履歴キー
+             05        ()-PRM.                              *>エントリーキー
+               07      ()-PRMKIGYOUCD          PIC  9(04).  *>企業コード
+               07      ()-PRMSUBRANGEKEY       PIC  9(04).  *>サブレンジキー
+               07      ()-PRMNAIBUKAIINNO      PIC  9(08).  *>内部会員番号
+             05        ()-SHORIYMD             PIC  9(08).  *>処理年月日
+           03          ()-OLD.                              *>昇格前
+             05        ()-OLDRANK              PIC  X(01).  *>与信ランク
+             05        ()-OLDSOUGENDO          PIC  9(05).  *>総合限度
+           03          ()-NEW.                              *>昇格後
+             05        ()-NEWRANK              PIC  X(01).  *>与信ランク
+             05        ()-NEWSOUGENDO          PIC  9(05).  *>総合限度
+           03          ()-JIYUUCD              PIC  X(02).  *>昇格事由コード
