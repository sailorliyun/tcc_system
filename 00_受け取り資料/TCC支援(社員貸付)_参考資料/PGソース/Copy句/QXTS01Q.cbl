@@ -0,0 +1,22 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXTS01Q(QXTS01Q)
+      ****************************************************************
+      *                CICタイムアウト再照会キューファイル          *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>再照会対象キー
+             05        ()-PRM.                              *>キー
+               07      ()-PRMKWSID           PIC  X(08).    *>ワークステーションID
+               07      ()-PRMINQNO           PIC  9(06).    *>照会通番
+           03          ()-USER2               PIC  X(10).    *>ユーザ拡張情報
+           03          ()-NAME                PIC  X(30).    *>氏名
+           03          ()-SYMD                PIC  9(07).    *>生年月日
+           03          ()-KYKBN               PIC  X(02).    *>契約区分
+           03          ()-ERR                 PIC  X(46).    *>元照会エラー内容
+           03          ()-SRERR               PIC  X(20).    *>元照会サブエラー内容
+           03          ()-QUEUEYMD            PIC  9(08).    *>再照会キュー登録年月日
+           03          ()-RETRYCNT            PIC  9(02).    *>再照会キュー登録回数
