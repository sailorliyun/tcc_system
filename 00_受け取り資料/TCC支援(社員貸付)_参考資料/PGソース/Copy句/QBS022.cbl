@@ -0,0 +1,24 @@
+      *****************************************************************
+      * 会員登録家族継続レコード(QBS022)   QBS021-KAZOKUINF(6人目以降)
+      *****************************************************************
+           03  QBS022-SEG.
+             05  QBS022-TABANO                        PIC 9(006).
+             05  QBS022-UKETSUKENO                    PIC 9(008).
+             05  QBS022-EDABAN                        PIC 9(001).
+      *        6人目以降の家族の続き番号（6～）
+           03  QBS022-KAZOKUINF.
+             05  QBS022-SETTEIKBN                      PIC 9(001).
+             05  QBS022-RIYOSHACD                      PIC 9(001).
+             05  QBS022-NYUKAIDATE                     PIC 9(007).
+             05  QBS022-KZKNAME.
+               07  QBS022-KNSHIMEI                     PIC X(015).
+               07  QBS022-RMSHIMEI                     PIC X(030).
+               07  QBS022-KJSHIMEI                     PIC N(015).
+             05  QBS022-KZKBIRTHDAY                    PIC 9(007).
+             05  QBS022-KZKSEX                         PIC 9(001).
+             05  QBS022-ZOKGARA                        PIC 9(001).
+             05  QBS022-KZKCARDHAKKOUKBN               PIC 9(001).
+             05  QBS022-NOINF.
+               07  QBS022-KZKCIFNO                     PIC 9(008).
+             05  QBS022-KZKPASSWORD                    PIC 9(004).
+             05  QBS022-KZKCLUBCD                      PIC 9(002).
