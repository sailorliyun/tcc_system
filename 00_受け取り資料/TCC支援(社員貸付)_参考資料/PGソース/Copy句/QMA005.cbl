@@ -0,0 +1,22 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QMA005(QMA003)
+      ****************************************************************
+      *                キャンペン抽選当選者ファイル                  *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>当選者キー
+             05        ()-PRMCAN.                           *>キャンペンキー
+               07      ()-PRMPCANID1        PIC  X(002).    *>キャンペンID１
+               07      ()-PRMPCANID2        PIC  X(003).    *>キャンペンID２
+               07      ()-PRMOYOKORENBAN    PIC  9(001).    *>親子連番
+             05        ()-PRMKIGYOUCD       PIC  9(004).    *>企業コード
+             05        ()-PRMSUBRANGEKEY    PIC  9(004).    *>サブレンジキー
+             05        ()-PRMNAIBUKAIINNO   PIC  9(008).    *>内部会員番号
+           03          ()-CHUSENDAN         PIC  9(002).    *>抽選段（01/02/03）
+           03          ()-FUYOPOINT         PIC  9(009).    *>付与ポイント
+           03          ()-CHUSENYMD         PIC  9(008).    *>抽選日
+           03          ()-TSUCHIZUMIFLG     PIC  X(001).    *>通知済フラグ
