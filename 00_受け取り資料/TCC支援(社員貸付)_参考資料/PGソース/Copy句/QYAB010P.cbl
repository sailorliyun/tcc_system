@@ -52,3 +52,23 @@
            03  ()-SIHARAIKBN       PIC  X(02).
       *エラーコード
            03  ()-ERRCODE          PIC  X(03).
+      *EMV/3DS拡張情報（オンライン・非対面取引の認証結果保持用）
+           03  ()-EMV3DSINF.
+      *3Dセキュア実施区分（0:未実施 1:実施 2:免除）
+             05  ()-TDS-JISSIKBN   PIC  X(01).
+      *3Dセキュア認証結果コード（ECI値等）
+             05  ()-TDS-ECI        PIC  X(02).
+      *3Dセキュア認証結果（CAVV/AAV検証結果）
+             05  ()-TDS-KEKKACD    PIC  X(02).
+      *3Dセキュアトランザクションステータス
+             05  ()-TDS-TRANSSTS   PIC  X(01).
+      *EMV ICカード処理方式区分（0:磁気 1:IC接触 2:非接触）
+             05  ()-EMV-SHORIHOSHIKI PIC X(01).
+      *EMVアプリケーション識別子（AID）
+             05  ()-EMV-AID        PIC  X(16).
+      *EMV端末検証結果（TVR）
+             05  ()-EMV-TVR        PIC  X(10).
+      *EMV暗号文タイプ（ARQC/TC/AAC）
+             05  ()-EMV-CRYPTOKBN  PIC  X(02).
+      *EMVアプリケーション暗号文（クリプトグラム）
+             05  ()-EMV-CRYPTOGRAM PIC  X(16).
