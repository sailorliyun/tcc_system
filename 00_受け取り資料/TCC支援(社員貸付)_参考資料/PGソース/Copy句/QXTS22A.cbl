@@ -0,0 +1,28 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXTS22A(QXTS22A)
+      ****************************************************************
+      *          ランク変更／停止依頼承認管理ファイル                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>依頼対象キー
+             05        ()-PRM.                              *>キー
+               07      ()-PRMTABANO          PIC  X(05).    *>端末番号
+               07      ()-PRMKIGYOUCD        PIC  X(04).    *>企業コード
+               07      ()-PRMSUBRANGEKEY     PIC  X(04).    *>サブレンジキー
+               07      ()-PRMNAIBUKAIINNO    PIC  X(08).    *>内部会員番号
+           03          ()-REQ-INFO.                          *>依頼内容
+             05        ()-REQSRVIRAIUMU      PIC  X(01).    *>サーバ依頼有無
+             05        ()-REQENDYOSINRANK    PIC  X(01).    *>依頼後与信ランク
+             05        ()-REQENDCASHLIMIT    PIC  X(05).    *>依頼後キャッシング限度額
+           03          ()-MAKERID            PIC  X(08).    *>起票者ID
+           03          ()-MAKERYMD           PIC  9(08).    *>起票年月日
+           03          ()-MAKERTIME          PIC  9(06).    *>起票時刻
+           03          ()-APPRVSTATUS        PIC  X(01).    *>承認状況
+      *      スペース:未承認  1:承認済  2:却下
+           03          ()-CHECKERID          PIC  X(08).    *>承認者ID
+           03          ()-CHECKERYMD         PIC  9(08).    *>承認年月日
+           03          ()-CHECKERTIME        PIC  9(06).    *>承認時刻
