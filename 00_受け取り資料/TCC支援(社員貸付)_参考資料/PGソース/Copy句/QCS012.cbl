@@ -0,0 +1,25 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QCS012(QCS011)
+      ****************************************************************
+      *                重複会員候補ファイル                          *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成（QCS011重複検知対応）FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>重複候補キー
+             05        ()-PRM1.                              *>会員１エントリーキー
+               07      ()-PRM1KIGYOUCD         PIC  9(04).  *>企業コード
+               07      ()-PRM1SUBRANGEKEY      PIC  9(04).  *>サブレンジキー
+               07      ()-PRM1NAIBUKAIINNO     PIC  9(08).  *>内部会員番号
+             05        ()-PRM2.                              *>会員２エントリーキー
+               07      ()-PRM2KIGYOUCD         PIC  9(04).  *>企業コード
+               07      ()-PRM2SUBRANGEKEY      PIC  9(04).  *>サブレンジキー
+               07      ()-PRM2NAIBUKAIINNO     PIC  9(08).  *>内部会員番号
+           03          ()-MATCHKBN             PIC  X(01).  *>一致区分
+      *      1:氏名カナ+生年月日+住所コード全一致
+           03          ()-KENSHUTUYMD          PIC  9(08).  *>検出年月日
+           03          ()-SHORIKBN             PIC  9(01).  *>処理区分
+      *      0:未処理 1:統合済 9:別人と判定（対象外）
+           03          ()-SHORIYMD             PIC  9(08).  *>処理年月日
