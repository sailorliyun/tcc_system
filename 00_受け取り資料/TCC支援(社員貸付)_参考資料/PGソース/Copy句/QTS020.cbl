@@ -40,6 +40,11 @@
              05        ()-STSG.                             *>�X�e�[�^�X���
                07      ()-STSTOUROKUYMD        PIC  9(08).  *>�o�^��
                07      ()-STS                  PIC  9(04).  *>�X�e�[�^�X
+             05        ()-GENDO.                            *>家族別限度
+      *      0:口座共通 1:家族別配分
+               07      ()-GENDOKBN            PIC  X(01).  *>限度区分
+               07      ()-GENDOGAKU           PIC  9(05).  *>配分限度額
+               07      ()-GENDORIYOUGAKU      PIC  9(05).  *>限度利用額
              05        ()-HOSTSHORIYMD         PIC  X(08).  *>�z�X�g������
              05        ()-HOSTSHORITIME        PIC  X(06).  *>�z�X�g��������
              05        ()-SVRKOUSHINYMD        PIC  9(08).  *>�T�[�o�X�V��
