@@ -0,0 +1,23 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS015(QTA015)
+      ****************************************************************
+      *                事故情報履歴ファイル                          *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成（EDJ1-9滞留対策）    FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>履歴キー
+             05        ()-PRM.                              *>エントリーキー
+               07      ()-PRMKIGYOUCD          PIC  9(04).  *>企業コード
+               07      ()-PRMSUBRANGEKEY       PIC  9(04).  *>サブレンジキー
+               07      ()-PRMNAIBUKAIINNO      PIC  9(08).  *>内部会員番号
+             05        ()-PRMHISTNO            PIC  9(04).  *>履歴通番
+           03          ()-EDJH.                             *>退避元事故情報
+             05        ()-EDJHRIYOUSHACD       PIC  9(01).  *>利用者コード
+             05        ()-EDJHJIKOYMD          PIC  9(08).  *>事故発生年月日
+             05        ()-EDJHCARDJYOKYO       PIC  9(04).  *>カード状況
+             05        ()-EDJHMOTOSLOT         PIC  9(01).  *>退避元スロット番号
+           03          ()-TAIHIYMD             PIC  9(08).  *>退避年月日
+           03          ()-TAIHIJIKAN            PIC  9(06).  *>退避時刻
