@@ -7,6 +7,7 @@
       *    管理NO            修正理由              担当者  修正日付  *
       *    XX-XXX  ＮＮＮＮＮＮＮＮＮＮＮＮＮＮＮ  ＮＮＮ 9999.99.99 *
       *    XX-XXX  ＩＣカード用レイアウト変更対応  上　原 2002.08.01 *
+      *    XX-XXX  新ブランド・タッチ決済対応追加  小　林 2013.04.01 *
       ****************************************************************
            03  QXS010-HOSTKAMEITENDATA.
                05  QXS010-DATAKBN                     PIC X(001).
@@ -79,9 +80,11 @@
                        09  QXS010-VSDCBASE            PIC X(001).
                        09  QXS010-MCHIPBASE           PIC X(001).
                        09  QXS010-JSMARTBASE          PIC X(001).
-                       09  QXS010-YOBI1               PIC X(001).
-                       09  QXS010-YOBI2               PIC X(001).
-                       09  QXS010-YOBI3               PIC X(001).
+      *20130401S新ブランド・タッチ決済対応フラグ追加
+                       09  QXS010-UPI                 PIC X(001).
+                       09  QXS010-CONTACTLESS         PIC X(001).
+                       09  QXS010-CONTACTLESSBASE     PIC X(001).
+      *20130401E
                05  FILLER                             PIC X(029).
                05  FILLER                             PIC X(001).
       *20020801E
