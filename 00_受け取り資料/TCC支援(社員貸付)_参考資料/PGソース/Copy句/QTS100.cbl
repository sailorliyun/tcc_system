@@ -9,11 +9,12 @@
       *   000001   レイアウト変更の為            FIP      99/03/06   *
       ****************************************************************    
            03    ()-SEG.
-             05  ()-PRMKIGYOUCD        PIC  9(04).  *>企業コード
-             05  ()-PRMSUBRANJIKEY     PIC  9(04).  *>サブレンジキー
-             05  ()-PRMNAIBUKAIINNO    PIC  9(08).  *>内部会員番号
-             05  ()-PRMNYUKINMEISAI    PIC  9(07).  *>入金明細番号
-             05  ()-PRMSHORITUUBAN     PIC  9(09).  *>入金分解通番
+             05  ()-PRM.                            *>エントリーキー
+               07  ()-PRMKIGYOUCD      PIC  9(04).  *>企業コード
+               07  ()-PRMSUBRANJIKEY   PIC  9(04).  *>サブレンジキー
+               07  ()-PRMNAIBUKAIINNO  PIC  9(08).  *>内部会員番号
+               07  ()-PRMNYUKINMEISAI  PIC  9(07).  *>入金明細番号
+               07  ()-PRMSHORITUUBAN   PIC  9(09).  *>入金分解通番
              05  ()-TOUZAIKBN          PIC  X(01).  *>東西区分
              05  ()-JIGYOHONBUCD       PIC  X(02).  *>事業本部コード
              05  ()-SAIKENKANRITEN     PIC  X(02).  *>債権管理店
