@@ -0,0 +1,9 @@
+      *****************************************************************
+      * 団体（提携先企業）マスタ
+      *****************************************************************
+           03  QBS005-AITESAKINO                   PIC X(008).
+           03  QBS005-KIGYOMEI                      PIC N(020).
+           03  QBS005-TOROKUYMD                     PIC 9(008).
+           03  QBS005-YUKOKIGEN                      PIC 9(008).
+           03  QBS005-KEIYAKUSTATUS                  PIC X(001).
+      *      1:有効  9:契約終了
