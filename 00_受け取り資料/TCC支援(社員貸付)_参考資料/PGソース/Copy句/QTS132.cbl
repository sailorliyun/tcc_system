@@ -0,0 +1,20 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS132(QTA132)
+      ****************************************************************
+      *                ギフトカード残高マスタ                        *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>会員キー
+             05        ()-PRMCARDKBN           PIC  9(06).  *>カード区分
+             05        ()-PRMNAIBUKAIINNO      PIC  9(08).  *>内部会員番号
+           03          ()-GCHAKKOUYMD          PIC  9(08).  *>発行年月日
+           03          ()-GCSAISHUUSHIYOUYMD   PIC  9(08).  *>最終使用年月日
+           03          ()-GCZANDAKA            PIC S9(07)   *>残高
+                                     SIGN IS LEADING SEPARATE.
+           03          ()-GCESCHEATSTS         PIC  X(01).  *>失効処理状態
+      *      スペース:通常  1:通知済  2:失効済(没収)
+           03          ()-GCESCHEATYMD         PIC  9(08).  *>失効判定年月日
