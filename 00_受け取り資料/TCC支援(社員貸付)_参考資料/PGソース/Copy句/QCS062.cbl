@@ -0,0 +1,63 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QCS062(QCS061)
+      ****************************************************************
+      *                提携先共通ポイント元帳（パートナー汎用化）    *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成（QCS061のTAKASHIMAYA/CSHENSYU固定を      *
+      *             パートナーコード汎用形式へ一般化）    FIP 26.08.08*
+      ****************************************************************
+           03          ()-SEG.                              *>元帳キー
+             05        ()-PRM.                              *>エントリーキー
+               07      ()-PRMKIGYOUCD          PIC  9(004). *>企業コード
+               07      ()-PRMSUBRANGEKEY       PIC  9(004). *>サブレンジキー
+               07      ()-PRMNAIBUKAIINNO      PIC  9(008). *>内部会員番号
+               07      ()-PRMSHIMEYMD          PIC  9(006). *>締年月日
+             05        ()-PRMPARTNERCD         PIC  X(003). *>提携先コード
+      *        TKS:タカシマヤ CSH:クレディセゾン提携 他は新規提携先
+           03          ()-CARDKBN              PIC  9(006). *>カード区分
+           03          ()-TOUZAIKBN            PIC  X(001). *>当在区分
+           03          ()-KANRITEN             PIC  X(002). *>管理店
+           03          ()-KAKUTOKUTEN          PIC  X(002). *>獲得店
+           03          ()-NONEMASTERFLAG       PIC  X(001). *>Ｎ本マスタフラグ
+           03          ()-FUSEIGOUFLAG         PIC  X(001). *>不整合判別フラグ
+           03          ()-KISAISKB             PIC  X(001). *>本明細データ判別フラグ
+           03          ()-NYUKAIJIPOINT        PIC  9(011). *>入会時ポイント
+           03          ()-BONUSPOINT           PIC  9(011). *>ボーナスポイント
+           03          ()-POINTSBTFLAG         PIC  X(001). *>ポイント判別フラグ
+           03          ()-SEIKYUTENNAI         PIC  9(011). *>請求額（店内分）
+           03          ()-SEIKYUCS             PIC  9(011). *>請求額（提携先分）
+           03          ()-DATAREC.                          *>データ明細レコード
+             05        ()-RECORDKBN            PIC  X(001). *>本レコード区分
+             05        ()-KEY.                              *>キー情報
+               07      ()-PARTNERKANRINO       PIC  X(009). *>提携先管理番号
+               07      ()-CARDNO               PIC  X(016). *>カード番号
+             05        ()-POINTINFO.                        *>共通ポイント情報
+               07      ()-TUMITATEKGN          PIC  9(006). *>積立金額
+               07      ()-KOUKANKGN            PIC  9(006). *>交換金額
+               07      ()-KOUKANNO             PIC  9(004). *>交換番号
+               07      ()-KOUKANMAIZEN         PIC  9(003). *>交換枚数（前月）
+               07      ()-KOUKANMAISUU         PIC  9(003). *>交換枚数（合計）
+               07      ()-ZENGETUZANP          PIC S9(011)  *>前月残ポイント
+                            SIGN IS LEADING SEPARATE CHARACTER.
+               07      ()-TOUGETUKOUP          PIC S9(011)  *>当月交換ポイント
+                            SIGN IS LEADING SEPARATE CHARACTER.
+               07      ()-TENNAIHASSEIP        PIC S9(011)  *>店内発生ポイント
+                            SIGN IS LEADING SEPARATE CHARACTER.
+               07      ()-TUIKAPKUBUN          PIC  X(002). *>追加ポイント区分
+               07      ()-TUIKAPOINT           PIC S9(011)  *>追加ポイント
+                            SIGN IS LEADING SEPARATE CHARACTER.
+               07      ()-BONUSRUIKEI          PIC S9(013)  *>ボーナス累計額
+                            SIGN IS LEADING SEPARATE CHARACTER.
+               07      ()-GENZAIHOYUUP         PIC S9(011)  *>現在保有ポイント
+                            SIGN IS LEADING SEPARATE CHARACTER.
+               07      ()-RIYOUKINGOUKEI       PIC S9(011)  *>利用金額合計
+                            SIGN IS LEADING SEPARATE CHARACTER.
+             05        ()-KANRIINFO.                        *>管理情報
+               07      ()-SEIDO                PIC  X(002). *>制度
+               07      ()-KOKYAKUKBN           PIC  X(002). *>顧客区分
+           03          ()-HOSTSHORIYMD         PIC  X(008). *>ホスト処理日
+           03          ()-HOSTSHORITIME        PIC  X(006). *>ホスト処理時刻
+           03          ()-SVRKOUSHINYMD        PIC  9(008). *>サーバ更新日
