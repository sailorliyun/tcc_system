@@ -0,0 +1,26 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTA211(QTA211)
+      ****************************************************************
+      *                プレミア会員判定履歴退避ファイル              *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成（HANTEIRIREKI滞留対策）FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>履歴キー
+             05        ()-PRM.                              *>エントリーキー
+               07      ()-PRMKIGYOUCD          PIC  X(04).  *>企業コード
+               07      ()-PRMSUBRANGEKEY       PIC  X(04).  *>サブレンジキー
+               07      ()-PRMNAIBUKAIINNO      PIC  X(08).  *>内部会員番号
+             05        ()-PRMHISTNO            PIC  9(04).  *>履歴通番
+           03          ()-HANTEIH.                          *>退避元判定履歴
+             05        ()-HANTEIHPUREMIAMUKBN  PIC  X(01).  *>プレミアム区分
+             05        ()-HANTEIHRUISEKIGAKU   PIC S9(13).  *>累積額
+             05        ()-HANTEIHRAITENNISSU   PIC  9(03).  *>来店日数
+             05        ()-HANTEIHRIYOUKENSUU   PIC  9(05).  *>利用件数
+             05        ()-HANTEIHSTATUS        PIC  X(04).  *>判定時ステータス
+             05        ()-HANTEIHBI            PIC  X(08).  *>判定日
+           03          ()-HANTEIHMOTOSLOT      PIC  9(01).  *>退避元スロット番号
+           03          ()-TAIHIYMD             PIC  9(08).  *>退避年月日
+           03          ()-TAIHIJIKAN           PIC  9(06).  *>退避時刻
