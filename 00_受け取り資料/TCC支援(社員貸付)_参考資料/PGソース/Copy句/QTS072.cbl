@@ -0,0 +1,30 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS072(QTA072)
+      ****************************************************************
+      *                チャージバック案件管理ファイル                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成（QTS070 CB起点の案件管理）  FIP  26/08/08 *
+      ****************************************************************
+           03          ()-SEG.                              *>案件キー
+             05        ()-PRMURITUUBAN         PIC  9(13).  *>売上通番（５）
+           03          ()-CBHASSEIYMD          PIC  9(08).  *>CB発生年月日
+           03          ()-CASESTS              PIC  X(01).  *>案件状態
+                                                             *>1:対応中
+                                                             *>9:解決済
+           03          ()-CBRIYUCD             PIC  X(02).  *>CB理由コード
+           03          ()-CBSTATUSHIST.                     *>状況履歴
+             05        ()-CBSTATUS             OCCURS 5.    *>状況記録
+               07      ()-CBSTATUSYMD          PIC  9(08).  *>記録年月日
+               07      ()-CBSTATUSCD           PIC  X(02).  *>状況コード
+               07      ()-CBSTATUSMEMO         PIC  X(20).  *>状況メモ
+           03          ()-CBSTATUSCOUNT        PIC  9(01).  *>状況記録件数
+           03          ()-CBKAKUTEIYMD         PIC  9(08).  *>解決年月日
+           03          ()-CBKEKKACD            PIC  X(02).  *>解決結果コード
+                                                             *>01:加盟店負担
+                                                             *>02:会員負担
+                                                             *>03:取消
+           03          ()-CBKINGAKU            PIC S9(09)   *>CB対象金額
+                                                SIGN LEADING SEPARATE.
