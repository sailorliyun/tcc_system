@@ -0,0 +1,22 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QCS032(QCS031)
+      ****************************************************************
+      *                夜間ロード再開用チェックポイントファイル      *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03        ()-JOBID           PIC  X(08). *>ジョブ識別名
+           03        ()-RUNYMD          PIC  9(08). *>実行年月日
+           03        ()-RUNSTATUS       PIC  9(01). *>実行状態
+      *      0:未実行 1:処理中 9:正常終了
+           03        ()-LASTPRM.                    *>最終処理済キー
+             05      ()-LASTKIGYOUCD    PIC  9(04). *>企業コード
+             05      ()-LASTSUBRANGEKEY PIC  9(04). *>サブレンジキー
+             05      ()-LASTNAIBUKAIINNO PIC 9(08). *>内部会員番号
+             05      ()-LASTTORIHIKINO  PIC  9(07). *>取引通番
+           03        ()-RECCOUNT        PIC  9(09). *>処理済件数
+           03        ()-CHKPTYMD        PIC  9(08). *>最終チェックポイント日
+           03        ()-CHKPTTIME       PIC  9(06). *>最終チェックポイント時刻
