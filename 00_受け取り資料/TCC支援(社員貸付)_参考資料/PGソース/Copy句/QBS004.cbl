@@ -0,0 +1,22 @@
+      *****************************************************************
+      * 審査スコア判定監査ファイル
+      *****************************************************************
+           03  QBS004-KEY.
+               05  QBS004-GAIBUKAIINNO             PIC 9(012).
+               05  QBS004-CICINQNO                 PIC X(008).
+           03  QBS004-FACTORCONTRIB.
+               05  QBS004-FC-NENREI                PIC S9(03).
+               05  QBS004-FC-FAMILYJYOUKYOU        PIC S9(03).
+               05  QBS004-FC-SUMAIKBN              PIC S9(03).
+               05  QBS004-FC-SUMAINENSU            PIC S9(03).
+               05  QBS004-FC-SHIHONKG              PIC S9(03).
+               05  QBS004-FC-JUGYOCNT              PIC S9(03).
+               05  QBS004-FC-YAKUSHOKU             PIC S9(03).
+               05  QBS004-FC-KINZOKUNENSU          PIC S9(03).
+               05  QBS004-FC-NENSHUKBN             PIC S9(03).
+           03  QBS004-SCRTENSU                     PIC 9(003).
+           03  QBS004-YOSINRANK                    PIC X(001).
+           03  QBS004-KESSAIKEKKA                  PIC 9(001).
+           03  QBS004-KESSAIRIYU                   PIC 9(002).
+           03  QBS004-SHUYOUINSHICD                PIC X(002).
+           03  QBS004-KANTEIYMD                    PIC 9(008).
