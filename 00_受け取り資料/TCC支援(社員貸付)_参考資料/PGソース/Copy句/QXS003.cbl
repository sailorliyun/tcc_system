@@ -0,0 +1,20 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXS003(QXS003)
+      ****************************************************************
+      *                不正利用スコアリング判定結果ファイル          *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+           03          ()-SEG.                              *>判定対象取引キー
+             05        ()-PRM.                              *>キー
+               07      ()-PRMCARDNO           PIC  X(16).  *>カード番号
+               07      ()-PRMRIYOUDATETIME    PIC  X(14).  *>利用日時
+           03          ()-FDSSCORE             PIC  9(04).  *>照会時スコア
+           03          ()-OUTCOMEKBN           PIC  X(01).  *>結果区分
+      *      スペース:未確定  1:不正確定  2:不正でない  9:調査打切
+           03          ()-OUTCOMEYMD           PIC  9(08).  *>結果確定年月日
+           03          ()-OUTCOMESRC           PIC  X(10).  *>結果情報源
+      *      例：CHARGEBACK、CALLCENTER、MANUALREVIEW等
