@@ -12,9 +12,9 @@
                07      ()-PRMKIGYOUCD          PIC  9(04).  *>��ƃR�[�h
                07      ()-PRMSUBRANGEKEY       PIC  9(04).  *>�T�u�����W�L�[
                07      ()-PRMNAIBUKAIINNO      PIC  9(08).  *>��������ԍ�
+               07      ()-PRMRIYOUSHACD        PIC  9(01).  *>���p�҃R�[�h
              05        ()-KZK.                              *>�Ƒ����e�[�u��
                07      ()-KZKK.                             *>�Ƒ���{���
-                 09    ()-PRMRIYOUSHACD        PIC  9(01).  *>���p�҃R�[�h
                  09    ()-NYUKAIYMD            PIC  9(08).  *>����N����
                  09    ()-KZKNM.                            *>����
                    11  ()-KZKSHIMEIKANA        PIC  X(15).  *>�J�i
@@ -29,6 +29,11 @@
                07      ()-ST.                               *>�Ƒ��X�e�[�^�X
                  09    ()-STSTOUROKUYMD        PIC  9(08).  *>�o�^��
                  09    ()-STS                  PIC  9(04).  *>�X�e�[�^�X
+               07      ()-GENDO.                            *>家族カード独自限度
+      *        0:本人共通 1:独自設定
+                 09    ()-GENDOKBN            PIC  X(01).  *>限度区分
+                 09    ()-GENDOGAKU           PIC  9(05).  *>独自限度額
+                 09    ()-GENDORIYOUGAKU      PIC  9(05).  *>限度利用額
              05        ()-HOSTSHORIYMD         PIC  X(08).  *>�z�X�g������
              05        ()-HOSTSHORITIME        PIC  X(06).  *>�z�X�g��������
              05        ()-SVRKOUSHINYMD        PIC  9(08).  *>�T�[�o�X�V��
