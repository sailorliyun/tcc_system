@@ -0,0 +1,92 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QBS006R
+      ****************************************************************
+      *                CIC照会未完了検知（日次）                      *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QBS006R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QBS003-CICFILE  ASSIGN TO "QBS003"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QBS003-STATUS.
+           SELECT  CIC-EXCPRPT     ASSIGN TO "CICEXRPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QBS003-CICFILE.
+       01  QBS003-REC.
+           COPY QBS003.
+       FD  CIC-EXCPRPT.
+       01  CIC-EXCPRPT-LINE        PIC X(80).
+       WORKING-STORAGE             SECTION.
+       01  WS-QBS003-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-FLG-TABLE.
+           05  WS-FLG              PIC X(01)     OCCURS 8.
+       01  WS-CATNAME-TABLE.
+           05  FILLER              PIC X(03)     VALUE "ANS".
+           05  FILLER              PIC X(03)     VALUE "KMS".
+           05  FILLER              PIC X(03)     VALUE "CRE".
+           05  FILLER              PIC X(03)     VALUE "HOJ".
+           05  FILLER              PIC X(03)     VALUE "KSC".
+           05  FILLER              PIC X(03)     VALUE "JIC".
+           05  FILLER              PIC X(03)     VALUE "TEL".
+           05  FILLER              PIC X(03)     VALUE "MAP".
+       01  WS-CATNAME-R REDEFINES WS-CATNAME-TABLE.
+           05  WS-CATNAME          PIC X(03)     OCCURS 8.
+       01  WS-IDX                  PIC 9(01).
+       01  WS-LINE.
+           05  WS-L-INQNO          PIC 9(06).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-CATNAME        PIC X(03).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-MSG            PIC X(30) VALUE
+                   "INCOMPLETE CATEGORY RESPONSE".
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-RECORD UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QBS003-CICFILE
+           OPEN OUTPUT CIC-EXCPRPT
+           READ QBS003-CICFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * ANS/KMS/CRE/HOJ/KSC/JIC/TEL/MAPの各回答フラグのうち一つでも
+      * 未設定（空白/未回答）があれば、当該カテゴリを例外として出力。
+       2000-CHECK-RECORD.
+           MOVE QBS003-ANSFLG TO WS-FLG(1)
+           MOVE QBS003-KMSFLG TO WS-FLG(2)
+           MOVE QBS003-CREFLG TO WS-FLG(3)
+           MOVE QBS003-HOJFLG TO WS-FLG(4)
+           MOVE QBS003-KSCFLG TO WS-FLG(5)
+           MOVE QBS003-JICFLG TO WS-FLG(6)
+           MOVE QBS003-TELFLG TO WS-FLG(7)
+           MOVE QBS003-MAPFLG TO WS-FLG(8)
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 8
+               IF  WS-FLG(WS-IDX) = SPACE OR WS-FLG(WS-IDX) = LOW-VALUE
+                   MOVE QBS003-INQNO      TO WS-L-INQNO
+                   MOVE WS-CATNAME(WS-IDX) TO WS-L-CATNAME
+                   MOVE WS-LINE           TO CIC-EXCPRPT-LINE
+                   WRITE CIC-EXCPRPT-LINE
+               END-IF
+           END-PERFORM
+           READ QBS003-CICFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE QBS003-CICFILE
+           CLOSE CIC-EXCPRPT.
