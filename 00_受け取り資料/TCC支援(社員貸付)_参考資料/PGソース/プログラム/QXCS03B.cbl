@@ -0,0 +1,138 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXCS03B
+      ****************************************************************
+      *                限度額自動増減判定バッチ                      *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QXCS03B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QXCS03-SCRFILE  ASSIGN TO "QXCS03"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QXCS03-STATUS.
+           SELECT  QXCS03-DECRPT   ASSIGN TO "QXCS03DC"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QXCS03-SCRFILE.
+       01  QXCS03-REC.
+           COPY QXCS03 REPLACING ==()== BY ==QXCS03==.
+       FD  QXCS03-DECRPT.
+       01  QXCS03-DECRPT-LINE      PIC X(120).
+       WORKING-STORAGE             SECTION.
+       01  WS-QXCS03-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+      * 増額推奨に必要な直近１２ヶ月自振成功回数の下限
+       01  WS-JIFURI-MIN           PIC 9(02)     VALUE 10.
+      * 増額推奨に必要な利用額平均／総限度額の下限比率(%)
+       01  WS-USAGE-RATIO-MIN      PIC 9(03)     VALUE 80.
+       01  WS-USAGE-RATIO          PIC 9(03)     VALUE ZERO.
+       01  WS-CHECKED-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-INCREASE-COUNT       PIC 9(07)     VALUE ZERO.
+       01  WS-HOLD-COUNT           PIC 9(07)     VALUE ZERO.
+       01  WS-NOCHANGE-COUNT       PIC 9(07)     VALUE ZERO.
+       01  WS-LINE.
+           05  WS-L-KAIINNO         PIC 9(16).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-DECISION        PIC X(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-CURSOUGENDO     PIC ZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-CURCASHGENDO    PIC ZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-JIFURICNT       PIC Z9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-FUNOUCNT2       PIC Z9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-USAGERATIO      PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE "%".
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-REASON          PIC X(35).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(19) VALUE
+                   "MEMBERS CHECKED:".
+           05  WS-S-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE
+                   "INCREASE:".
+           05  WS-S-INCREASE        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(07) VALUE
+                   "HOLD:".
+           05  WS-S-HOLD            PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-JUDGE-MEMBER UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QXCS03-SCRFILE
+           OPEN OUTPUT QXCS03-DECRPT
+           READ QXCS03-SCRFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * QXCS03与信審査抽出の直近自振成功回数／不能回数と利用実績
+      * から、限度額の増額・保留・現状維持を自動判定する。直近
+      * ６ヶ月以内に引落不能があれば無条件で保留とし、それ以外で
+      * 自振成功実績が十分かつ平均利用額が総限度額に対して高い
+      * 比率を占める場合のみ増額を推奨する。
+       2000-JUDGE-MEMBER.
+           ADD 1 TO WS-CHECKED-COUNT
+           IF  QXCS03-YSNSOUGENDO > ZERO
+               COMPUTE WS-USAGE-RATIO ROUNDED =
+                   QXCS03-1KAIRIYOUGK1 * 100 / QXCS03-YSNSOUGENDO
+           ELSE
+               MOVE ZERO TO WS-USAGE-RATIO
+           END-IF
+           IF  QXCS03-FUNOUCNT2 > ZERO
+               ADD 1 TO WS-HOLD-COUNT
+               MOVE "HOLD"     TO WS-L-DECISION
+               MOVE "RECENT DIRECT-DEBIT FAILURE"
+                   TO WS-L-REASON
+           ELSE
+               IF  QXCS03-JIFURICNT >= WS-JIFURI-MIN
+               AND WS-USAGE-RATIO >= WS-USAGE-RATIO-MIN
+                   ADD 1 TO WS-INCREASE-COUNT
+                   MOVE "INCREASE" TO WS-L-DECISION
+                   MOVE "STRONG REPAYMENT AND USAGE HISTORY"
+                       TO WS-L-REASON
+               ELSE
+                   ADD 1 TO WS-NOCHANGE-COUNT
+                   MOVE "NOCHANGE" TO WS-L-DECISION
+                   MOVE "DOES NOT MEET INCREASE CRITERIA"
+                       TO WS-L-REASON
+               END-IF
+           END-IF
+           MOVE QXCS03-KAIINNO      TO WS-L-KAIINNO
+           MOVE QXCS03-YSNSOUGENDO  TO WS-L-CURSOUGENDO
+           MOVE QXCS03-YSNCASHGENDO TO WS-L-CURCASHGENDO
+           MOVE QXCS03-JIFURICNT    TO WS-L-JIFURICNT
+           MOVE QXCS03-FUNOUCNT2    TO WS-L-FUNOUCNT2
+           MOVE WS-USAGE-RATIO      TO WS-L-USAGERATIO
+           MOVE WS-LINE TO QXCS03-DECRPT-LINE
+           WRITE QXCS03-DECRPT-LINE
+           READ QXCS03-SCRFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-CHECKED-COUNT  TO WS-S-COUNT
+           MOVE WS-INCREASE-COUNT TO WS-S-INCREASE
+           MOVE WS-HOLD-COUNT     TO WS-S-HOLD
+           MOVE WS-SUMMARY-LINE TO QXCS03-DECRPT-LINE
+           WRITE QXCS03-DECRPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE QXCS03-SCRFILE
+           CLOSE QXCS03-DECRPT.
