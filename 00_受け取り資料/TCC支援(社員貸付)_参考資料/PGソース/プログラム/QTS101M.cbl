@@ -0,0 +1,170 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS101M
+      ****************************************************************
+      *                入金分解ボーナス払繰延受付処理                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS101M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  DEFER-TRANFILE  ASSIGN TO "DEFERTRAN"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS100-BUNKAI   ASSIGN TO "QTS100"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS100-PRM
+                   FILE STATUS IS WS-QTS100-STATUS.
+           SELECT  QTS101-HIST     ASSIGN TO "QTS101"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS101-SEG
+                   FILE STATUS IS WS-QTS101-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  DEFER-TRANFILE.
+       01  DEFER-TRAN-REC.
+           05  DEFT-PRMKIGYOUCD        PIC 9(04).
+           05  DEFT-PRMSUBRANJIKEY     PIC 9(04).
+           05  DEFT-PRMNAIBUKAIINNO    PIC 9(08).
+           05  DEFT-PRMNYUKINMEISAI    PIC 9(07).
+           05  DEFT-PRMSHORITUUBAN     PIC 9(09).
+           05  DEFT-DEFERKUBUN         PIC X(01).
+           05  DEFT-DEFERGAKU          PIC 9(09).
+           05  DEFT-SAKIOKURINENGETU   PIC 9(06).
+       FD  QTS100-BUNKAI.
+       01  QTS100-REC.
+           COPY QTS100 REPLACING ==()== BY ==QTS100==.
+       FD  QTS101-HIST.
+       01  QTS101-REC.
+           COPY QTS101 REPLACING ==()== BY ==QTS101==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS100-STATUS        PIC X(02).
+       01  WS-QTS101-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-NEXT-SEQ             PIC 9(02).
+       01  WS-AVAILABLE            PIC S9(11).
+       01  WS-SAVE-PRM             PIC X(32).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DEFER-TRANFILE
+           OPEN I-O    QTS100-BUNKAI
+           OPEN I-O    QTS101-HIST
+           READ DEFER-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 会員からのボーナス払繰延要求を受け、対象の分解構成要素から
+      * 繰延金額を差し引き、繰延先請求年月を添えて履歴に記録する。
+       2000-PROCESS-TRAN.
+           MOVE DEFT-PRMKIGYOUCD     TO QTS100-PRMKIGYOUCD
+           MOVE DEFT-PRMSUBRANJIKEY  TO QTS100-PRMSUBRANJIKEY
+           MOVE DEFT-PRMNAIBUKAIINNO TO QTS100-PRMNAIBUKAIINNO
+           MOVE DEFT-PRMNYUKINMEISAI TO QTS100-PRMNYUKINMEISAI
+           MOVE DEFT-PRMSHORITUUBAN  TO QTS100-PRMSHORITUUBAN
+           READ QTS100-BUNKAI
+               INVALID KEY
+                   DISPLAY "QTS101M: BUNKAI NOT FOUND "
+                       QTS100-SEG
+               NOT INVALID KEY
+                   PERFORM 3000-APPLY-DEFERRAL
+           END-READ
+           READ DEFER-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-APPLY-DEFERRAL.
+           EVALUATE DEFT-DEFERKUBUN
+               WHEN "1" MOVE QTS100-JTMGENPON       TO WS-AVAILABLE
+               WHEN "2" MOVE QTS100-JTMTESURYO      TO WS-AVAILABLE
+               WHEN "3" MOVE QTS100-JTMJIMTESURYO   TO WS-AVAILABLE
+               WHEN "4" MOVE QTS100-JTJGENPON       TO WS-AVAILABLE
+               WHEN "5" MOVE QTS100-JTJTESURYOU76   TO WS-AVAILABLE
+               WHEN "6" MOVE QTS100-JTJTESURYOU16   TO WS-AVAILABLE
+               WHEN OTHER
+                   DISPLAY "QTS101M: BAD DEFERKUBUN "
+                       DEFT-DEFERKUBUN
+                   MOVE ZERO TO WS-AVAILABLE
+           END-EVALUATE
+           IF  DEFT-DEFERKUBUN NOT = "1" AND NOT = "2" AND NOT = "3"
+           AND DEFT-DEFERKUBUN NOT = "4" AND NOT = "5" AND NOT = "6"
+               CONTINUE
+           ELSE IF WS-AVAILABLE < DEFT-DEFERGAKU
+               DISPLAY "QTS101M: INSUFFICIENT BALANCE TO DEFER "
+                   QTS100-SEG
+           ELSE
+               EVALUATE DEFT-DEFERKUBUN
+                   WHEN "1" SUBTRACT DEFT-DEFERGAKU
+                                FROM QTS100-JTMGENPON
+                   WHEN "2" SUBTRACT DEFT-DEFERGAKU
+                                FROM QTS100-JTMTESURYO
+                   WHEN "3" SUBTRACT DEFT-DEFERGAKU
+                                FROM QTS100-JTMJIMTESURYO
+                   WHEN "4" SUBTRACT DEFT-DEFERGAKU
+                                FROM QTS100-JTJGENPON
+                   WHEN "5" SUBTRACT DEFT-DEFERGAKU
+                                FROM QTS100-JTJTESURYOU76
+                   WHEN "6" SUBTRACT DEFT-DEFERGAKU
+                                FROM QTS100-JTJTESURYOU16
+               END-EVALUATE
+               REWRITE QTS100-REC
+               PERFORM 4000-WRITE-HISTORY
+           END-IF.
+
+       4000-WRITE-HISTORY.
+           MOVE QTS100-PRMKIGYOUCD      TO QTS101-PRMKIGYOUCD
+           MOVE QTS100-PRMSUBRANJIKEY   TO QTS101-PRMSUBRANJIKEY
+           MOVE QTS100-PRMNAIBUKAIINNO  TO QTS101-PRMNAIBUKAIINNO
+           MOVE QTS100-PRMNYUKINMEISAI  TO QTS101-PRMNYUKINMEISAI
+           MOVE QTS100-PRMSHORITUUBAN   TO QTS101-PRMSHORITUUBAN
+           PERFORM 4100-NEXT-DEFERSEQ
+           MOVE WS-NEXT-SEQ              TO QTS101-DEFERSEQ
+           MOVE DEFT-DEFERKUBUN          TO QTS101-DEFERKUBUN
+           MOVE DEFT-DEFERGAKU           TO QTS101-DEFERGAKU
+           MOVE QTS100-SEIKYUNENGETU     TO QTS101-GENSEIKYUNENGETU
+           MOVE DEFT-SAKIOKURINENGETU    TO QTS101-SAKIOKURINENGETU
+           MOVE WS-TODAY                 TO QTS101-UKETSUKEYMD
+           MOVE "0"                      TO QTS101-SHORISTS
+           WRITE QTS101-REC
+               INVALID KEY
+                   DISPLAY "QTS101M: HISTORY WRITE FAILED "
+                       QTS101-SEG
+           END-WRITE.
+
+       4100-NEXT-DEFERSEQ.
+           MOVE ZERO        TO WS-NEXT-SEQ
+           MOVE QTS101-PRM  TO WS-SAVE-PRM
+           MOVE 99          TO QTS101-DEFERSEQ
+           START QTS101-HIST KEY IS LESS THAN QTS101-SEG
+               INVALID KEY
+                   MOVE ZERO TO WS-NEXT-SEQ
+               NOT INVALID KEY
+                   READ QTS101-HIST PREVIOUS
+                       AT END
+                           MOVE ZERO TO WS-NEXT-SEQ
+                       NOT AT END
+                           IF  QTS101-PRM = WS-SAVE-PRM
+                               MOVE QTS101-DEFERSEQ TO WS-NEXT-SEQ
+                           END-IF
+                   END-READ
+           END-START
+           ADD 1 TO WS-NEXT-SEQ.
+
+       9000-TERMINATE.
+           CLOSE DEFER-TRANFILE
+           CLOSE QTS100-BUNKAI
+           CLOSE QTS101-HIST.
