@@ -0,0 +1,94 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QCS012B
+      ****************************************************************
+      *                会員重複検知バッチ                            *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QCS012B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QCS011-INFILE  ASSIGN TO "QCS011"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QCS011-STATUS.
+           SELECT  SORT-WORK      ASSIGN TO "SRTWK01".
+           SELECT  QCS012-CANDFILE ASSIGN TO "QCS012"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QCS012-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QCS011-INFILE.
+       01  QCS011-REC.
+           COPY QCS011 REPLACING ==()== BY ==QCS011==.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           COPY QCS011 REPLACING ==()== BY ==SRT==.
+       FD  QCS012-CANDFILE.
+       01  QCS012-REC.
+           COPY QCS012 REPLACING ==()== BY ==QCS012==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QCS011-STATUS        PIC X(02).
+       01  WS-QCS012-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-FIRST-SW             PIC X(01)     VALUE "Y".
+           88  WS-FIRST-REC                      VALUE "Y".
+       01  WS-PREV-KANA            PIC X(30).
+       01  WS-PREV-SEINENGAPPI     PIC 9(08).
+       01  WS-PREV-JUSHOCD         PIC 9(11).
+       01  WS-PREV-NAIBUKAIINNO    PIC 9(08).
+       01  WS-PREV-KIGYOUCD        PIC 9(04).
+       01  WS-PREV-SUBRANGEKEY     PIC 9(04).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+      * カナ氏名＋生年月日＋住所コードの完全一致を重複判定キーとし、
+      * QCS011を当該キー順に整列後、隣接レコードを突合して検出する。
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-HONSHIMEIKANA
+                                SRT-HONSEINENGAPPI
+                                SRT-JTKJUSHOCD
+               USING QCS011-INFILE
+               OUTPUT PROCEDURE IS 2000-DETECT-DUPLICATES
+           STOP RUN.
+
+       2000-DETECT-DUPLICATES.
+           OPEN OUTPUT QCS012-CANDFILE
+           PERFORM WITH TEST BEFORE UNTIL WS-EOF
+               RETURN SORT-WORK
+                   AT END SET WS-EOF TO TRUE
+                   NOT AT END PERFORM 2100-CHECK-MATCH
+           END-PERFORM
+           CLOSE QCS012-CANDFILE.
+
+       2100-CHECK-MATCH.
+           IF  NOT WS-FIRST-REC
+           AND SRT-HONSHIMEIKANA    = WS-PREV-KANA
+           AND SRT-HONSEINENGAPPI   = WS-PREV-SEINENGAPPI
+           AND SRT-JTKJUSHOCD       = WS-PREV-JUSHOCD
+           AND SRT-PRMNAIBUKAIINNO NOT = WS-PREV-NAIBUKAIINNO
+               MOVE WS-PREV-KIGYOUCD    TO QCS012-PRM1KIGYOUCD
+               MOVE WS-PREV-SUBRANGEKEY TO QCS012-PRM1SUBRANGEKEY
+               MOVE WS-PREV-NAIBUKAIINNO TO QCS012-PRM1NAIBUKAIINNO
+               MOVE SRT-PRMKIGYOUCD     TO QCS012-PRM2KIGYOUCD
+               MOVE SRT-PRMSUBRANGEKEY  TO QCS012-PRM2SUBRANGEKEY
+               MOVE SRT-PRMNAIBUKAIINNO TO QCS012-PRM2NAIBUKAIINNO
+               MOVE "1"                 TO QCS012-MATCHKBN
+               MOVE WS-TODAY            TO QCS012-KENSHUTUYMD
+               MOVE ZERO                TO QCS012-SHORIKBN
+               MOVE ZERO                TO QCS012-SHORIYMD
+               WRITE QCS012-REC
+           END-IF
+           MOVE "N"                    TO WS-FIRST-SW
+           MOVE SRT-HONSHIMEIKANA      TO WS-PREV-KANA
+           MOVE SRT-HONSEINENGAPPI     TO WS-PREV-SEINENGAPPI
+           MOVE SRT-JTKJUSHOCD         TO WS-PREV-JUSHOCD
+           MOVE SRT-PRMNAIBUKAIINNO    TO WS-PREV-NAIBUKAIINNO
+           MOVE SRT-PRMKIGYOUCD        TO WS-PREV-KIGYOUCD
+           MOVE SRT-PRMSUBRANGEKEY     TO WS-PREV-SUBRANGEKEY.
