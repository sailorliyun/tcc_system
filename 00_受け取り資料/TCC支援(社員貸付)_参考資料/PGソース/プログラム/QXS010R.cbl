@@ -0,0 +1,105 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXS010R
+      ****************************************************************
+      *          加盟店ブランド・タッチ決済対応状況一覧              *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QXS010R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QXS010-KAMEITEN  ASSIGN TO "QXS010"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QXS010-BRANDRPT  ASSIGN TO "QXS010BR"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QXS010-KAMEITEN.
+       01  QXS010-REC.
+           COPY QXS010 REPLACING ==()== BY ==QXS010==.
+       FD  QXS010-BRANDRPT.
+       01  QXS010-BRANDRPT-LINE     PIC X(120).
+       WORKING-STORAGE             SECTION.
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-CHECKED-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-CONTACTLESS-COUNT    PIC 9(07)     VALUE ZERO.
+       01  WS-DETAIL-LINE.
+           05  WS-D-TERMTUBAN       PIC X(005).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-KEIYAKUSHA      PIC X(030).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  FILLER               PIC X(05) VALUE "VSDC:".
+           05  WS-D-VSDC            PIC X(001).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  FILLER               PIC X(06) VALUE "MCHIP:".
+           05  WS-D-MCHIP           PIC X(001).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  FILLER               PIC X(07) VALUE "JSMART:".
+           05  WS-D-JSMART          PIC X(001).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  FILLER               PIC X(04) VALUE "UPI:".
+           05  WS-D-UPI             PIC X(001).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  FILLER               PIC X(12) VALUE "CONTACTLESS:".
+           05  WS-D-CONTACTLESS     PIC X(001).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(19) VALUE
+                   "MERCHANTS CHECKED:".
+           05  WS-S-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  FILLER               PIC X(18) VALUE
+                   "CONTACTLESS READY:".
+           05  WS-S-CONTACTLESS     PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LIST-MERCHANT UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QXS010-KAMEITEN
+           OPEN OUTPUT QXS010-BRANDRPT
+           READ QXS010-KAMEITEN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * QXS010提携先加盟店情報ファイルを走査し、端末毎のブランド
+      * アプリ対応状況（VISA/Mastercard/JCB/UnionPay等）とタッチ
+      * 決済（コンタクトレス）対応状況を一覧化する。カード会社
+      * からの新ブランド・タッチ決済対応拡大の問合せに備えた
+      * 参照専用の定期棚卸レポートとして実装する。
+       2000-LIST-MERCHANT.
+           ADD 1 TO WS-CHECKED-COUNT
+           IF  QXS010-CONTACTLESS = "1"
+               ADD 1 TO WS-CONTACTLESS-COUNT
+           END-IF
+           MOVE QXS010-TERMTUBAN       TO WS-D-TERMTUBAN
+           MOVE QXS010-KEIYAKUSHAKANA  TO WS-D-KEIYAKUSHA
+           MOVE QXS010-VSDC            TO WS-D-VSDC
+           MOVE QXS010-MCHIP           TO WS-D-MCHIP
+           MOVE QXS010-JSMART          TO WS-D-JSMART
+           MOVE QXS010-UPI             TO WS-D-UPI
+           MOVE QXS010-CONTACTLESS     TO WS-D-CONTACTLESS
+           MOVE WS-DETAIL-LINE TO QXS010-BRANDRPT-LINE
+           WRITE QXS010-BRANDRPT-LINE
+           READ QXS010-KAMEITEN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-CHECKED-COUNT     TO WS-S-COUNT
+           MOVE WS-CONTACTLESS-COUNT TO WS-S-CONTACTLESS
+           MOVE WS-SUMMARY-LINE TO QXS010-BRANDRPT-LINE
+           WRITE QXS010-BRANDRPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE QXS010-KAMEITEN
+           CLOSE QXS010-BRANDRPT.
