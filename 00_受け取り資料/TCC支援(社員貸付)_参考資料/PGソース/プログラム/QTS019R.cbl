@@ -0,0 +1,108 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS019R
+      ****************************************************************
+      *                カード返戻分析レポート（月次）                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS019R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS010-MASTER   ASSIGN TO "QTS010"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS QTS010-PRM
+                   FILE STATUS IS WS-QTS010-STATUS.
+           SELECT  TKS-REPORT      ASSIGN TO "TKSRPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       FD  TKS-REPORT.
+       01  TKS-REPORT-LINE         PIC X(80).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS010-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-RIYUCD-TBL.
+           05  WS-RIYUCD-ENT       OCCURS 20.
+               10  WS-RIYUCD       PIC X(03).
+               10  WS-CARDKBN      PIC 9(06).
+               10  WS-CNT          PIC 9(07).
+       01  WS-RIYUCD-COUNT         PIC 9(02)     VALUE ZERO.
+       01  WS-IDX                  PIC 9(02).
+       01  WS-FOUND-SW             PIC X(01).
+           88  WS-FOUND                          VALUE "Y".
+       01  WS-LINE.
+           05  WS-L-RIYUCD         PIC X(03).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-L-CARDKBN        PIC 9(06).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-L-CNT            PIC ZZZZZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE UNTIL WS-EOF
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QTS010-MASTER
+           OPEN OUTPUT TKS-REPORT
+           MOVE SPACES TO TKS-REPORT-LINE
+           STRING "CARD RETURN ANALYSIS  REASON/CARDKBN/COUNT"
+               DELIMITED BY SIZE INTO TKS-REPORT-LINE
+           END-STRING
+           WRITE TKS-REPORT-LINE
+           READ QTS010-MASTER NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 返戻年月日が設定されている（返戻実績あり）会員のみを対象に
+      * 理由コード×カード区分で件数を集計する。
+       2000-ACCUMULATE.
+           IF  QTS010-TKSHENREIYMD NOT = ZERO
+               PERFORM 2100-ADD-TO-BUCKET
+           END-IF
+           READ QTS010-MASTER NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-ADD-TO-BUCKET.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-RIYUCD-COUNT OR WS-FOUND
+               IF  WS-RIYUCD(WS-IDX) = QTS010-TKSRIYUCD
+               AND WS-CARDKBN(WS-IDX) = QTS010-CARDKBN
+                   ADD 1 TO WS-CNT(WS-IDX)
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND AND WS-RIYUCD-COUNT < 20
+               ADD 1 TO WS-RIYUCD-COUNT
+               MOVE QTS010-TKSRIYUCD TO WS-RIYUCD(WS-RIYUCD-COUNT)
+               MOVE QTS010-CARDKBN   TO WS-CARDKBN(WS-RIYUCD-COUNT)
+               MOVE 1                TO WS-CNT(WS-RIYUCD-COUNT)
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-RIYUCD-COUNT
+               MOVE WS-RIYUCD(WS-IDX)  TO WS-L-RIYUCD
+               MOVE WS-CARDKBN(WS-IDX) TO WS-L-CARDKBN
+               MOVE WS-CNT(WS-IDX)     TO WS-L-CNT
+               MOVE WS-LINE            TO TKS-REPORT-LINE
+               WRITE TKS-REPORT-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE QTS010-MASTER
+           CLOSE TKS-REPORT.
