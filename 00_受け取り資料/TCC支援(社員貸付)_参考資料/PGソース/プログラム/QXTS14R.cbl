@@ -0,0 +1,141 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXTS14R
+      ****************************************************************
+      *                限度額昇降事前予告レポート                    *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QXTS14R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QXTS14-CANDFILE ASSIGN TO "QXTS14"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QXTS14-STATUS.
+           SELECT  QTS010-MASTER   ASSIGN TO "QTS010"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS010-PRM
+                   FILE STATUS IS WS-QTS010-STATUS.
+           SELECT  QXTS14-NOMRPT   ASSIGN TO "QXTS14NM"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QXTS14-CANDFILE.
+       01  QXTS14-REC.
+           COPY QXTS14.
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       FD  QXTS14-NOMRPT.
+       01  QXTS14-NOMRPT-LINE      PIC X(120).
+       WORKING-STORAGE             SECTION.
+       01  WS-QXTS14-STATUS        PIC X(02).
+       01  WS-QTS010-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-CHECKED-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-NOMINATED-COUNT      PIC 9(07)     VALUE ZERO.
+       01  WS-CUR-RANK             PIC X(01).
+       01  WS-CUR-CASHLIMIT        PIC 9(05).
+       01  WS-LINE.
+           05  WS-L-NAIBUKAIINNO   PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-CURRANK        PIC X(01).
+           05  FILLER              PIC X(03) VALUE " ->".
+           05  WS-L-NEWRANK        PIC X(01).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-CURLIMIT       PIC ZZZZ9.
+           05  FILLER              PIC X(03) VALUE " ->".
+           05  WS-L-NEWLIMIT       PIC ZZZZ9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-KANRITEN       PIC Z9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-JIFURIKAISU    PIC Z9.
+           05  FILLER              PIC X(01) VALUE "/".
+           05  WS-L-JIFURINGKAISU  PIC Z9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-REASON         PIC X(30).
+       01  WS-SUMMARY-LINE.
+           05  FILLER              PIC X(20) VALUE
+                   "CANDIDATES CHECKED:".
+           05  WS-S-COUNT          PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(15) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE
+                   "NOMINATIONS:".
+           05  WS-S-NOMINATED      PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-CANDIDATE UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QXTS14-CANDFILE
+           OPEN INPUT  QTS010-MASTER
+           OPEN OUTPUT QXTS14-NOMRPT
+           READ QXTS14-CANDFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * QXTS14候補ファイルの１件ごとに現在のQTS010信用ランク／
+      * キャッシング限度額と、限度額変更バッチが適用しようとして
+      * いる新ランク／新限度額を突き合わせ、実際に差異のある
+      * 会員だけを事前予告レポートへ出力する。
+       2000-CHECK-CANDIDATE.
+           ADD 1 TO WS-CHECKED-COUNT
+           MOVE QXTS14-PRMKIGYOUCD    TO QTS010-PRMKIGYOUCD
+           MOVE QXTS14-PRMSUBRANGEKEY TO QTS010-PRMSUBRANGEKEY
+           MOVE QXTS14-PRMNAIBUKAIINNO TO QTS010-PRMNAIBUKAIINNO
+           READ QTS010-MASTER
+               INVALID KEY
+                   MOVE SPACES TO WS-CUR-RANK
+                   MOVE ZERO   TO WS-CUR-CASHLIMIT
+               NOT INVALID KEY
+                   MOVE QTS010-YSNRANK      TO WS-CUR-RANK
+                   MOVE QTS010-YSNCASHGENDO TO WS-CUR-CASHLIMIT
+           END-READ
+           IF  WS-CUR-RANK NOT = QXTS14-HYOSINRANK
+           OR  WS-CUR-CASHLIMIT NOT = QXTS14-HCASHLIMIT
+               PERFORM 3000-WRITE-NOMINATION
+           END-IF
+           READ QXTS14-CANDFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-NOMINATION.
+           ADD 1 TO WS-NOMINATED-COUNT
+           MOVE QXTS14-PRMNAIBUKAIINNO TO WS-L-NAIBUKAIINNO
+           MOVE WS-CUR-RANK            TO WS-L-CURRANK
+           MOVE QXTS14-HYOSINRANK      TO WS-L-NEWRANK
+           MOVE WS-CUR-CASHLIMIT       TO WS-L-CURLIMIT
+           MOVE QXTS14-HCASHLIMIT      TO WS-L-NEWLIMIT
+           MOVE QXTS14-KANRITEN        TO WS-L-KANRITEN
+           MOVE QXTS14-JIFURIKAISU     TO WS-L-JIFURIKAISU
+           MOVE QXTS14-JIFURINGKAISU   TO WS-L-JIFURINGKAISU
+           IF  QXTS14-JIFURINGKAISU > ZERO
+               MOVE "REPAYMENT FAILURE ON RECORD" TO WS-L-REASON
+           ELSE IF QXTS14-HCASHLIMIT > WS-CUR-CASHLIMIT
+               MOVE "SCORE SUPPORTS LIMIT INCREASE" TO WS-L-REASON
+           ELSE
+               MOVE "SCORE/RANK REVIEW OUTCOME"   TO WS-L-REASON
+           END-IF
+           MOVE WS-LINE TO QXTS14-NOMRPT-LINE
+           WRITE QXTS14-NOMRPT-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-CHECKED-COUNT   TO WS-S-COUNT
+           MOVE WS-NOMINATED-COUNT TO WS-S-NOMINATED
+           MOVE WS-SUMMARY-LINE TO QXTS14-NOMRPT-LINE
+           WRITE QXTS14-NOMRPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE QXTS14-CANDFILE
+           CLOSE QTS010-MASTER
+           CLOSE QXTS14-NOMRPT.
