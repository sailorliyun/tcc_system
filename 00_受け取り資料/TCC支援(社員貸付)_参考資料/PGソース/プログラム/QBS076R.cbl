@@ -0,0 +1,158 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QBS076R
+      ****************************************************************
+      *                受付状況滞留検知（経過日数監視）レポート        *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QBS076R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QBS075-UKEFILE  ASSIGN TO "QBS075"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QBS075-STATUS.
+           SELECT  QBS075-AGERPT   ASSIGN TO "QBS075AG"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QBS075-UKEFILE.
+       01  QBS075-REC.
+           COPY QBS075.
+       FD  QBS075-AGERPT.
+       01  QBS075-AGERPT-LINE      PIC X(80).
+       WORKING-STORAGE             SECTION.
+       01  WS-QBS075-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-TODAY-DAYS           PIC 9(07).
+       01  WS-MILE-DATE10          PIC X(10).
+       01  WS-MILE-DATE-R REDEFINES WS-MILE-DATE10.
+           05  WS-MD-YYYY          PIC X(04).
+           05  FILLER              PIC X(01).
+           05  WS-MD-MM            PIC X(02).
+           05  FILLER              PIC X(01).
+           05  WS-MD-DD            PIC X(02).
+       01  WS-MILE-DATE8X          PIC X(08).
+       01  WS-MILE-DATE8           PIC 9(08).
+       01  WS-MILE-DAYS            PIC 9(07).
+       01  WS-ELAPSED-DAYS         PIC S9(05).
+       01  WS-MILE-NAME            PIC X(30).
+       01  WS-THRESHOLD            PIC 9(03).
+       01  WS-LINE.
+           05  WS-L-UKENO          PIC X(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-MILESTONE      PIC X(30).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-ELAPSED        PIC ZZ,ZZ9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(04) VALUE "DAYS".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-MSG            PIC X(22) VALUE
+                   "OVER NORMAL TURNAROUND".
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           COMPUTE WS-TODAY-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY)
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-AGING UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QBS075-UKEFILE
+           OPEN OUTPUT QBS075-AGERPT
+           READ QBS075-UKEFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * キャンセル済・マスタ登録済（完了）の申込は監視対象外。未完了
+      * 申込は現在の滞留マイルストーンを特定し、経過日数が通常所要
+      * 日数を超えていれば例外として出力する。
+       2000-CHECK-AGING.
+           IF  QBS075-A0100 = SPACES
+           AND QBS075-A0070 = SPACES
+               EVALUATE TRUE
+                   WHEN QBS075-A0160 NOT = SPACES
+                       MOVE "AWAITING RE-REVIEW" TO WS-MILE-NAME
+                       MOVE QBS075-A0160 TO WS-MILE-DATE10
+                       MOVE 005 TO WS-THRESHOLD
+                       PERFORM 3000-CHECK-MILESTONE
+                   WHEN QBS075-A0140 NOT = SPACES
+                       MOVE "AWAITING DEFICIENCY REPLY"
+                           TO WS-MILE-NAME
+                       MOVE QBS075-A0140 TO WS-MILE-DATE10
+                       MOVE 014 TO WS-THRESHOLD
+                       PERFORM 3000-CHECK-MILESTONE
+                   WHEN QBS075-A0130 NOT = SPACES
+                       MOVE "AWAITING RESUBMISSION"
+                           TO WS-MILE-NAME
+                       MOVE QBS075-A0130 TO WS-MILE-DATE10
+                       MOVE 005 TO WS-THRESHOLD
+                       PERFORM 3000-CHECK-MILESTONE
+                   WHEN QBS075-A0110 NOT = SPACES
+                       MOVE "AWAITING BANK RETURN"
+                           TO WS-MILE-NAME
+                       MOVE QBS075-A0110 TO WS-MILE-DATE10
+                       MOVE 010 TO WS-THRESHOLD
+                       PERFORM 3000-CHECK-MILESTONE
+                   WHEN QBS075-A0090 NOT = SPACES
+                       MOVE "PENDING HOLD DECISION"
+                           TO WS-MILE-NAME
+                       MOVE QBS075-A0090 TO WS-MILE-DATE10
+                       MOVE 007 TO WS-THRESHOLD
+                       PERFORM 3000-CHECK-MILESTONE
+                   WHEN QBS075-A0060 NOT = SPACES
+                       MOVE "AWAITING SEND TO BANK"
+                           TO WS-MILE-NAME
+                       MOVE QBS075-A0060 TO WS-MILE-DATE10
+                       MOVE 003 TO WS-THRESHOLD
+                       PERFORM 3000-CHECK-MILESTONE
+                   WHEN QBS075-A0050 NOT = SPACES
+                       MOVE "AWAITING SCREENING FINAL"
+                           TO WS-MILE-NAME
+                       MOVE QBS075-A0050 TO WS-MILE-DATE10
+                       MOVE 003 TO WS-THRESHOLD
+                       PERFORM 3000-CHECK-MILESTONE
+                   WHEN QBS075-A0040 NOT = SPACES
+                       MOVE "AWAITING SCREENING DECISION"
+                           TO WS-MILE-NAME
+                       MOVE QBS075-A0040 TO WS-MILE-DATE10
+                       MOVE 005 TO WS-THRESHOLD
+                       PERFORM 3000-CHECK-MILESTONE
+                   WHEN QBS075-A0030 NOT = SPACES
+                       MOVE "AWAITING RECEIPT REGISTRATION"
+                           TO WS-MILE-NAME
+                       MOVE QBS075-A0030 TO WS-MILE-DATE10
+                       MOVE 002 TO WS-THRESHOLD
+                       PERFORM 3000-CHECK-MILESTONE
+               END-EVALUATE
+           END-IF
+           READ QBS075-UKEFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-CHECK-MILESTONE.
+           STRING WS-MD-YYYY WS-MD-MM WS-MD-DD
+               DELIMITED BY SIZE INTO WS-MILE-DATE8X
+           MOVE WS-MILE-DATE8X TO WS-MILE-DATE8
+           COMPUTE WS-MILE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-MILE-DATE8)
+           COMPUTE WS-ELAPSED-DAYS = WS-TODAY-DAYS - WS-MILE-DAYS
+           IF  WS-ELAPSED-DAYS > WS-THRESHOLD
+               MOVE QBS075-A0010    TO WS-L-UKENO
+               MOVE WS-MILE-NAME    TO WS-L-MILESTONE
+               MOVE WS-ELAPSED-DAYS TO WS-L-ELAPSED
+               MOVE WS-LINE         TO QBS075-AGERPT-LINE
+               WRITE QBS075-AGERPT-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE QBS075-UKEFILE
+           CLOSE QBS075-AGERPT.
