@@ -0,0 +1,93 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS061R
+      ****************************************************************
+      *                商品分類別修正実績分析帳票                    *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS061R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS060-SHUSEIFILE ASSIGN TO "QTS060"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS060-STATUS.
+           SELECT  SORT-WORK         ASSIGN TO "SRTWK01".
+           SELECT  HINRUI-ANARPT     ASSIGN TO "HINRUIRPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS060-SHUSEIFILE.
+       01  QTS060-REC.
+           COPY QTS060 REPLACING ==()== BY ==QTS060==.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           COPY QTS060 REPLACING ==()== BY ==SRT==.
+       FD  HINRUI-ANARPT.
+       01  HINRUI-ANARPT-LINE       PIC X(80).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS060-STATUS         PIC X(02).
+       01  WS-EOF-SW                PIC X(01)     VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+       01  WS-FIRST-SW              PIC X(01)     VALUE "Y".
+           88  WS-FIRST-REC                       VALUE "Y".
+       01  WS-PREV-BUMON            PIC 9(02).
+       01  WS-PREV-HINGUNCD         PIC 9(03).
+       01  WS-BRK-KENSUU            PIC 9(07)     VALUE ZERO.
+       01  WS-BRK-SHUSEIGAKU        PIC S9(11)    VALUE ZERO.
+       01  WS-LINE.
+           05  WS-L-BUMON           PIC 9(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-HINGUNCD        PIC 9(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-KENSUU          PIC ZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-SHUSEIGAKU      PIC -ZZZZZZZZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+      * 部門＋商品群コードの順に整列し、コントロールブレイクで
+      * 修正件数と修正額を商品分類ごとに集計する。
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-BUMON
+                                SRT-HINGUNCD
+               USING QTS060-SHUSEIFILE
+               OUTPUT PROCEDURE IS 2000-ANALYZE-CATEGORY
+           STOP RUN.
+
+       2000-ANALYZE-CATEGORY.
+           OPEN OUTPUT HINRUI-ANARPT
+           PERFORM WITH TEST BEFORE UNTIL WS-EOF
+               RETURN SORT-WORK
+                   AT END SET WS-EOF TO TRUE
+                   NOT AT END PERFORM 2100-ACCUM-CATEGORY
+           END-PERFORM
+           IF  NOT WS-FIRST-REC
+               PERFORM 2200-WRITE-BREAK
+           END-IF
+           CLOSE HINRUI-ANARPT.
+
+       2100-ACCUM-CATEGORY.
+           IF  NOT WS-FIRST-REC
+           AND (SRT-BUMON NOT = WS-PREV-BUMON
+                OR SRT-HINGUNCD NOT = WS-PREV-HINGUNCD)
+               PERFORM 2200-WRITE-BREAK
+           END-IF
+           MOVE "N"             TO WS-FIRST-SW
+           MOVE SRT-BUMON       TO WS-PREV-BUMON
+           MOVE SRT-HINGUNCD    TO WS-PREV-HINGUNCD
+           ADD 1                TO WS-BRK-KENSUU
+           ADD SRT-SHUSEIGAKU   TO WS-BRK-SHUSEIGAKU.
+
+       2200-WRITE-BREAK.
+           MOVE WS-PREV-BUMON       TO WS-L-BUMON
+           MOVE WS-PREV-HINGUNCD    TO WS-L-HINGUNCD
+           MOVE WS-BRK-KENSUU       TO WS-L-KENSUU
+           MOVE WS-BRK-SHUSEIGAKU   TO WS-L-SHUSEIGAKU
+           MOVE WS-LINE             TO HINRUI-ANARPT-LINE
+           WRITE HINRUI-ANARPT-LINE
+           MOVE ZERO                TO WS-BRK-KENSUU
+           MOVE ZERO                TO WS-BRK-SHUSEIGAKU.
