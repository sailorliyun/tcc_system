@@ -0,0 +1,109 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXS003M
+      ****************************************************************
+      *          不正利用スコアリング結果フィードバック取込          *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QXS003M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  FDS-OUTFILE     ASSIGN TO "FDSOUTCOM"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QXS003-OUTFILE  ASSIGN TO "QXS003"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QXS003-PRM
+                   FILE STATUS IS WS-QXS003-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  FDS-OUTFILE.
+       01  FDS-OUT-REC.
+           05  FDSO-PRMCARDNO          PIC X(16).
+           05  FDSO-PRMRIYOUDATETIME   PIC X(14).
+           05  FDSO-FDSSCORE           PIC 9(04).
+           05  FDSO-OUTCOMEKBN         PIC X(01).
+           05  FDSO-OUTCOMESRC         PIC X(10).
+       FD  QXS003-OUTFILE.
+       01  QXS003-REC.
+           COPY QXS003 REPLACING ==()== BY ==QXS003==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QXS003-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-ADD-COUNT            PIC 9(07)     VALUE ZERO.
+       01  WS-UPDATE-COUNT         PIC 9(07)     VALUE ZERO.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-TAG-OUTCOME UNTIL WS-EOF
+           PERFORM 8000-DISPLAY-RESULTS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  FDS-OUTFILE
+           OPEN I-O    QXS003-OUTFILE
+           READ FDS-OUTFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 加盟店からのチャージバック通知やコールセンター調査結果、
+      * 手動レビュー結果を受け取り、QXS002不正検知スコアリング
+      * ログの元取引（カード番号＋利用日時で特定）に対して事後の
+      * 不正／非不正判定をQXS003へ記録する。次回以降のスコア
+      * モデル再学習・しきい値見直しの教師データとして用いる。
+       2000-TAG-OUTCOME.
+           MOVE FDSO-PRMCARDNO        TO QXS003-PRMCARDNO
+           MOVE FDSO-PRMRIYOUDATETIME TO QXS003-PRMRIYOUDATETIME
+           READ QXS003-OUTFILE
+               INVALID KEY
+                   PERFORM 3000-ADD-OUTCOME
+               NOT INVALID KEY
+                   PERFORM 4000-UPDATE-OUTCOME
+           END-READ
+           READ FDS-OUTFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ADD-OUTCOME.
+           INITIALIZE QXS003-REC
+           MOVE FDSO-PRMCARDNO        TO QXS003-PRMCARDNO
+           MOVE FDSO-PRMRIYOUDATETIME TO QXS003-PRMRIYOUDATETIME
+           MOVE FDSO-FDSSCORE         TO QXS003-FDSSCORE
+           MOVE FDSO-OUTCOMEKBN       TO QXS003-OUTCOMEKBN
+           MOVE FDSO-OUTCOMESRC       TO QXS003-OUTCOMESRC
+           MOVE WS-TODAY              TO QXS003-OUTCOMEYMD
+           WRITE QXS003-REC
+               INVALID KEY
+                   DISPLAY "QXS003M: ADD FAILED " QXS003-PRM
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+
+       4000-UPDATE-OUTCOME.
+           MOVE FDSO-FDSSCORE         TO QXS003-FDSSCORE
+           MOVE FDSO-OUTCOMEKBN       TO QXS003-OUTCOMEKBN
+           MOVE FDSO-OUTCOMESRC       TO QXS003-OUTCOMESRC
+           MOVE WS-TODAY              TO QXS003-OUTCOMEYMD
+           REWRITE QXS003-REC
+               INVALID KEY
+                   DISPLAY "QXS003M: UPDATE FAILED " QXS003-PRM
+               NOT INVALID KEY
+                   ADD 1 TO WS-UPDATE-COUNT
+           END-REWRITE.
+
+       8000-DISPLAY-RESULTS.
+           DISPLAY "QXS003M: ADDED   " WS-ADD-COUNT
+           DISPLAY "QXS003M: UPDATED " WS-UPDATE-COUNT.
+
+       9000-TERMINATE.
+           CLOSE FDS-OUTFILE
+           CLOSE QXS003-OUTFILE.
