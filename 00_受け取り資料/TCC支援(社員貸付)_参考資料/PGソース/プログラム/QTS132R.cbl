@@ -0,0 +1,144 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS132R
+      ****************************************************************
+      *                ギフトカード失効／没収予定レポート            *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS132R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS132-BALANCE  ASSIGN TO "QTS132"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS132-STATUS.
+           SELECT  QTS130-CARDTBL  ASSIGN TO "QTS130"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS130-PRMCARDKBN
+                   FILE STATUS IS WS-QTS130-STATUS.
+           SELECT  QTS132-ESRPT    ASSIGN TO "QTS132ES"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS132-BALANCE.
+       01  QTS132-REC.
+           COPY QTS132 REPLACING ==()== BY ==QTS132==.
+       FD  QTS130-CARDTBL.
+       01  QTS130-REC.
+           COPY QTS130 REPLACING ==()== BY ==QTS130==.
+       FD  QTS132-ESRPT.
+       01  QTS132-ESRPT-LINE       PIC X(100).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS132-STATUS        PIC X(02).
+       01  WS-QTS130-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-TODAY-INT            PIC S9(09) COMP.
+       01  WS-ESCHEAT-YMD          PIC 9(08).
+       01  WS-ESCHEAT-INT          PIC S9(09) COMP.
+       01  WS-DAYS-TO-ESCHEAT      PIC S9(09) COMP.
+      * 発行日から失効／没収判定までの猶予年数
+       01  WS-ESCHEAT-YEARS        PIC 9(02)     VALUE 5.
+      * 失効判定日のＮ日前から候補として報告する
+       01  WS-WARN-DAYS            PIC 9(03)     VALUE 90.
+       01  WS-CHECKED-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-CANDIDATE-COUNT      PIC 9(07)     VALUE ZERO.
+       01  WS-LINE.
+           05  WS-L-CARDKBN        PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-NAIBUKAIINNO   PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-ZANDAKA        PIC ----------9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-HAKKOUYMD      PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-ESCHEATYMD     PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-MSG            PIC X(20).
+       01  WS-SUMMARY-LINE.
+           05  FILLER              PIC X(20) VALUE
+                   "BALANCES CHECKED:".
+           05  WS-S-COUNT          PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(15) VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE
+                   "ESCHEAT CANDIDATES: ".
+           05  WS-S-CANDIDATE      PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY) TO WS-TODAY-INT
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-BALANCE UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QTS132-BALANCE
+           OPEN INPUT  QTS130-CARDTBL
+           OPEN OUTPUT QTS132-ESRPT
+           READ QTS132-BALANCE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * QTS132のギフトカード残高ごとにQTS130でカード区分がギフト
+      * カード対象（BUBIKIKBN 有効）かを確認し、発行日から所定の
+      * 猶予年数を加えた失効判定日が近い、または既に過ぎている
+      * 残高を没収候補として報告する。
+       2000-CHECK-BALANCE.
+           ADD 1 TO WS-CHECKED-COUNT
+           MOVE QTS132-PRMCARDKBN TO QTS130-PRMCARDKBN
+           READ QTS130-CARDTBL
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF  QTS130-BUBIKIKBN NOT = ZERO
+                   AND QTS132-GCZANDAKA > ZERO
+                       PERFORM 2100-EVALUATE-CUTOFF
+                   END-IF
+           END-READ
+           READ QTS132-BALANCE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-EVALUATE-CUTOFF.
+           COMPUTE WS-ESCHEAT-YMD =
+               QTS132-GCHAKKOUYMD + (WS-ESCHEAT-YEARS * 10000)
+           MOVE FUNCTION INTEGER-OF-DATE(WS-ESCHEAT-YMD)
+               TO WS-ESCHEAT-INT
+           COMPUTE WS-DAYS-TO-ESCHEAT =
+               WS-ESCHEAT-INT - WS-TODAY-INT
+           IF  WS-DAYS-TO-ESCHEAT <= WS-WARN-DAYS
+               ADD 1 TO WS-CANDIDATE-COUNT
+               MOVE QTS132-PRMCARDKBN      TO WS-L-CARDKBN
+               MOVE QTS132-PRMNAIBUKAIINNO TO WS-L-NAIBUKAIINNO
+               MOVE QTS132-GCZANDAKA       TO WS-L-ZANDAKA
+               MOVE QTS132-GCHAKKOUYMD     TO WS-L-HAKKOUYMD
+               MOVE WS-ESCHEAT-YMD         TO WS-L-ESCHEATYMD
+               IF  WS-DAYS-TO-ESCHEAT < ZERO
+                   MOVE "PAST CUTOFF"      TO WS-L-MSG
+               ELSE
+                   MOVE "APPROACHING CUTOFF" TO WS-L-MSG
+               END-IF
+               PERFORM 3000-WRITE-LINE
+           END-IF.
+
+       3000-WRITE-LINE.
+           MOVE WS-LINE TO QTS132-ESRPT-LINE
+           WRITE QTS132-ESRPT-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-CHECKED-COUNT   TO WS-S-COUNT
+           MOVE WS-CANDIDATE-COUNT TO WS-S-CANDIDATE
+           MOVE WS-SUMMARY-LINE TO QTS132-ESRPT-LINE
+           WRITE QTS132-ESRPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE QTS132-BALANCE
+           CLOSE QTS130-CARDTBL
+           CLOSE QTS132-ESRPT.
