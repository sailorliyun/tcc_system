@@ -0,0 +1,146 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTA111R
+      ****************************************************************
+      *                プレミア会員四半期・年間集計ロールアップ      *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTA111R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTA110-SYUKEIFILE ASSIGN TO "QTA110"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTA110-STATUS.
+           SELECT  QTA111-RUPRPT    ASSIGN TO "QTA111RU"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTA110-SYUKEIFILE.
+       01  QTA110-REC.
+           COPY QTA110 REPLACING ==()== BY ==QTA110==.
+       FD  QTA111-RUPRPT.
+       01  QTA111-RUPRPT-LINE      PIC X(120).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTA110-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-FIRST-SW             PIC X(01)     VALUE "Y".
+           88  WS-FIRST-REC                      VALUE "Y".
+       01  WS-SYUKEINENGETU         PIC X(06).
+       01  WS-SYUKEINENGETU-R      REDEFINES WS-SYUKEINENGETU.
+           05  WS-SN-YYYY           PIC 9(04).
+           05  WS-SN-MM             PIC 9(02).
+       01  WS-QTR-NO                PIC 9(01).
+       01  WS-SAVE-MEMBER-KEY.
+           05  WS-SAVE-KIGYOUCD     PIC X(04).
+           05  WS-SAVE-SUBRANGEKEY  PIC X(04).
+           05  WS-SAVE-NAIBUKAIINNO PIC X(08).
+       01  WS-SAVE-YEAR             PIC 9(04).
+       01  WS-SAVE-QTR              PIC 9(01).
+       01  WS-QTR-SOUGAKU           PIC S9(13)    VALUE ZERO.
+       01  WS-QTR-KENSUU            PIC 9(07)     VALUE ZERO.
+       01  WS-YR-SOUGAKU            PIC S9(13)    VALUE ZERO.
+       01  WS-YR-KENSUU             PIC 9(07)     VALUE ZERO.
+       01  WS-D-LINE.
+           05  WS-D-KBN             PIC X(02).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-KIGYOUCD        PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-SUBRANGEKEY     PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-NAIBUKAIINNO    PIC X(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-PERIOD          PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-SOUGAKU         PIC -(13)9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-KENSUU          PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DETAIL UNTIL WS-EOF
+           PERFORM 3000-FLUSH-QUARTER
+           PERFORM 4000-FLUSH-YEAR
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QTA110-SYUKEIFILE
+           OPEN OUTPUT QTA111-RUPRPT
+           READ QTA110-SYUKEIFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * QTA110は会員×集計年月の月次実績。会員内で年月昇順に
+      * 並んでいる前提で、四半期・年間の境界ごとに合計を出力する。
+       2000-PROCESS-DETAIL.
+           MOVE QTA110-PRMSYUKEINENGETU TO WS-SYUKEINENGETU
+           COMPUTE WS-QTR-NO = ((WS-SN-MM - 1) / 3) + 1
+           IF  WS-FIRST-REC
+               PERFORM 2100-START-MEMBER
+           ELSE
+               IF  QTA110-PRMKIGYOUCD    NOT = WS-SAVE-KIGYOUCD
+               OR  QTA110-PRMSUBRANGEKEY NOT = WS-SAVE-SUBRANGEKEY
+               OR  QTA110-PRMNAIBUKAIINNO NOT = WS-SAVE-NAIBUKAIINNO
+                   PERFORM 3000-FLUSH-QUARTER
+                   PERFORM 4000-FLUSH-YEAR
+                   PERFORM 2100-START-MEMBER
+               ELSE
+                   IF  WS-SN-YYYY NOT = WS-SAVE-YEAR
+                       PERFORM 3000-FLUSH-QUARTER
+                       PERFORM 4000-FLUSH-YEAR
+                       MOVE WS-SN-YYYY TO WS-SAVE-YEAR
+                       MOVE WS-QTR-NO  TO WS-SAVE-QTR
+                   ELSE
+                       IF  WS-QTR-NO NOT = WS-SAVE-QTR
+                           PERFORM 3000-FLUSH-QUARTER
+                           MOVE WS-QTR-NO TO WS-SAVE-QTR
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           ADD QTA110-SOUGAKU     TO WS-QTR-SOUGAKU WS-YR-SOUGAKU
+           ADD QTA110-RIYOUKENSUU TO WS-QTR-KENSUU  WS-YR-KENSUU
+           READ QTA110-SYUKEIFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-START-MEMBER.
+           MOVE QTA110-PRMKIGYOUCD      TO WS-SAVE-KIGYOUCD
+           MOVE QTA110-PRMSUBRANGEKEY   TO WS-SAVE-SUBRANGEKEY
+           MOVE QTA110-PRMNAIBUKAIINNO  TO WS-SAVE-NAIBUKAIINNO
+           MOVE WS-SN-YYYY               TO WS-SAVE-YEAR
+           MOVE WS-QTR-NO                TO WS-SAVE-QTR
+           MOVE "N" TO WS-FIRST-SW.
+
+       3000-FLUSH-QUARTER.
+           MOVE "Q"                     TO WS-D-KBN
+           MOVE WS-SAVE-KIGYOUCD        TO WS-D-KIGYOUCD
+           MOVE WS-SAVE-SUBRANGEKEY     TO WS-D-SUBRANGEKEY
+           MOVE WS-SAVE-NAIBUKAIINNO    TO WS-D-NAIBUKAIINNO
+           STRING WS-SAVE-YEAR "Q" WS-SAVE-QTR
+               DELIMITED BY SIZE INTO WS-D-PERIOD
+           MOVE WS-QTR-SOUGAKU          TO WS-D-SOUGAKU
+           MOVE WS-QTR-KENSUU           TO WS-D-KENSUU
+           WRITE QTA111-RUPRPT-LINE FROM WS-D-LINE
+           MOVE ZERO TO WS-QTR-SOUGAKU WS-QTR-KENSUU.
+
+       4000-FLUSH-YEAR.
+           MOVE "Y"                     TO WS-D-KBN
+           MOVE WS-SAVE-KIGYOUCD        TO WS-D-KIGYOUCD
+           MOVE WS-SAVE-SUBRANGEKEY     TO WS-D-SUBRANGEKEY
+           MOVE WS-SAVE-NAIBUKAIINNO    TO WS-D-NAIBUKAIINNO
+           MOVE WS-SAVE-YEAR             TO WS-D-PERIOD
+           MOVE WS-YR-SOUGAKU           TO WS-D-SOUGAKU
+           MOVE WS-YR-KENSUU            TO WS-D-KENSUU
+           WRITE QTA111-RUPRPT-LINE FROM WS-D-LINE
+           MOVE ZERO TO WS-YR-SOUGAKU WS-YR-KENSUU.
+
+       9000-TERMINATE.
+           CLOSE QTA110-SYUKEIFILE
+           CLOSE QTA111-RUPRPT.
