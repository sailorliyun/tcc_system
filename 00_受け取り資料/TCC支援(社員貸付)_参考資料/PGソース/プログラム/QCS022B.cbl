@@ -0,0 +1,132 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QCS022B
+      ****************************************************************
+      *                外部変換番号再マッピングバッチ                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QCS022B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  CARDCH-TRANFILE ASSIGN TO "CARDCHTR"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QCS021-MASTER   ASSIGN TO "QCS021"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QCS021-PRMCSTCARDNO
+                   FILE STATUS IS WS-QCS021-STATUS.
+           SELECT  QCS022-HIST     ASSIGN TO "QCS022"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QCS022-SEG
+                   FILE STATUS IS WS-QCS022-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  CARDCH-TRANFILE.
+       01  CARDCH-TRAN-REC.
+           05  CARDCHT-OLDCARDNO       PIC X(16).
+           05  CARDCHT-NEWCARDNO       PIC X(16).
+           05  CARDCHT-RIYUCD          PIC X(02).
+       FD  QCS021-MASTER.
+       01  QCS021-REC.
+           COPY QCS021 REPLACING ==()== BY ==QCS021==.
+       FD  QCS022-HIST.
+       01  QCS022-REC.
+           COPY QCS022 REPLACING ==()== BY ==QCS022==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QCS021-STATUS        PIC X(02).
+       01  WS-QCS022-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-NEXT-HENKOUNO        PIC 9(04).
+       01  WS-SAVE-REC.
+           COPY QCS021 REPLACING ==()== BY ==SAVE==.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CARDCH-TRANFILE
+           OPEN I-O    QCS021-MASTER
+           OPEN I-O    QCS022-HIST
+           READ CARDCH-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * カード番号（PRMCSTCARDNO）を新番号に付け替え、旧レコードは
+      * 削除して同一内容で新キーへ書き直し、変更履歴をQCS022へ残す。
+       2000-PROCESS-TRAN.
+           MOVE CARDCHT-OLDCARDNO TO QCS021-PRMCSTCARDNO
+           READ QCS021-MASTER
+               INVALID KEY
+                   DISPLAY "QCS022B: OLD CARD NOT FOUND "
+                       CARDCHT-OLDCARDNO
+               NOT INVALID KEY
+                   PERFORM 3000-REMAP-CARD
+           END-READ
+           READ CARDCH-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-REMAP-CARD.
+           MOVE QCS021-REC TO WS-SAVE-REC
+           DELETE QCS021-MASTER
+               INVALID KEY
+                   DISPLAY "QCS022B: OLD RECORD DELETE FAILED "
+                       CARDCHT-OLDCARDNO
+           END-DELETE
+           MOVE WS-SAVE-REC          TO QCS021-REC
+           MOVE CARDCHT-NEWCARDNO    TO QCS021-PRMCSTCARDNO
+           WRITE QCS021-REC
+               INVALID KEY
+                   DISPLAY "QCS022B: NEW RECORD WRITE FAILED "
+                       CARDCHT-NEWCARDNO
+           END-WRITE
+           MOVE CARDCHT-OLDCARDNO    TO QCS022-PRMOLDCARDNO
+           PERFORM 3100-NEXT-HENKOUNO
+           MOVE WS-NEXT-HENKOUNO     TO QCS022-PRMHENKOUNO
+           MOVE CARDCHT-NEWCARDNO    TO QCS022-NEWCARDNO
+           MOVE SAVE-NKNKIGYOUCD     TO QCS022-NKNKIGYOUCD
+           MOVE SAVE-NKNSUBRANGEKEY  TO QCS022-NKNSUBRANGEKEY
+           MOVE SAVE-NKNNO           TO QCS022-NKNNO
+           MOVE CARDCHT-RIYUCD       TO QCS022-HENKOURIYUCD
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO QCS022-HENKOUYMD
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO QCS022-HENKOUTIME
+           WRITE QCS022-REC
+               INVALID KEY
+                   DISPLAY "QCS022B: HISTORY WRITE FAILED "
+                       QCS022-SEG
+           END-WRITE.
+
+       3100-NEXT-HENKOUNO.
+           MOVE ZERO                TO WS-NEXT-HENKOUNO
+           MOVE CARDCHT-OLDCARDNO   TO QCS022-PRMOLDCARDNO
+           MOVE 9999                TO QCS022-PRMHENKOUNO
+           START QCS022-HIST KEY IS LESS THAN QCS022-SEG
+               INVALID KEY
+                   MOVE ZERO TO WS-NEXT-HENKOUNO
+               NOT INVALID KEY
+                   READ QCS022-HIST PREVIOUS
+                       AT END
+                           MOVE ZERO TO WS-NEXT-HENKOUNO
+                       NOT AT END
+                           IF  QCS022-PRMOLDCARDNO = CARDCHT-OLDCARDNO
+                               MOVE QCS022-PRMHENKOUNO
+                                   TO WS-NEXT-HENKOUNO
+                           END-IF
+                   END-READ
+           END-START
+           ADD 1 TO WS-NEXT-HENKOUNO.
+
+       9000-TERMINATE.
+           CLOSE CARDCH-TRANFILE
+           CLOSE QCS021-MASTER
+           CLOSE QCS022-HIST.
