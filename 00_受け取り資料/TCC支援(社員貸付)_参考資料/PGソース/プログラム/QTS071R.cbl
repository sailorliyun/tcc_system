@@ -0,0 +1,92 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS071R
+      ****************************************************************
+      *                海外加盟店多通貨決済突合レポート              *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS071R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS070-URIFILE  ASSIGN TO "QTS070"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS070-STATUS.
+           SELECT  SORT-WORK       ASSIGN TO "SRTWK01".
+           SELECT  KAI-RCNRPT      ASSIGN TO "QTS070RC"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS070-URIFILE.
+       01  QTS070-REC.
+           COPY QTS070 REPLACING ==()== BY ==QTS070==.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           COPY QTS070 REPLACING ==()== BY ==SRT==.
+       FD  KAI-RCNRPT.
+       01  KAI-RCNRPT-LINE          PIC X(100).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS070-STATUS         PIC X(02).
+       01  WS-EOF-SW                PIC X(01)     VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+       01  WS-FIRST-SW              PIC X(01)     VALUE "Y".
+           88  WS-FIRST-REC                       VALUE "Y".
+       01  WS-PREV-TUUKACD          PIC X(03).
+       01  WS-BRK-KENSUU            PIC 9(07)     VALUE ZERO.
+       01  WS-BRK-TUUKAGAKU         PIC S9(10)V9(03) VALUE ZERO.
+       01  WS-BRK-URIAGEGOUKEI      PIC S9(09)    VALUE ZERO.
+       01  WS-LINE.
+           05  WS-L-TUUKACD         PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-KENSUU          PIC ZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-TUUKAGAKU       PIC -ZZZZZZZZZ9.999.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-URIAGEGOUKEI    PIC -ZZZZZZZZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+      * 通貨コードの順に整列し、コントロールブレイクで通貨別の
+      * 現地通貨額と円換算後の売上合計を突合集計する。
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-KAITUUKACD
+               USING QTS070-URIFILE
+               OUTPUT PROCEDURE IS 2000-RECONCILE-CURRENCY
+           STOP RUN.
+
+       2000-RECONCILE-CURRENCY.
+           OPEN OUTPUT KAI-RCNRPT
+           PERFORM WITH TEST BEFORE UNTIL WS-EOF
+               RETURN SORT-WORK
+                   AT END SET WS-EOF TO TRUE
+                   NOT AT END PERFORM 2100-ACCUM-CURRENCY
+           END-PERFORM
+           IF  NOT WS-FIRST-REC
+               PERFORM 2200-WRITE-BREAK
+           END-IF
+           CLOSE KAI-RCNRPT.
+
+       2100-ACCUM-CURRENCY.
+           IF  NOT WS-FIRST-REC
+           AND SRT-KAITUUKACD NOT = WS-PREV-TUUKACD
+               PERFORM 2200-WRITE-BREAK
+           END-IF
+           MOVE "N"                TO WS-FIRST-SW
+           MOVE SRT-KAITUUKACD      TO WS-PREV-TUUKACD
+           ADD 1                    TO WS-BRK-KENSUU
+           ADD SRT-KAITUUKAGAKU     TO WS-BRK-TUUKAGAKU
+           ADD SRT-URIURIAGEGOUKEI  TO WS-BRK-URIAGEGOUKEI.
+
+       2200-WRITE-BREAK.
+           MOVE WS-PREV-TUUKACD      TO WS-L-TUUKACD
+           MOVE WS-BRK-KENSUU        TO WS-L-KENSUU
+           MOVE WS-BRK-TUUKAGAKU     TO WS-L-TUUKAGAKU
+           MOVE WS-BRK-URIAGEGOUKEI  TO WS-L-URIAGEGOUKEI
+           MOVE WS-LINE              TO KAI-RCNRPT-LINE
+           WRITE KAI-RCNRPT-LINE
+           MOVE ZERO                 TO WS-BRK-KENSUU
+           MOVE ZERO                 TO WS-BRK-TUUKAGAKU
+           MOVE ZERO                 TO WS-BRK-URIAGEGOUKEI.
