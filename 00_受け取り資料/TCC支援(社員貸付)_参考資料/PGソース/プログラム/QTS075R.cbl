@@ -0,0 +1,149 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS075R
+      ****************************************************************
+      *                加盟店住所マスタ照合レポート                  *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS075R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS075-KAMEIFILE ASSIGN TO "QTS075"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS075-STATUS.
+           SELECT  QTS160-JUSHOFILE ASSIGN TO "QTS160"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS160-STATUS.
+           SELECT  SORT-KAMEI        ASSIGN TO "SRTWK01".
+           SELECT  SORT-JUSHO        ASSIGN TO "SRTWK02".
+           SELECT  SORTED-KAMEI      ASSIGN TO "SRTOUT01"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SK-STATUS.
+           SELECT  SORTED-JUSHO      ASSIGN TO "SRTOUT02"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SJ-STATUS.
+           SELECT  ADDR-EXRPT        ASSIGN TO "QTS075AD"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS075-KAMEIFILE.
+       01  QTS075-REC.
+           COPY QTS075 REPLACING ==()== BY ==QTS075==.
+       FD  QTS160-JUSHOFILE.
+       01  QTS160-REC.
+           COPY QTS160 REPLACING ==()== BY ==QTS160==.
+       SD  SORT-KAMEI.
+       01  SORT-KAMEI-REC.
+           COPY QTS075 REPLACING ==()== BY ==SK==.
+       SD  SORT-JUSHO.
+       01  SORT-JUSHO-REC.
+           05  SJ-YUBINNO           PIC X(07).
+       FD  SORTED-KAMEI.
+       01  SORTED-KAMEI-REC.
+           COPY QTS075 REPLACING ==()== BY ==SF==.
+       FD  SORTED-JUSHO.
+       01  SORTED-JUSHO-REC.
+           05  SF-YUBINNO           PIC X(07).
+       FD  ADDR-EXRPT.
+       01  ADDR-EXRPT-LINE          PIC X(80).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS075-STATUS         PIC X(02).
+       01  WS-QTS160-STATUS         PIC X(02).
+       01  WS-SK-STATUS             PIC X(02).
+       01  WS-SJ-STATUS             PIC X(02).
+       01  WS-KAMEI-EOF-SW          PIC X(01)     VALUE "N".
+           88  WS-KAMEI-EOF                       VALUE "Y".
+       01  WS-JUSHO-EOF-SW          PIC X(01)     VALUE "N".
+           88  WS-JUSHO-EOF                       VALUE "Y".
+       01  WS-KAMEI-YUBIN           PIC X(07).
+       01  WS-CHECK-COUNT           PIC 9(07)     VALUE ZERO.
+       01  WS-NG-COUNT              PIC 9(07)     VALUE ZERO.
+       01  WS-LINE.
+           05  WS-L-NAIBUNO         PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-YUBIN           PIC X(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-MSG             PIC X(30).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(18) VALUE
+                   "MERCHANTS CHECKED:".
+           05  WS-S-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(15) VALUE SPACES.
+           05  FILLER               PIC X(15) VALUE "ADDRESS NG CNT:".
+           05  WS-S-NG              PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+      * QTS075 の郵便番号(新)をキーに QTS160 住所マスタ郵便番号の
+      * 昇順ソート結果とマッチマージし、該当する住所レコードが
+      * 存在しない加盟店を例外レポートに出力する。
+           PERFORM 1000-SORT-INPUT
+           PERFORM 2000-VALIDATE-ADDRESS
+           STOP RUN.
+
+       1000-SORT-INPUT.
+           SORT SORT-KAMEI
+               ON ASCENDING KEY SK-NEWYUBIN1 SK-NEWYUBIN2
+               USING QTS075-KAMEIFILE
+               GIVING SORTED-KAMEI
+           SORT SORT-JUSHO
+               ON ASCENDING KEY SJ-YUBINNO
+               INPUT PROCEDURE IS 1100-BUILD-JUSHO-KEYS
+               GIVING SORTED-JUSHO.
+
+       1100-BUILD-JUSHO-KEYS.
+           OPEN INPUT QTS160-JUSHOFILE
+           PERFORM UNTIL WS-JUSHO-EOF
+               READ QTS160-JUSHOFILE
+                   AT END SET WS-JUSHO-EOF TO TRUE
+                   NOT AT END
+                       MOVE QTS160-YUBINNO TO SJ-YUBINNO
+                       RELEASE SORT-JUSHO-REC
+               END-READ
+           END-PERFORM
+           CLOSE QTS160-JUSHOFILE
+           MOVE "N" TO WS-JUSHO-EOF-SW.
+
+       2000-VALIDATE-ADDRESS.
+           OPEN INPUT  SORTED-KAMEI
+           OPEN INPUT  SORTED-JUSHO
+           OPEN OUTPUT ADDR-EXRPT
+           READ SORTED-JUSHO
+               AT END SET WS-JUSHO-EOF TO TRUE
+           END-READ
+           PERFORM WITH TEST BEFORE UNTIL WS-KAMEI-EOF
+               READ SORTED-KAMEI
+                   AT END SET WS-KAMEI-EOF TO TRUE
+                   NOT AT END PERFORM 2100-CHECK-ONE-MERCHANT
+               END-READ
+           END-PERFORM
+           MOVE WS-CHECK-COUNT TO WS-S-COUNT
+           MOVE WS-NG-COUNT    TO WS-S-NG
+           MOVE WS-SUMMARY-LINE TO ADDR-EXRPT-LINE
+           WRITE ADDR-EXRPT-LINE
+           CLOSE SORTED-KAMEI
+           CLOSE SORTED-JUSHO
+           CLOSE ADDR-EXRPT.
+
+       2100-CHECK-ONE-MERCHANT.
+           ADD 1 TO WS-CHECK-COUNT
+           STRING SF-NEWYUBIN1 SF-NEWYUBIN2 DELIMITED BY SIZE
+               INTO WS-KAMEI-YUBIN
+           PERFORM UNTIL WS-JUSHO-EOF
+                   OR SF-YUBINNO NOT < WS-KAMEI-YUBIN
+               READ SORTED-JUSHO
+                   AT END SET WS-JUSHO-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           IF  WS-JUSHO-EOF OR SF-YUBINNO NOT = WS-KAMEI-YUBIN
+               ADD 1 TO WS-NG-COUNT
+               MOVE SF-PRMNAIBUNO      TO WS-L-NAIBUNO
+               MOVE WS-KAMEI-YUBIN     TO WS-L-YUBIN
+               MOVE "ZIPCODE NOT FOUND IN QTS160" TO WS-L-MSG
+               MOVE WS-LINE            TO ADDR-EXRPT-LINE
+               WRITE ADDR-EXRPT-LINE
+           END-IF.
