@@ -0,0 +1,133 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS015R
+      ****************************************************************
+      *                事故情報タイムライン照会レポート              *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS015R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS010-MASTER   ASSIGN TO "QTS010"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS010-PRM
+                   FILE STATUS IS WS-QTS010-STATUS.
+           SELECT  QTS015-HIST     ASSIGN TO "QTS015"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS015-SEG
+                   FILE STATUS IS WS-QTS015-STATUS.
+           SELECT  EDJ-REPORT      ASSIGN TO "EDJRPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       FD  QTS015-HIST.
+       01  QTS015-REC.
+           COPY QTS015 REPLACING ==()== BY ==QTS015==.
+       FD  EDJ-REPORT.
+       01  EDJ-REPORT-LINE         PIC X(80).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS010-STATUS        PIC X(02).
+       01  WS-QTS015-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-SLOT-IDX             PIC 9(02).
+       01  WS-SEARCH-KEY.
+           05  WS-KIGYOUCD         PIC 9(04).
+           05  WS-SUBRANGEKEY      PIC 9(04).
+           05  WS-NAIBUKAIINNO     PIC 9(08).
+       01  WS-LINE.
+           05  WS-L-SRC            PIC X(04).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-YMD            PIC 9(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-RIYOUSHACD     PIC 9(01).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-CARDJYOKYO     PIC 9(04).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-CURRENT-EDJ
+           PERFORM 3000-PRINT-ARCHIVED-EDJ UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QTS010-MASTER
+           OPEN INPUT  QTS015-HIST
+           OPEN OUTPUT EDJ-REPORT
+           DISPLAY "MEMBER KIGYOUCD/SUBRANGE/NAIBUKAIINNO ?"
+           ACCEPT WS-SEARCH-KEY
+           MOVE WS-KIGYOUCD     TO QTS010-PRMKIGYOUCD
+           MOVE WS-SUBRANGEKEY  TO QTS010-PRMSUBRANGEKEY
+           MOVE WS-NAIBUKAIINNO TO QTS010-PRMNAIBUKAIINNO
+           READ QTS010-MASTER
+               INVALID KEY
+                   DISPLAY "QTS015R: MEMBER NOT FOUND"
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ
+           MOVE SPACES TO EDJ-REPORT-LINE
+           STRING "EDJ FRAUD-EVENT TIMELINE  MEMBER="
+                   WS-NAIBUKAIINNO
+               DELIMITED BY SIZE INTO EDJ-REPORT-LINE
+           END-STRING
+           WRITE EDJ-REPORT-LINE.
+
+       2000-PRINT-CURRENT-EDJ.
+           PERFORM VARYING WS-SLOT-IDX FROM 1 BY 1
+                   UNTIL WS-SLOT-IDX > 9
+               IF  QTS010-EDJSCARDJYOKYO(WS-SLOT-IDX) NOT = ZERO
+                   MOVE "CUR" TO WS-L-SRC
+                   MOVE QTS010-EDJSJIKOYMD(WS-SLOT-IDX) TO WS-L-YMD
+                   MOVE QTS010-EDJSRIYOUSHACD(WS-SLOT-IDX)
+                       TO WS-L-RIYOUSHACD
+                   MOVE QTS010-EDJSCARDJYOKYO(WS-SLOT-IDX)
+                       TO WS-L-CARDJYOKYO
+                   MOVE WS-LINE TO EDJ-REPORT-LINE
+                   WRITE EDJ-REPORT-LINE
+               END-IF
+           END-PERFORM
+           MOVE QTS010-PRMKIGYOUCD     TO QTS015-PRMKIGYOUCD
+           MOVE QTS010-PRMSUBRANGEKEY  TO QTS015-PRMSUBRANGEKEY
+           MOVE QTS010-PRMNAIBUKAIINNO TO QTS015-PRMNAIBUKAIINNO
+           MOVE ZERO                   TO QTS015-PRMHISTNO
+           START QTS015-HIST KEY IS NOT LESS THAN QTS015-SEG
+               INVALID KEY
+                   SET WS-EOF TO TRUE
+           END-START
+           IF NOT WS-EOF
+               READ QTS015-HIST NEXT
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       3000-PRINT-ARCHIVED-EDJ.
+           IF  QTS015-PRMKIGYOUCD     = QTS010-PRMKIGYOUCD
+           AND QTS015-PRMSUBRANGEKEY  = QTS010-PRMSUBRANGEKEY
+           AND QTS015-PRMNAIBUKAIINNO = QTS010-PRMNAIBUKAIINNO
+               MOVE "ARC" TO WS-L-SRC
+               MOVE QTS015-EDJHJIKOYMD     TO WS-L-YMD
+               MOVE QTS015-EDJHRIYOUSHACD  TO WS-L-RIYOUSHACD
+               MOVE QTS015-EDJHCARDJYOKYO  TO WS-L-CARDJYOKYO
+               MOVE WS-LINE TO EDJ-REPORT-LINE
+               WRITE EDJ-REPORT-LINE
+               READ QTS015-HIST NEXT
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           ELSE
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE QTS010-MASTER
+           CLOSE QTS015-HIST
+           CLOSE EDJ-REPORT.
