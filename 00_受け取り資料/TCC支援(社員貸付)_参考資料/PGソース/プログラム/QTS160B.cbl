@@ -0,0 +1,156 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS160B
+      ****************************************************************
+      *                日本郵便住所マスタ更新反映バッチ              *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS160B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  JP-UPDFILE      ASSIGN TO "JPADDRUPD"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS160-ADDRTBL  ASSIGN TO "QTS160"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS160-PRM
+                   FILE STATUS IS WS-QTS160-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  JP-UPDFILE.
+       01  JP-UPD-REC.
+           05  JPU-ACTIONKBN           PIC 9(01).
+      *        1:新規登録  2:変更  3:削除
+           05  JPU-PRMTODOUHUKEN       PIC X(02).
+           05  JPU-PRMSHIKUGUN         PIC X(02).
+           05  JPU-PRMCHOUSON          PIC X(03).
+           05  JPU-PRMAZACHOUME        PIC X(02).
+           05  JPU-YUBINNO             PIC X(07).
+           05  JPU-KANAKENMEI          PIC X(08).
+           05  JPU-KANAJYUSHOMEI       PIC X(52).
+           05  JPU-KJJYUKOZENKETA      PIC 9(02).
+           05  JPU-KJJTODOHUKENKETA    PIC 9(01).
+           05  JPU-KJJSIKUGUNKETA      PIC 9(02).
+           05  JPU-KJJCHOUSONKETA      PIC 9(02).
+           05  JPU-KJJJYUSHOMEI        PIC N(25).
+       FD  QTS160-ADDRTBL.
+       01  QTS160-REC.
+           COPY QTS160 REPLACING ==()== BY ==QTS160==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS160-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-ADD-COUNT            PIC 9(07)     VALUE ZERO.
+       01  WS-CHANGE-COUNT         PIC 9(07)     VALUE ZERO.
+       01  WS-DELETE-COUNT         PIC 9(07)     VALUE ZERO.
+       01  WS-ERROR-COUNT          PIC 9(07)     VALUE ZERO.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPLY-UPDATE UNTIL WS-EOF
+           PERFORM 8000-DISPLAY-RESULTS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  JP-UPDFILE
+           OPEN I-O    QTS160-ADDRTBL
+           READ JP-UPDFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 日本郵便から配信される郵便番号・住所更新ファイルを読み込み、
+      * 新規登録・変更・削除の各区分に応じてQTS160住所マスタへ
+      * 反映する。手作業での個別入力に代わる自動反映処理。
+       2000-APPLY-UPDATE.
+           MOVE JPU-PRMTODOUHUKEN TO QTS160-PRMTODOUHUKEN
+           MOVE JPU-PRMSHIKUGUN   TO QTS160-PRMSHIKUGUN
+           MOVE JPU-PRMCHOUSON    TO QTS160-PRMCHOUSON
+           MOVE JPU-PRMAZACHOUME  TO QTS160-PRMAZACHOUME
+           EVALUATE JPU-ACTIONKBN
+               WHEN 1 PERFORM 3000-ADD-ADDRESS
+               WHEN 2 PERFORM 4000-CHANGE-ADDRESS
+               WHEN 3 PERFORM 5000-DELETE-ADDRESS
+               WHEN OTHER
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY "QTS160B: BAD ACTION " JPU-ACTIONKBN
+           END-EVALUATE
+           READ JP-UPDFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ADD-ADDRESS.
+           READ QTS160-ADDRTBL
+               INVALID KEY
+                   PERFORM 3100-BUILD-ADDRESS-REC
+                   WRITE QTS160-REC
+                       INVALID KEY
+                           ADD 1 TO WS-ERROR-COUNT
+                           DISPLAY "QTS160B: ADD FAILED "
+                               QTS160-PRM
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ADD-COUNT
+                   END-WRITE
+               NOT INVALID KEY
+                   PERFORM 3100-BUILD-ADDRESS-REC
+                   REWRITE QTS160-REC
+                       INVALID KEY ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY ADD 1 TO WS-CHANGE-COUNT
+                   END-REWRITE
+           END-READ.
+
+       3100-BUILD-ADDRESS-REC.
+           MOVE JPU-YUBINNO          TO QTS160-YUBINNO
+           MOVE JPU-KANAKENMEI       TO QTS160-KANAKENMEI
+           MOVE JPU-KANAJYUSHOMEI    TO QTS160-KANAJYUSHOMEI
+           MOVE JPU-KJJYUKOZENKETA   TO QTS160-KJJYUKOZENKETA
+           MOVE JPU-KJJTODOHUKENKETA TO QTS160-KJJTODOHUKENKETA
+           MOVE JPU-KJJSIKUGUNKETA   TO QTS160-KJJSIKUGUNKETA
+           MOVE JPU-KJJCHOUSONKETA   TO QTS160-KJJCHOUSONKETA
+           MOVE JPU-KJJJYUSHOMEI     TO QTS160-KJJJYUSHOMEI
+           MOVE WS-TODAY             TO QTS160-SVRKOUSHINYMD.
+
+      * 既存の住所マスタ項目を日本郵便更新内容で置き換える。
+       4000-CHANGE-ADDRESS.
+           READ QTS160-ADDRTBL
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY "QTS160B: CHANGE, RECORD NOT FOUND "
+                       QTS160-PRM
+               NOT INVALID KEY
+                   PERFORM 3100-BUILD-ADDRESS-REC
+                   REWRITE QTS160-REC
+                       INVALID KEY ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY ADD 1 TO WS-CHANGE-COUNT
+                   END-REWRITE
+           END-READ.
+
+       5000-DELETE-ADDRESS.
+           READ QTS160-ADDRTBL
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY "QTS160B: DELETE, RECORD NOT FOUND "
+                       QTS160-PRM
+               NOT INVALID KEY
+                   DELETE QTS160-ADDRTBL
+                       INVALID KEY ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY ADD 1 TO WS-DELETE-COUNT
+                   END-DELETE
+           END-READ.
+
+       8000-DISPLAY-RESULTS.
+           DISPLAY "QTS160B: ADDED    " WS-ADD-COUNT
+           DISPLAY "QTS160B: CHANGED  " WS-CHANGE-COUNT
+           DISPLAY "QTS160B: DELETED  " WS-DELETE-COUNT
+           DISPLAY "QTS160B: ERRORS   " WS-ERROR-COUNT.
+
+       9000-TERMINATE.
+           CLOSE JP-UPDFILE
+           CLOSE QTS160-ADDRTBL.
