@@ -0,0 +1,126 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS131B
+      ****************************************************************
+      *                スコアリングテーブル再校正判定バッチ          *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS131B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS010-MASTER   ASSIGN TO "QTS010"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS010-STATUS.
+           SELECT  SORT-WORK       ASSIGN TO "SRTWK01".
+           SELECT  QTS130-CARDTBL  ASSIGN TO "QTS130"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS130-PRMCARDKBN
+                   FILE STATUS IS WS-QTS130-STATUS.
+           SELECT  QTS131-FLAGFILE ASSIGN TO "QTS131"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS131-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           COPY QTS010 REPLACING ==()== BY ==SRT==.
+       FD  QTS130-CARDTBL.
+       01  QTS130-REC.
+           COPY QTS130 REPLACING ==()== BY ==QTS130==.
+       FD  QTS131-FLAGFILE.
+       01  QTS131-REC.
+           COPY QTS131 REPLACING ==()== BY ==QTS131==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS010-STATUS         PIC X(02).
+       01  WS-QTS130-STATUS         PIC X(02).
+       01  WS-QTS131-STATUS         PIC X(02).
+       01  WS-EOF-SW                PIC X(01)     VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+       01  WS-FIRST-SW              PIC X(01)     VALUE "Y".
+           88  WS-FIRST-REC                       VALUE "Y".
+       01  WS-TODAY                 PIC 9(08).
+       01  WS-PREV-CARDKBN          PIC 9(06).
+       01  WS-BRK-TAISYOU           PIC 9(07)     VALUE ZERO.
+       01  WS-BRK-ENSHOU            PIC 9(07)     VALUE ZERO.
+      * 実績延滞率がこの基準を上回る場合に再校正要と判定する
+       01  WS-KIJUN-RITU            PIC 9(03)V9(02) VALUE 5.00.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+      * カード区分の順に整列し、区分ごとに対象会員数と延滞会員数を
+      * 集計、QTS130の現行倍率と比較して乖離があれば再校正要とする。
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-CARDKBN
+               USING QTS010-MASTER
+               OUTPUT PROCEDURE IS 2000-EVALUATE-CARDKBN
+           STOP RUN.
+
+       2000-EVALUATE-CARDKBN.
+           OPEN INPUT  QTS130-CARDTBL
+           OPEN OUTPUT QTS131-FLAGFILE
+           PERFORM WITH TEST BEFORE UNTIL WS-EOF
+               RETURN SORT-WORK
+                   AT END SET WS-EOF TO TRUE
+                   NOT AT END PERFORM 2100-ACCUM-CARDKBN
+           END-PERFORM
+           IF  NOT WS-FIRST-REC
+               PERFORM 2200-JUDGE-AND-WRITE
+           END-IF
+           CLOSE QTS130-CARDTBL
+           CLOSE QTS131-FLAGFILE.
+
+       2100-ACCUM-CARDKBN.
+           IF  NOT WS-FIRST-REC
+           AND SRT-CARDKBN NOT = WS-PREV-CARDKBN
+               PERFORM 2200-JUDGE-AND-WRITE
+           END-IF
+           MOVE "N"             TO WS-FIRST-SW
+           MOVE SRT-CARDKBN     TO WS-PREV-CARDKBN
+           ADD 1                TO WS-BRK-TAISYOU
+           IF  SRT-SOHCARD NOT = ZERO
+           OR  SRT-SOHSEIKYU NOT = ZERO
+           OR  SRT-KIKYMD NOT = ZERO
+               ADD 1            TO WS-BRK-ENSHOU
+           END-IF.
+
+       2200-JUDGE-AND-WRITE.
+           MOVE WS-PREV-CARDKBN     TO QTS131-PRMCARDKBN
+           MOVE WS-TODAY            TO QTS131-SOKUTEIYMD
+           MOVE WS-BRK-TAISYOU      TO QTS131-TAISYOUKENSUU
+           MOVE WS-BRK-ENSHOU       TO QTS131-ENSHOUKENSUU
+           IF  WS-BRK-TAISYOU > ZERO
+               COMPUTE QTS131-JISSEKIENSHOURITU ROUNDED =
+                   WS-BRK-ENSHOU * 100 / WS-BRK-TAISYOU
+           ELSE
+               MOVE ZERO TO QTS131-JISSEKIENSHOURITU
+           END-IF
+           MOVE WS-KIJUN-RITU       TO QTS131-KIJUNENSHOURITU
+           MOVE WS-PREV-CARDKBN     TO QTS130-PRMCARDKBN
+           READ QTS130-CARDTBL
+               INVALID KEY
+                   MOVE ZERO TO QTS131-GENZAIBAIRITU
+                                QTS131-SUISHOUBAIRITU
+               NOT INVALID KEY
+                   MOVE QTS130-SCRBAIRITSU(1) TO QTS131-GENZAIBAIRITU
+                   MOVE QTS130-SCRBAIRITSU(1) TO QTS131-SUISHOUBAIRITU
+           END-READ
+           IF  QTS131-JISSEKIENSHOURITU > WS-KIJUN-RITU
+               MOVE "Y" TO QTS131-KAIRIFLG
+               IF  QTS131-SUISHOUBAIRITU > 1
+                   SUBTRACT 1 FROM QTS131-SUISHOUBAIRITU
+               END-IF
+           ELSE
+               MOVE "N" TO QTS131-KAIRIFLG
+           END-IF
+           WRITE QTS131-REC
+           MOVE ZERO TO WS-BRK-TAISYOU
+           MOVE ZERO TO WS-BRK-ENSHOU.
