@@ -0,0 +1,153 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS014M
+      ****************************************************************
+      *                家族カード独自限度額設定処理                  *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS014M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  GENDO-TRANFILE  ASSIGN TO "GENDOTRAN"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS012-MASTER   ASSIGN TO "QTS012"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS012-PRM
+                   FILE STATUS IS WS-QTS012-STATUS.
+           SELECT  QTS014-HIST     ASSIGN TO "QTS014"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS014-SEG
+                   FILE STATUS IS WS-QTS014-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  GENDO-TRANFILE.
+       01  GENDO-TRAN-REC.
+           05  GENDOT-PRMKIGYOUCD      PIC 9(04).
+           05  GENDOT-PRMSUBRANGEKEY   PIC 9(04).
+           05  GENDOT-PRMNAIBUKAIINNO  PIC 9(08).
+           05  GENDOT-PRMRIYOUSHACD    PIC 9(01).
+           05  GENDOT-HENKOUKBN        PIC X(01).
+           05  GENDOT-GENDOGAKU        PIC 9(05).
+       FD  QTS012-MASTER.
+       01  QTS012-REC.
+           COPY QTS012 REPLACING ==()== BY ==QTS012==.
+       FD  QTS014-HIST.
+       01  QTS014-REC.
+           COPY QTS014 REPLACING ==()== BY ==QTS014==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS012-STATUS        PIC X(02).
+       01  WS-QTS014-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-NEXT-HENKOUNO        PIC 9(04).
+       01  WS-OLD-GENDOKBN         PIC X(01).
+       01  WS-OLD-GENDOGAKU        PIC 9(05).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  GENDO-TRANFILE
+           OPEN I-O    QTS012-MASTER
+           OPEN I-O    QTS014-HIST
+           READ GENDO-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 1:独自限度額の設定  2:本会員との共有への解除
+      * 3:利用累計額のリセット（締め処理相当）
+       2000-PROCESS-TRAN.
+           MOVE GENDOT-PRMKIGYOUCD     TO QTS012-PRMKIGYOUCD
+           MOVE GENDOT-PRMSUBRANGEKEY  TO QTS012-PRMSUBRANGEKEY
+           MOVE GENDOT-PRMNAIBUKAIINNO TO QTS012-PRMNAIBUKAIINNO
+           MOVE GENDOT-PRMRIYOUSHACD   TO QTS012-PRMRIYOUSHACD
+           READ QTS012-MASTER
+               INVALID KEY
+                   DISPLAY "QTS014M: FAMILY CARD NOT FOUND "
+                           QTS012-SEG
+               NOT INVALID KEY
+                   MOVE QTS012-GENDOKBN  TO WS-OLD-GENDOKBN
+                   MOVE QTS012-GENDOGAKU TO WS-OLD-GENDOGAKU
+                   PERFORM 3000-APPLY-CHANGE
+                   REWRITE QTS012-REC
+                   PERFORM 4000-LOG-CHANGE
+           END-READ
+           READ GENDO-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-APPLY-CHANGE.
+           EVALUATE GENDOT-HENKOUKBN
+               WHEN "1"
+                   MOVE "1"               TO QTS012-GENDOKBN
+                   MOVE GENDOT-GENDOGAKU  TO QTS012-GENDOGAKU
+               WHEN "2"
+                   MOVE "0"               TO QTS012-GENDOKBN
+                   MOVE ZERO              TO QTS012-GENDOGAKU
+                   MOVE ZERO              TO QTS012-GENDORIYOUGAKU
+               WHEN "3"
+                   MOVE ZERO              TO QTS012-GENDORIYOUGAKU
+           END-EVALUATE.
+
+       4000-LOG-CHANGE.
+           MOVE QTS012-PRMKIGYOUCD     TO QTS014-PRMKIGYOUCD
+           MOVE QTS012-PRMSUBRANGEKEY  TO QTS014-PRMSUBRANGEKEY
+           MOVE QTS012-PRMNAIBUKAIINNO TO QTS014-PRMNAIBUKAIINNO
+           MOVE QTS012-PRMRIYOUSHACD   TO QTS014-PRMRIYOUSHACD
+           PERFORM 4100-NEXT-HENKOUNO
+           MOVE WS-NEXT-HENKOUNO       TO QTS014-HENKOUNO
+           MOVE GENDOT-HENKOUKBN       TO QTS014-HENKOUKBN
+           MOVE WS-OLD-GENDOKBN        TO QTS014-OLDGENDOKBN
+           MOVE WS-OLD-GENDOGAKU       TO QTS014-OLDGENDOGAKU
+           MOVE QTS012-GENDOKBN        TO QTS014-NEWGENDOKBN
+           MOVE QTS012-GENDOGAKU       TO QTS014-NEWGENDOGAKU
+           MOVE WS-TODAY               TO QTS014-HENKOUYMD
+           WRITE QTS014-REC
+               INVALID KEY
+                   DISPLAY "QTS014M: HIST WRITE FAILED " QTS014-SEG
+           END-WRITE.
+
+       4100-NEXT-HENKOUNO.
+           MOVE ZERO TO WS-NEXT-HENKOUNO
+           MOVE QTS012-PRMKIGYOUCD      TO QTS014-PRMKIGYOUCD
+           MOVE QTS012-PRMSUBRANGEKEY   TO QTS014-PRMSUBRANGEKEY
+           MOVE QTS012-PRMNAIBUKAIINNO  TO QTS014-PRMNAIBUKAIINNO
+           MOVE QTS012-PRMRIYOUSHACD    TO QTS014-PRMRIYOUSHACD
+           MOVE 9999                    TO QTS014-HENKOUNO
+           START QTS014-HIST KEY IS LESS THAN QTS014-SEG
+               INVALID KEY
+                   MOVE ZERO TO WS-NEXT-HENKOUNO
+               NOT INVALID KEY
+                   READ QTS014-HIST PREVIOUS
+                       AT END
+                           MOVE ZERO TO WS-NEXT-HENKOUNO
+                       NOT AT END
+                           IF  QTS014-PRMKIGYOUCD = QTS012-PRMKIGYOUCD
+                           AND QTS014-PRMSUBRANGEKEY =
+                               QTS012-PRMSUBRANGEKEY
+                           AND QTS014-PRMNAIBUKAIINNO =
+                               QTS012-PRMNAIBUKAIINNO
+                           AND QTS014-PRMRIYOUSHACD =
+                               QTS012-PRMRIYOUSHACD
+                               MOVE QTS014-HENKOUNO TO WS-NEXT-HENKOUNO
+                           END-IF
+                   END-READ
+           END-START
+           ADD 1 TO WS-NEXT-HENKOUNO.
+
+       9000-TERMINATE.
+           CLOSE GENDO-TRANFILE
+           CLOSE QTS012-MASTER
+           CLOSE QTS014-HIST.
