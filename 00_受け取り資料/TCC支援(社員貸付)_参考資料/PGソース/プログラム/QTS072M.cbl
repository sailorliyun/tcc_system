@@ -0,0 +1,141 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS072M
+      ****************************************************************
+      *                チャージバック案件管理メンテナンス処理        *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS072M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  CB-TRANFILE     ASSIGN TO "CBTRAN"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS070-URIFILE  ASSIGN TO "QTS070"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS070-PRMURITUUBAN
+                   FILE STATUS IS WS-QTS070-STATUS.
+           SELECT  QTS072-CASE     ASSIGN TO "QTS072"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS072-SEG
+                   FILE STATUS IS WS-QTS072-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  CB-TRANFILE.
+       01  CB-TRAN-REC.
+           05  CBT-ACTIONKBN           PIC 9(01).
+      *        1:新規案件登録  2:状況記録  3:解決確定
+           05  CBT-PRMURITUUBAN        PIC 9(13).
+           05  CBT-CBRIYUCD            PIC X(02).
+           05  CBT-CBSTATUSCD          PIC X(02).
+           05  CBT-CBSTATUSMEMO        PIC X(20).
+           05  CBT-CBKEKKACD           PIC X(02).
+       FD  QTS070-URIFILE.
+       01  QTS070-REC.
+           COPY QTS070 REPLACING ==()== BY ==QTS070==.
+       FD  QTS072-CASE.
+       01  QTS072-REC.
+           COPY QTS072 REPLACING ==()== BY ==QTS072==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS070-STATUS        PIC X(02).
+       01  WS-QTS072-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CB-TRANFILE
+           OPEN INPUT  QTS070-URIFILE
+           OPEN I-O    QTS072-CASE
+           READ CB-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRAN.
+           MOVE CBT-PRMURITUUBAN     TO QTS072-PRMURITUUBAN
+           EVALUATE CBT-ACTIONKBN
+               WHEN 1 PERFORM 3000-OPEN-CASE
+               WHEN 2 PERFORM 4000-LOG-STATUS
+               WHEN 3 PERFORM 5000-RESOLVE-CASE
+               WHEN OTHER
+                   DISPLAY "QTS072M: BAD ACTION " CBT-ACTIONKBN
+           END-EVALUATE
+           READ CB-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * KMTCHARGEBACK フラグが立った売上について新規案件を起票する。
+       3000-OPEN-CASE.
+           MOVE CBT-PRMURITUUBAN      TO QTS070-PRMURITUUBAN
+           READ QTS070-URIFILE
+               INVALID KEY
+                   DISPLAY "QTS072M: SALES REC NOT FOUND "
+                       QTS070-PRMURITUUBAN
+               NOT INVALID KEY
+                   IF  QTS070-KMTCHARGEBACK = 0
+                       DISPLAY "QTS072M: NOT FLAGGED AS CB "
+                           QTS070-PRMURITUUBAN
+                   ELSE
+                       INITIALIZE QTS072-REC
+                       MOVE QTS070-PRMURITUUBAN TO QTS072-PRMURITUUBAN
+                       MOVE WS-TODAY             TO QTS072-CBHASSEIYMD
+                       MOVE "1"                  TO QTS072-CASESTS
+                       MOVE CBT-CBRIYUCD         TO QTS072-CBRIYUCD
+                       MOVE QTS070-URIURIAGEGOUKEI
+                                                 TO QTS072-CBKINGAKU
+                       WRITE QTS072-REC
+                           INVALID KEY
+                               DISPLAY "QTS072M: CASE ALREADY EXISTS "
+                                   QTS072-SEG
+                       END-WRITE
+                   END-IF
+           END-READ.
+
+       4000-LOG-STATUS.
+           READ QTS072-CASE
+               INVALID KEY
+                   DISPLAY "QTS072M: CASE NOT FOUND " QTS072-SEG
+               NOT INVALID KEY
+                   IF  QTS072-CBSTATUSCOUNT < 5
+                       ADD 1 TO QTS072-CBSTATUSCOUNT
+                       MOVE WS-TODAY TO
+                           QTS072-CBSTATUSYMD(QTS072-CBSTATUSCOUNT)
+                       MOVE CBT-CBSTATUSCD TO
+                           QTS072-CBSTATUSCD(QTS072-CBSTATUSCOUNT)
+                       MOVE CBT-CBSTATUSMEMO TO
+                           QTS072-CBSTATUSMEMO(QTS072-CBSTATUSCOUNT)
+                   ELSE
+                       DISPLAY "QTS072M: STATUS HIST FULL "
+                           QTS072-SEG
+                   END-IF
+                   REWRITE QTS072-REC
+           END-READ.
+
+       5000-RESOLVE-CASE.
+           READ QTS072-CASE
+               INVALID KEY
+                   DISPLAY "QTS072M: CASE NOT FOUND " QTS072-SEG
+               NOT INVALID KEY
+                   MOVE "9"             TO QTS072-CASESTS
+                   MOVE WS-TODAY        TO QTS072-CBKAKUTEIYMD
+                   MOVE CBT-CBKEKKACD   TO QTS072-CBKEKKACD
+                   REWRITE QTS072-REC
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE CB-TRANFILE
+           CLOSE QTS070-URIFILE
+           CLOSE QTS072-CASE.
