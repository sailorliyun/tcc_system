@@ -0,0 +1,110 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS017M
+      ****************************************************************
+      *                ポイントカード再発行受付処理                  *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS017M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  PNT-TRANFILE    ASSIGN TO "PNTTRAN"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS010-MASTER   ASSIGN TO "QTS010"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS010-PRM
+                   FILE STATUS IS WS-QTS010-STATUS.
+           SELECT  QTS017-HIST     ASSIGN TO "QTS017"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS017-SEG
+                   FILE STATUS IS WS-QTS017-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  PNT-TRANFILE.
+       01  PNT-TRAN-REC.
+           05  PNTT-PRMKIGYOUCD        PIC 9(04).
+           05  PNTT-PRMSUBRANGEKEY     PIC 9(04).
+           05  PNTT-PRMNAIBUKAIINNO    PIC 9(08).
+           05  PNTT-RIYUCD             PIC X(02).
+           05  PNTT-UKETSUKEKBN        PIC X(01).
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       FD  QTS017-HIST.
+       01  QTS017-REC.
+           COPY QTS017 REPLACING ==()== BY ==QTS017==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS010-STATUS        PIC X(02).
+       01  WS-QTS017-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-NEW-PNTNO            PIC 9(04).
+       01  WS-OLD-PNTNO            PIC 9(04).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PNT-TRANFILE
+           OPEN I-O    QTS010-MASTER
+           OPEN I-O    QTS017-HIST
+           READ PNT-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 会員本人がフロントの再発行受付から起動する自己サービス処理。
+      * 現在の新期番号を旧期番号へ退避し、新規期番号を採番する。
+       2000-PROCESS-TRAN.
+           MOVE PNTT-PRMKIGYOUCD     TO QTS010-PRMKIGYOUCD
+           MOVE PNTT-PRMSUBRANGEKEY  TO QTS010-PRMSUBRANGEKEY
+           MOVE PNTT-PRMNAIBUKAIINNO TO QTS010-PRMNAIBUKAIINNO
+           READ QTS010-MASTER
+               INVALID KEY
+                   DISPLAY "QTS017M: MEMBER NOT FOUND " QTS010-PRM
+               NOT INVALID KEY
+                   PERFORM 3000-REISSUE-POINT-NO
+                   REWRITE QTS010-REC
+                   PERFORM 4000-LOG-REISSUE
+           END-READ
+           READ PNT-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-REISSUE-POINT-NO.
+           MOVE QTS010-PNTSHINNO TO WS-OLD-PNTNO
+           COMPUTE WS-NEW-PNTNO =
+               FUNCTION MOD(WS-OLD-PNTNO + WS-TODAY + 1, 9999) + 1
+           MOVE QTS010-PNTSHINNO   TO QTS010-PNTKYUUNO
+           MOVE WS-NEW-PNTNO       TO QTS010-PNTSHINNO
+           MOVE WS-TODAY           TO QTS010-PNTHENKOUYMD.
+
+       4000-LOG-REISSUE.
+           MOVE QTS010-PRMKIGYOUCD     TO QTS017-PRMKIGYOUCD
+           MOVE QTS010-PRMSUBRANGEKEY  TO QTS017-PRMSUBRANGEKEY
+           MOVE QTS010-PRMNAIBUKAIINNO TO QTS017-PRMNAIBUKAIINNO
+           MOVE WS-TODAY               TO QTS017-SAIHAKKOUYMD
+           MOVE WS-OLD-PNTNO           TO QTS017-OLDPNTNO
+           MOVE WS-NEW-PNTNO           TO QTS017-NEWPNTNO
+           MOVE PNTT-RIYUCD            TO QTS017-RIYUCD
+           MOVE PNTT-UKETSUKEKBN       TO QTS017-UKETSUKEKBN
+           WRITE QTS017-REC
+               INVALID KEY
+                   DISPLAY "QTS017M: HIST WRITE FAILED " QTS017-SEG
+           END-WRITE.
+
+       9000-TERMINATE.
+           CLOSE PNT-TRANFILE
+           CLOSE QTS010-MASTER
+           CLOSE QTS017-HIST.
