@@ -0,0 +1,90 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QCS042R
+      ****************************************************************
+      *                明細別ポイント付与監査レポート                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QCS042R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QCS041-DTLFILE  ASSIGN TO "QCS041"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QCS041-STATUS.
+           SELECT  QCS041-PNTRPT   ASSIGN TO "QCS041PT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QCS041-DTLFILE.
+       01  QCS041-REC.
+           COPY QCS041 REPLACING ==()== BY ==QCS041==.
+       FD  QCS041-PNTRPT.
+       01  QCS041-PNTRPT-LINE      PIC X(100).
+       WORKING-STORAGE             SECTION.
+       01  WS-QCS041-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TOTAL-POINT          PIC S9(11).
+       01  WS-LINE.
+           05  WS-L-NAIBUKAIINNO   PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-TORIHIKINO     PIC 9(07).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-GYOUNO         PIC 9(02).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-HINMEICD       PIC 9(03).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-KNG            PIC ----------9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-TSURITSU       PIC ZZ.99.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-TPOINT         PIC ----------9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-BORITSU        PIC ZZ.99.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-BPOINT         PIC ----------9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-TOTALPOINT     PIC ----------9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DETAIL UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QCS041-DTLFILE
+           OPEN OUTPUT QCS041-PNTRPT
+           READ QCS041-DTLFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 明細行ごとに、通常付与・ボーナス付与それぞれの付与率と
+      * 付与ポイント数を並記し、根拠がその場で追跡できるようにする。
+       2000-PROCESS-DETAIL.
+           COMPUTE WS-TOTAL-POINT =
+               QCS041-GMSGAKUPOINTSU + QCS041-GMSBOGAKUPOINTSU
+           MOVE QCS041-PRMNAIBUKAIINNO TO WS-L-NAIBUKAIINNO
+           MOVE QCS041-PRMTORIHIKINO   TO WS-L-TORIHIKINO
+           MOVE QCS041-PRMGYOUNO       TO WS-L-GYOUNO
+           MOVE QCS041-GMSHINMEICD     TO WS-L-HINMEICD
+           MOVE QCS041-GMSKNG          TO WS-L-KNG
+           MOVE QCS041-GMSPOINTRITSU   TO WS-L-TSURITSU
+           MOVE QCS041-GMSGAKUPOINTSU  TO WS-L-TPOINT
+           MOVE QCS041-GMSBOPOINTRITSU TO WS-L-BORITSU
+           MOVE QCS041-GMSBOGAKUPOINTSU TO WS-L-BPOINT
+           MOVE WS-TOTAL-POINT         TO WS-L-TOTALPOINT
+           MOVE WS-LINE                TO QCS041-PNTRPT-LINE
+           WRITE QCS041-PNTRPT-LINE
+           READ QCS041-DTLFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE QCS041-DTLFILE
+           CLOSE QCS041-PNTRPT.
