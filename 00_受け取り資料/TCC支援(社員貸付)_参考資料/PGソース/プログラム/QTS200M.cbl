@@ -0,0 +1,176 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS200M
+      ****************************************************************
+      *                ローン条件事前シミュレーション                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS200M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  SIM-REQFILE     ASSIGN TO "LOANSIM"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS200-LOANTBL  ASSIGN TO "QTS200"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS200-PRM
+                   FILE STATUS IS WS-QTS200-STATUS.
+           SELECT  SIM-ANSFILE     ASSIGN TO "LOANSIMANS"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  SIM-REQFILE.
+       01  SIM-REQ-REC.
+           05  SIMR-PRMLOANSHUBETSU    PIC 9(05).
+           05  SIMR-YUSIGAKU           PIC 9(07).
+      *        希望融資金額
+           05  SIMR-KAISU              PIC 9(03).
+      *        希望支払回数
+       FD  QTS200-LOANTBL.
+       01  QTS200-REC.
+           COPY QTS200 REPLACING ==()== BY ==QTS200==.
+       FD  SIM-ANSFILE.
+       01  SIM-ANS-LINE                PIC X(120).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS200-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-CHECKED-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-APPROVED-COUNT       PIC 9(07)     VALUE ZERO.
+       01  WS-REJECTED-COUNT       PIC 9(07)     VALUE ZERO.
+       01  WS-REJECT-REASON        PIC X(30).
+       01  WS-YAKUJORIRITSU         PIC 9(02)V9(02).
+       01  WS-MONTHLY-PRINCIPAL    PIC 9(07)V99.
+       01  WS-TOTAL-INTEREST       PIC 9(07)V99.
+       01  WS-MONTHLY-PAYMENT      PIC 9(07)V99.
+       01  WS-TOTAL-REPAYMENT      PIC 9(07)V99.
+       01  WS-ANS-LINE.
+           05  WS-A-LOANSHUBETSU    PIC 9(05).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-RESULT          PIC X(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-MONTHLYPAY      PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-TOTALINT        PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-TOTALREPAY      PIC ZZZ,ZZZ9.99.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-REASON          PIC X(30).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(20) VALUE
+                   "SIMULATIONS CHECKED:".
+           05  WS-S-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(15) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE
+                   "APPROVED:".
+           05  WS-S-APPROVED        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(15) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE
+                   "REJECTED:".
+           05  WS-S-REJECTED        PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SIMULATE-LOAN UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SIM-REQFILE
+           OPEN INPUT  QTS200-LOANTBL
+           OPEN OUTPUT SIM-ANSFILE
+           READ SIM-REQFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 窓口担当者が正式申込前に、希望融資金額・希望支払回数を
+      * QTA200ローン条件テーブルの上限／下限値と照合し、概算の
+      * 月々返済額・概算利息を試算する。テーブルに該当ローン種別が
+      * 無い、または希望条件が限度を超える場合は却下理由を返す。
+       2000-SIMULATE-LOAN.
+           ADD 1 TO WS-CHECKED-COUNT
+           MOVE SIMR-PRMLOANSHUBETSU TO QTS200-PRMLOANSHUBETSU
+           MOVE SPACES TO WS-REJECT-REASON
+           READ QTS200-LOANTBL
+               INVALID KEY
+                   MOVE "LOAN KIND NOT FOUND" TO WS-REJECT-REASON
+           END-READ
+           IF  WS-REJECT-REASON = SPACES
+               PERFORM 2100-VALIDATE-REQUEST
+           END-IF
+           IF  WS-REJECT-REASON = SPACES
+               PERFORM 3000-COMPUTE-TERMS
+               PERFORM 4000-WRITE-APPROVED
+           ELSE
+               PERFORM 5000-WRITE-REJECTED
+           END-IF
+           READ SIM-REQFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-VALIDATE-REQUEST.
+           IF  SIMR-KAISU < QTS200-SHOKAISUKAGEN
+           OR  SIMR-KAISU > QTS200-SHOKAISUJOGEN
+               MOVE "INSTALLMENT COUNT OUT OF RANGE"
+                   TO WS-REJECT-REASON
+           END-IF
+           IF  WS-REJECT-REASON = SPACES
+           AND SIMR-YUSIGAKU > QTS200-SHOYUSIGAKUJOGEN
+               MOVE "AMOUNT EXCEEDS LOAN LIMIT"
+                   TO WS-REJECT-REASON
+           END-IF.
+
+      * 概算計算：元金均等返済を前提に、逓減元本への年利適用分を
+      * 単純平均残高法で近似する（正式審査時の精算金額とは異なる
+      * 概算値であることを前提とした試算専用ロジック）。
+       3000-COMPUTE-TERMS.
+           MOVE QTS200-SHOYAKUJORIRITSU TO WS-YAKUJORIRITSU
+           COMPUTE WS-MONTHLY-PRINCIPAL ROUNDED =
+               SIMR-YUSIGAKU / SIMR-KAISU
+           COMPUTE WS-TOTAL-INTEREST ROUNDED =
+               SIMR-YUSIGAKU * WS-YAKUJORIRITSU / 100
+                   * SIMR-KAISU / 12 / 2
+           COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+               WS-MONTHLY-PRINCIPAL + (WS-TOTAL-INTEREST / SIMR-KAISU)
+           COMPUTE WS-TOTAL-REPAYMENT ROUNDED =
+               SIMR-YUSIGAKU + WS-TOTAL-INTEREST.
+
+       4000-WRITE-APPROVED.
+           ADD 1 TO WS-APPROVED-COUNT
+           MOVE SIMR-PRMLOANSHUBETSU TO WS-A-LOANSHUBETSU
+           MOVE "APPROVED"           TO WS-A-RESULT
+           MOVE WS-MONTHLY-PAYMENT   TO WS-A-MONTHLYPAY
+           MOVE WS-TOTAL-INTEREST    TO WS-A-TOTALINT
+           MOVE WS-TOTAL-REPAYMENT   TO WS-A-TOTALREPAY
+           MOVE SPACES               TO WS-A-REASON
+           MOVE WS-ANS-LINE TO SIM-ANS-LINE
+           WRITE SIM-ANS-LINE.
+
+       5000-WRITE-REJECTED.
+           ADD 1 TO WS-REJECTED-COUNT
+           MOVE SIMR-PRMLOANSHUBETSU TO WS-A-LOANSHUBETSU
+           MOVE "REJECTED"           TO WS-A-RESULT
+           MOVE ZERO                 TO WS-A-MONTHLYPAY
+           MOVE ZERO                 TO WS-A-TOTALINT
+           MOVE ZERO                 TO WS-A-TOTALREPAY
+           MOVE WS-REJECT-REASON     TO WS-A-REASON
+           MOVE WS-ANS-LINE TO SIM-ANS-LINE
+           WRITE SIM-ANS-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-CHECKED-COUNT  TO WS-S-COUNT
+           MOVE WS-APPROVED-COUNT TO WS-S-APPROVED
+           MOVE WS-REJECTED-COUNT TO WS-S-REJECTED
+           MOVE WS-SUMMARY-LINE TO SIM-ANS-LINE
+           WRITE SIM-ANS-LINE.
+
+       9000-TERMINATE.
+           CLOSE SIM-REQFILE
+           CLOSE QTS200-LOANTBL
+           CLOSE SIM-ANSFILE.
