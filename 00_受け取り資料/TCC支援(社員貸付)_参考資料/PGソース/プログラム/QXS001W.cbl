@@ -0,0 +1,89 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXS001W
+      ****************************************************************
+      *                リアルタイムオーソリ・ブラックリスト照合処理  *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QXS001W.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  AUTH-TRANFILE   ASSIGN TO "AUTHREQ"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS110-BLACKFILE ASSIGN TO "QTS110"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS110-SEG
+                   ALTERNATE RECORD KEY IS QTS110-KAIINNO
+                            WITH DUPLICATES
+                   FILE STATUS IS WS-QTS110-STATUS.
+           SELECT  QXS001-LOGFILE  ASSIGN TO "QXS001"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  AUTH-TRANFILE.
+       01  AUTH-TRAN-REC.
+           05  ATR-KIGYOUCD            PIC X(04).
+           05  ATR-SUBRANGEKEY         PIC X(04).
+           05  ATR-NAIBUKAIINNO        PIC X(08).
+           05  ATR-KAIINNO             PIC 9(12).
+           05  ATR-CARDNO              PIC X(16).
+           05  ATR-KINGAKU             PIC 9(08).
+       FD  QTS110-BLACKFILE.
+       01  QTS110-REC.
+           COPY QTS110 REPLACING ==()== BY ==QTS110==.
+       FD  QXS001-LOGFILE.
+       01  QXS001-REC.
+           COPY QXS001 REPLACING ==()== BY ==QXS001==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS110-STATUS         PIC X(02).
+       01  WS-EOF-SW                PIC X(01)     VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-AND-LOG UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AUTH-TRANFILE
+           OPEN INPUT  QTS110-BLACKFILE
+           OPEN OUTPUT QXS001-LOGFILE
+           READ AUTH-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * オーソリ要求ごとにQTS110ブラックリストを照合し、一致した
+      * 場合はエラーコードにブラックリスト該当を表す値を設定して
+      * その場で謝絶とし、バッチ照合を待たずにQXS001ログへ残す。
+       2000-CHECK-AND-LOG.
+           INITIALIZE QXS001-REC
+           MOVE ATR-KIGYOUCD         TO QXS001-KIGYOUCD
+           MOVE ATR-SUBRANGEKEY      TO QXS001-SUBRANGEKEY
+           MOVE ATR-NAIBUKAIINNO     TO QXS001-NAIBUKAIINNO
+           MOVE ATR-CARDNO           TO QXS001-CARDNO
+           MOVE ATR-KINGAKU          TO QXS001-KINGAKU
+           MOVE ATR-KAIINNO          TO QTS110-KAIINNO
+           READ QTS110-BLACKFILE KEY IS QTS110-KAIINNO
+               INVALID KEY
+                   MOVE "000"            TO QXS001-ERRCODE
+                   MOVE "0"              TO QXS001-DENBUNSOSHINKBN
+               NOT INVALID KEY
+                   MOVE "BLK"            TO QXS001-ERRCODE
+                   MOVE "9"              TO QXS001-DENBUNSOSHINKBN
+           END-READ
+           WRITE QXS001-REC
+           READ AUTH-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE AUTH-TRANFILE
+           CLOSE QTS110-BLACKFILE
+           CLOSE QXS001-LOGFILE.
