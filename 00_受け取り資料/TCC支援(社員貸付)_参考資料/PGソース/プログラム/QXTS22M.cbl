@@ -0,0 +1,234 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXTS22M
+      ****************************************************************
+      *          ランク変更／停止依頼 起票・承認（メーカーチェッカー）*
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QXTS22M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  APPRV-TRANFILE  ASSIGN TO "QXTS22TR"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QXTS22A-CTLFILE ASSIGN TO "QXTS22A"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QXTS22A-PRM
+                   FILE STATUS IS WS-QXTS22A-STATUS.
+           SELECT  QXTS22-UPDFILE  ASSIGN TO "QXTS22"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QXTS22-KEY-INFO
+                   FILE STATUS IS WS-QXTS22-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  APPRV-TRANFILE.
+       01  APPRV-TRAN-REC.
+           05  TRN-ACTIONKBN           PIC X(01).
+      *      1:起票（依頼登録）  2:承認／却下
+           05  TRN-PRMTABANO           PIC X(05).
+           05  TRN-PRMKIGYOUCD         PIC X(04).
+           05  TRN-PRMSUBRANGEKEY      PIC X(04).
+           05  TRN-PRMNAIBUKAIINNO     PIC X(08).
+           05  TRN-SRVIRAIUMU          PIC X(01).
+           05  TRN-ENDYOSINRANK        PIC X(01).
+           05  TRN-ENDCASHLIMIT        PIC X(05).
+           05  TRN-APPRVKBN            PIC X(01).
+      *      1:承認  2:却下
+           05  TRN-USERID              PIC X(08).
+       FD  QXTS22A-CTLFILE.
+       01  QXTS22A-REC.
+           COPY QXTS22A REPLACING ==()== BY ==QXTS22A==.
+       FD  QXTS22-UPDFILE.
+       01  QXTS22-REC.
+           COPY QXTS22.
+       WORKING-STORAGE             SECTION.
+       01  WS-QXTS22A-STATUS       PIC X(02).
+       01  WS-QXTS22-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-NOW-TIME             PIC 9(06).
+       01  WS-SUBMIT-COUNT         PIC 9(07)     VALUE ZERO.
+       01  WS-APPROVE-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-REJECT-COUNT         PIC 9(07)     VALUE ZERO.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO WS-TODAY
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO WS-NOW-TIME
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 8000-DISPLAY-RESULTS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  APPRV-TRANFILE
+           OPEN I-O    QXTS22A-CTLFILE
+           OPEN I-O    QXTS22-UPDFILE
+           READ APPRV-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * ランク変更／停止依頼は、起票者（メーカー）がQXTS22Aへ依頼
+      * 内容を登録するだけでは即座にQXTS22（ホスト更新依頼キュー）
+      * へ反映されない。承認者（チェッカー）が別途承認するまでは
+      * ホスト側の与信ランク・キャッシング限度額は変更されず、
+      * 却下された依頼はQXTS22へ一切反映されない。
+       2000-PROCESS-TRAN.
+           EVALUATE TRN-ACTIONKBN
+               WHEN "1"
+                   PERFORM 3000-MAKER-SUBMIT
+               WHEN "2"
+                   PERFORM 4000-CHECKER-DECIDE
+               WHEN OTHER
+                   DISPLAY "QXTS22M: UNKNOWN ACTION " TRN-ACTIONKBN
+           END-EVALUATE
+           READ APPRV-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-MAKER-SUBMIT.
+           MOVE TRN-PRMTABANO       TO QXTS22A-PRMTABANO
+           MOVE TRN-PRMKIGYOUCD     TO QXTS22A-PRMKIGYOUCD
+           MOVE TRN-PRMSUBRANGEKEY  TO QXTS22A-PRMSUBRANGEKEY
+           MOVE TRN-PRMNAIBUKAIINNO TO QXTS22A-PRMNAIBUKAIINNO
+           MOVE TRN-SRVIRAIUMU      TO QXTS22A-REQSRVIRAIUMU
+           MOVE TRN-ENDYOSINRANK    TO QXTS22A-REQENDYOSINRANK
+           MOVE TRN-ENDCASHLIMIT    TO QXTS22A-REQENDCASHLIMIT
+           MOVE TRN-USERID          TO QXTS22A-MAKERID
+           MOVE WS-TODAY            TO QXTS22A-MAKERYMD
+           MOVE WS-NOW-TIME         TO QXTS22A-MAKERTIME
+           MOVE SPACES              TO QXTS22A-APPRVSTATUS
+           MOVE SPACES              TO QXTS22A-CHECKERID
+           MOVE ZERO                TO QXTS22A-CHECKERYMD
+                                       QXTS22A-CHECKERTIME
+           READ QXTS22A-CTLFILE
+               INVALID KEY
+                   WRITE QXTS22A-REC
+                       INVALID KEY
+                           DISPLAY "QXTS22M: SUBMIT FAILED "
+                                   QXTS22A-PRM
+                   END-WRITE
+                   ADD 1 TO WS-SUBMIT-COUNT
+               NOT INVALID KEY
+                   IF  QXTS22A-APPRVSTATUS NOT = SPACES
+                       DISPLAY "QXTS22M: RESUBMIT REJECTED - ALREADY "
+                               "DECIDED " QXTS22A-PRM
+                   ELSE
+                       MOVE TRN-SRVIRAIUMU      TO
+                                   QXTS22A-REQSRVIRAIUMU
+                       MOVE TRN-ENDYOSINRANK    TO
+                                   QXTS22A-REQENDYOSINRANK
+                       MOVE TRN-ENDCASHLIMIT    TO
+                                   QXTS22A-REQENDCASHLIMIT
+                       MOVE TRN-USERID          TO QXTS22A-MAKERID
+                       MOVE WS-TODAY            TO QXTS22A-MAKERYMD
+                       MOVE WS-NOW-TIME         TO QXTS22A-MAKERTIME
+                       REWRITE QXTS22A-REC
+                           INVALID KEY
+                               DISPLAY "QXTS22M: RESUBMIT FAILED "
+                                       QXTS22A-PRM
+                       END-REWRITE
+                       ADD 1 TO WS-SUBMIT-COUNT
+                   END-IF
+           END-READ.
+
+       4000-CHECKER-DECIDE.
+           MOVE TRN-PRMTABANO       TO QXTS22A-PRMTABANO
+           MOVE TRN-PRMKIGYOUCD     TO QXTS22A-PRMKIGYOUCD
+           MOVE TRN-PRMSUBRANGEKEY  TO QXTS22A-PRMSUBRANGEKEY
+           MOVE TRN-PRMNAIBUKAIINNO TO QXTS22A-PRMNAIBUKAIINNO
+           READ QXTS22A-CTLFILE
+               INVALID KEY
+                   DISPLAY "QXTS22M: NO SUCH REQUEST "
+                           QXTS22A-PRM
+               NOT INVALID KEY
+                   IF  QXTS22A-APPRVSTATUS NOT = SPACES
+                       DISPLAY "QXTS22M: RE-DECISION REJECTED "
+                               "- ALREADY DECIDED " QXTS22A-PRM
+                   ELSE
+                       PERFORM 4100-APPLY-DECISION
+                   END-IF
+           END-READ.
+
+       4100-APPLY-DECISION.
+           IF  TRN-USERID = QXTS22A-MAKERID
+               DISPLAY "QXTS22M: SELF-APPROVAL REJECTED "
+                       QXTS22A-PRM
+           ELSE
+               MOVE TRN-USERID    TO QXTS22A-CHECKERID
+               MOVE WS-TODAY      TO QXTS22A-CHECKERYMD
+               MOVE WS-NOW-TIME   TO QXTS22A-CHECKERTIME
+               IF  TRN-APPRVKBN = "1"
+                   MOVE "1" TO QXTS22A-APPRVSTATUS
+                   ADD 1 TO WS-APPROVE-COUNT
+                   PERFORM 4200-APPLY-TO-HOST-QUEUE
+               ELSE
+                   MOVE "2" TO QXTS22A-APPRVSTATUS
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+               REWRITE QXTS22A-REC
+                   INVALID KEY
+                       DISPLAY "QXTS22M: DECISION UPDATE FAILED "
+                               QXTS22A-PRM
+               END-REWRITE
+           END-IF.
+
+       4200-APPLY-TO-HOST-QUEUE.
+           MOVE QXTS22A-PRMTABANO      TO QXTS22-TABANO
+           MOVE QXTS22A-PRMKIGYOUCD    TO QXTS22-KIGYOUCD
+           MOVE QXTS22A-PRMSUBRANGEKEY TO QXTS22-SUBRANGEKEY
+           MOVE QXTS22A-PRMNAIBUKAIINNO TO QXTS22-NAIBUKAIINNO
+           READ QXTS22-UPDFILE
+               INVALID KEY
+                   PERFORM 4210-ADD-HOST-QUEUE-ENTRY
+               NOT INVALID KEY
+                   PERFORM 4220-UPDATE-HOST-QUEUE-ENTRY
+           END-READ.
+
+       4210-ADD-HOST-QUEUE-ENTRY.
+           INITIALIZE QXTS22-REC
+           MOVE QXTS22A-PRMTABANO       TO QXTS22-TABANO
+           MOVE QXTS22A-PRMKIGYOUCD     TO QXTS22-KIGYOUCD
+           MOVE QXTS22A-PRMSUBRANGEKEY  TO QXTS22-SUBRANGEKEY
+           MOVE QXTS22A-PRMNAIBUKAIINNO TO QXTS22-NAIBUKAIINNO
+           MOVE QXTS22A-REQSRVIRAIUMU   TO QXTS22-SRVIRAIUMU
+           MOVE QXTS22A-REQENDYOSINRANK TO QXTS22-ENDYOSINRANK
+           MOVE QXTS22A-REQENDCASHLIMIT TO QXTS22-ENDCASHLIMIT
+           MOVE QXTS22A-CHECKERID       TO QXTS22-ENDTANTOID
+           MOVE WS-TODAY                TO QXTS22-ENDSHORIDATE
+           MOVE WS-NOW-TIME             TO QXTS22-ENDSHORITIME
+           WRITE QXTS22-REC
+               INVALID KEY
+                   DISPLAY "QXTS22M: HOST QUEUE ADD FAILED "
+                           QXTS22-KEY-INFO
+           END-WRITE.
+
+       4220-UPDATE-HOST-QUEUE-ENTRY.
+           MOVE QXTS22A-REQSRVIRAIUMU   TO QXTS22-SRVIRAIUMU
+           MOVE QXTS22A-REQENDYOSINRANK TO QXTS22-ENDYOSINRANK
+           MOVE QXTS22A-REQENDCASHLIMIT TO QXTS22-ENDCASHLIMIT
+           MOVE QXTS22A-CHECKERID       TO QXTS22-ENDTANTOID
+           MOVE WS-TODAY                TO QXTS22-ENDSHORIDATE
+           MOVE WS-NOW-TIME             TO QXTS22-ENDSHORITIME
+           REWRITE QXTS22-REC
+               INVALID KEY
+                   DISPLAY "QXTS22M: HOST QUEUE UPDATE FAILED "
+                           QXTS22-KEY-INFO
+           END-REWRITE.
+
+       8000-DISPLAY-RESULTS.
+           DISPLAY "QXTS22M: SUBMITTED " WS-SUBMIT-COUNT
+           DISPLAY "QXTS22M: APPROVED  " WS-APPROVE-COUNT
+           DISPLAY "QXTS22M: REJECTED  " WS-REJECT-COUNT.
+
+       9000-TERMINATE.
+           CLOSE APPRV-TRANFILE
+           CLOSE QXTS22A-CTLFILE
+           CLOSE QXTS22-UPDFILE.
