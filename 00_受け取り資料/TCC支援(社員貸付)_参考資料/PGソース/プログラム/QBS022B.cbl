@@ -0,0 +1,114 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QBS022B
+      ****************************************************************
+      *                家族継続登録バッチ（６人目以降）                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QBS022B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  EXFAM-TRANFILE  ASSIGN TO "EXFAMTRN"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-EXFAM-STATUS.
+           SELECT  QBS022-CONTFILE ASSIGN TO "QBS022"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QBS022-SEG
+                   FILE STATUS IS WS-QBS022-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  EXFAM-TRANFILE.
+       01  EXFAM-TRAN.
+           05  EXFAM-TABANO            PIC 9(006).
+           05  EXFAM-UKETSUKENO        PIC 9(008).
+           05  EXFAM-EDABAN            PIC 9(001).
+           05  EXFAM-KAZOKUINF.
+               07  EXFAM-SETTEIKBN         PIC 9(001).
+               07  EXFAM-RIYOSHACD         PIC 9(001).
+               07  EXFAM-NYUKAIDATE        PIC 9(007).
+               07  EXFAM-KNSHIMEI          PIC X(015).
+               07  EXFAM-RMSHIMEI          PIC X(030).
+               07  EXFAM-KJSHIMEI          PIC N(015).
+               07  EXFAM-KZKBIRTHDAY       PIC 9(007).
+               07  EXFAM-KZKSEX            PIC 9(001).
+               07  EXFAM-ZOKGARA           PIC 9(001).
+               07  EXFAM-KZKCARDHAKKOUKBN  PIC 9(001).
+               07  EXFAM-KZKCIFNO          PIC 9(008).
+               07  EXFAM-KZKPASSWORD       PIC 9(004).
+               07  EXFAM-KZKCLUBCD         PIC 9(002).
+       FD  QBS022-CONTFILE.
+       01  QBS022-REC.
+           COPY QBS022.
+       WORKING-STORAGE             SECTION.
+       01  WS-EXFAM-STATUS         PIC X(02).
+       01  WS-QBS022-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  EXFAM-TRANFILE
+           OPEN I-O    QBS022-CONTFILE
+           READ EXFAM-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * OCCURS 5を超える家族について、EDABAN(6以降)をキーとした
+      * 継続レコードをQBS022に１人１レコードで登録する。
+       2000-PROCESS-TRAN.
+           MOVE EXFAM-TABANO           TO QBS022-TABANO
+           MOVE EXFAM-UKETSUKENO       TO QBS022-UKETSUKENO
+           MOVE EXFAM-EDABAN           TO QBS022-EDABAN
+           READ QBS022-CONTFILE
+               INVALID KEY
+                   PERFORM 3000-ADD-CONT
+               NOT INVALID KEY
+                   PERFORM 3100-UPDATE-CONT
+           END-READ
+           READ EXFAM-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ADD-CONT.
+           PERFORM 3200-SET-FIELDS
+           WRITE QBS022-REC
+               INVALID KEY
+                   DISPLAY "QBS022B: ADD FAILED " QBS022-SEG
+           END-WRITE.
+
+       3100-UPDATE-CONT.
+           PERFORM 3200-SET-FIELDS
+           REWRITE QBS022-REC
+               INVALID KEY
+                   DISPLAY "QBS022B: UPDATE FAILED " QBS022-SEG
+           END-REWRITE.
+
+       3200-SET-FIELDS.
+           MOVE EXFAM-SETTEIKBN        TO QBS022-SETTEIKBN
+           MOVE EXFAM-RIYOSHACD        TO QBS022-RIYOSHACD
+           MOVE EXFAM-NYUKAIDATE       TO QBS022-NYUKAIDATE
+           MOVE EXFAM-KNSHIMEI         TO QBS022-KNSHIMEI
+           MOVE EXFAM-RMSHIMEI         TO QBS022-RMSHIMEI
+           MOVE EXFAM-KJSHIMEI         TO QBS022-KJSHIMEI
+           MOVE EXFAM-KZKBIRTHDAY      TO QBS022-KZKBIRTHDAY
+           MOVE EXFAM-KZKSEX           TO QBS022-KZKSEX
+           MOVE EXFAM-ZOKGARA          TO QBS022-ZOKGARA
+           MOVE EXFAM-KZKCARDHAKKOUKBN TO QBS022-KZKCARDHAKKOUKBN
+           MOVE EXFAM-KZKCIFNO         TO QBS022-KZKCIFNO
+           MOVE EXFAM-KZKPASSWORD      TO QBS022-KZKPASSWORD
+           MOVE EXFAM-KZKCLUBCD        TO QBS022-KZKCLUBCD.
+
+       9000-TERMINATE.
+           CLOSE EXFAM-TRANFILE
+           CLOSE QBS022-CONTFILE.
