@@ -0,0 +1,155 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS140B
+      ****************************************************************
+      *                全銀協データ月次反映バッチ                    *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS140B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  ZENGIN-UPDFILE  ASSIGN TO "ZENGINUPD"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS140-BANKTBL  ASSIGN TO "QTS140"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS140-PRM
+                   FILE STATUS IS WS-QTS140-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  ZENGIN-UPDFILE.
+       01  ZENGIN-UPD-REC.
+           05  ZGU-ACTIONKBN           PIC 9(01).
+      *        1:新規登録  2:変更  3:削除
+           05  ZGU-PRMKIKANCD          PIC 9(04).
+           05  ZGU-PRMSHITENCD         PIC 9(03).
+           05  ZGU-PRMHUKACD           PIC X(01).
+           05  ZGU-KNMKINYUKIKAN       PIC X(15).
+           05  ZGU-KNMSHITEN           PIC X(15).
+           05  ZGU-YUBINNO             PIC X(07).
+           05  ZGU-KIKANSHUBETSU       PIC 9(03).
+           05  ZGU-KINYUKIKANNMKJ      PIC N(15).
+           05  ZGU-SITENNMKJ           PIC N(15).
+           05  ZGU-TEL                 PIC X(12).
+           05  ZGU-ZENGINKAMEICH       PIC 9(01).
+       FD  QTS140-BANKTBL.
+       01  QTS140-REC.
+           COPY QTS140 REPLACING ==()== BY ==QTS140==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS140-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-ADD-COUNT            PIC 9(07)     VALUE ZERO.
+       01  WS-CHANGE-COUNT         PIC 9(07)     VALUE ZERO.
+       01  WS-DELETE-COUNT         PIC 9(07)     VALUE ZERO.
+       01  WS-ERROR-COUNT          PIC 9(07)     VALUE ZERO.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPLY-UPDATE UNTIL WS-EOF
+           PERFORM 8000-DISPLAY-RESULTS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ZENGIN-UPDFILE
+           OPEN I-O    QTS140-BANKTBL
+           READ ZENGIN-UPDFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 全銀協から配信される金融機関・支店マスタの月次更新ファイルを
+      * 読み込み、新規登録・変更・削除の各区分に応じてQTS140銀行
+      * マスタへ反映する。手作業での個別入力に代わる自動反映処理。
+       2000-APPLY-UPDATE.
+           MOVE ZGU-PRMKIKANCD  TO QTS140-PRMKIKANCD
+           MOVE ZGU-PRMSHITENCD TO QTS140-PRMSHITENCD
+           MOVE ZGU-PRMHUKACD   TO QTS140-PRMHUKACD
+           EVALUATE ZGU-ACTIONKBN
+               WHEN 1 PERFORM 3000-ADD-BANK
+               WHEN 2 PERFORM 4000-CHANGE-BANK
+               WHEN 3 PERFORM 5000-DELETE-BANK
+               WHEN OTHER
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY "QTS140B: BAD ACTION " ZGU-ACTIONKBN
+           END-EVALUATE
+           READ ZENGIN-UPDFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ADD-BANK.
+           READ QTS140-BANKTBL
+               INVALID KEY
+                   PERFORM 3100-BUILD-BANK-REC
+                   WRITE QTS140-REC
+                       INVALID KEY
+                           ADD 1 TO WS-ERROR-COUNT
+                           DISPLAY "QTS140B: ADD FAILED "
+                               QTS140-PRM
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ADD-COUNT
+                   END-WRITE
+               NOT INVALID KEY
+                   PERFORM 3100-BUILD-BANK-REC
+                   REWRITE QTS140-REC
+                       INVALID KEY ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY ADD 1 TO WS-CHANGE-COUNT
+                   END-REWRITE
+           END-READ.
+
+       3100-BUILD-BANK-REC.
+           MOVE ZGU-KNMKINYUKIKAN  TO QTS140-KNMKINYUKIKAN
+           MOVE ZGU-KNMSHITEN      TO QTS140-KNMSHITEN
+           MOVE ZGU-YUBINNO        TO QTS140-YUBINNO
+           MOVE ZGU-KIKANSHUBETSU  TO QTS140-KIKANSHUBETSU
+           MOVE ZGU-KINYUKIKANNMKJ TO QTS140-KINYUKIKANNMKJ
+           MOVE ZGU-SITENNMKJ      TO QTS140-SITENNMKJ
+           MOVE ZGU-TEL            TO QTS140-TEL
+           MOVE ZGU-ZENGINKAMEICH  TO QTS140-ZENGINKAMEICH
+           MOVE WS-TODAY           TO QTS140-DATATOUROKUYMD.
+
+      * 既存の銀行マスタ項目を全銀更新内容で置き換える。
+       4000-CHANGE-BANK.
+           READ QTS140-BANKTBL
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY "QTS140B: CHANGE, RECORD NOT FOUND "
+                       QTS140-PRM
+               NOT INVALID KEY
+                   PERFORM 3100-BUILD-BANK-REC
+                   MOVE WS-TODAY TO QTS140-KINKYUSHUSEIYMD
+                   REWRITE QTS140-REC
+                       INVALID KEY ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY ADD 1 TO WS-CHANGE-COUNT
+                   END-REWRITE
+           END-READ.
+
+       5000-DELETE-BANK.
+           READ QTS140-BANKTBL
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY "QTS140B: DELETE, RECORD NOT FOUND "
+                       QTS140-PRM
+               NOT INVALID KEY
+                   DELETE QTS140-BANKTBL
+                       INVALID KEY ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY ADD 1 TO WS-DELETE-COUNT
+                   END-DELETE
+           END-READ.
+
+       8000-DISPLAY-RESULTS.
+           DISPLAY "QTS140B: ADDED    " WS-ADD-COUNT
+           DISPLAY "QTS140B: CHANGED  " WS-CHANGE-COUNT
+           DISPLAY "QTS140B: DELETED  " WS-DELETE-COUNT
+           DISPLAY "QTS140B: ERRORS   " WS-ERROR-COUNT.
+
+       9000-TERMINATE.
+           CLOSE ZENGIN-UPDFILE
+           CLOSE QTS140-BANKTBL.
