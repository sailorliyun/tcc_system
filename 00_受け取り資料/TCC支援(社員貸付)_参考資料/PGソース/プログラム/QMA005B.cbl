@@ -0,0 +1,114 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QMA005B
+      ****************************************************************
+      *                キャンペン当選者通知状発行バッチ              *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QMA005B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QMA005-CHUSENFILE ASSIGN TO "QMA005"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS QMA005-SEG
+                   FILE STATUS IS WS-QMA005-STATUS.
+           SELECT  QTS010-MASTER   ASSIGN TO "QTS010"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS010-PRM
+                   FILE STATUS IS WS-QTS010-STATUS.
+      * 手紙キューはQYAB020Pレイアウトの発生元別ファイルとし、印刷
+      * バッチが各発生元のファイルをマージして投入する。QTS081Bなど
+      * 他の発生元と同一ファイルにOPEN OUTPUTすると先行分を消すため。
+           SELECT  QYAB020P-LETTERQ ASSIGN TO "QMA005LQ"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QYAB020P-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QMA005-CHUSENFILE.
+       01  QMA005-REC.
+           COPY QMA005 REPLACING ==()== BY ==QMA005==.
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       FD  QYAB020P-LETTERQ.
+       01  QYAB020P-REC.
+           COPY QYAB020P REPLACING ==()== BY ==QYAB020P==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QMA005-STATUS        PIC X(02).
+       01  WS-QTS010-STATUS        PIC X(02).
+       01  WS-QYAB020P-STATUS      PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-RENBAN               PIC 9(004)    VALUE ZERO.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-NOTIFY-WINNER UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O    QMA005-CHUSENFILE
+           OPEN INPUT  QTS010-MASTER
+           OPEN OUTPUT QYAB020P-LETTERQ
+           READ QMA005-CHUSENFILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * QMA005の未通知当選者を１件ずつQYAB020Pの手紙データ待ち行列へ
+      * 変換する。会員の氏名・住所はQTS010会員マスタから補完する。
+       2000-NOTIFY-WINNER.
+           IF  QMA005-TSUCHIZUMIFLG = SPACES
+           OR  QMA005-TSUCHIZUMIFLG = LOW-VALUES
+               PERFORM 2100-BUILD-LETTER
+               MOVE "1" TO QMA005-TSUCHIZUMIFLG
+               REWRITE QMA005-REC
+           END-IF
+           READ QMA005-CHUSENFILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-BUILD-LETTER.
+           MOVE QMA005-PRMKIGYOUCD     TO QTS010-PRMKIGYOUCD
+           MOVE QMA005-PRMSUBRANGEKEY  TO QTS010-PRMSUBRANGEKEY
+           MOVE QMA005-PRMNAIBUKAIINNO TO QTS010-PRMNAIBUKAIINNO
+           READ QTS010-MASTER
+               INVALID KEY
+                   DISPLAY "QMA005B: MEMBER NOT FOUND " QTS010-PRM
+               NOT INVALID KEY
+                   ADD 1 TO WS-RENBAN
+                   INITIALIZE QYAB020P-REC
+      * 文書番号＝キャンペンID＋抽選段。印刷側はこの番号で当選通知の
+      * 文面テンプレートを選択する。
+                   STRING "CW"                 DELIMITED BY SIZE
+                          QMA005-PRMPCANID1    DELIMITED BY SIZE
+                          QMA005-PRMPCANID2    DELIMITED BY SIZE
+                          INTO QYAB020P-PRMBUNSYONO
+                   MOVE FUNCTION CURRENT-DATE(1:8)
+                                        TO QYAB020P-PRMSAKUSEIYMD
+                   MOVE WS-RENBAN               TO QYAB020P-PRMRENBAN
+                   MOVE QMA005-PRMKIGYOUCD      TO QYAB020P-KIGYOCD
+                   MOVE QMA005-PRMSUBRANGEKEY   TO QYAB020P-SUBRNG
+                   MOVE QMA005-PRMNAIBUKAIINNO  TO QYAB020P-NAIBUKAIIN
+                   MOVE QTS010-HONSHIMEIKANA    TO QYAB020P-SHIMEIKAN
+                   MOVE QTS010-JTKYUUBINNO      TO QYAB020P-JTKYUUBINNO
+                   MOVE QTS010-JTKJUSHOKANA     TO QYAB020P-JTKJUSHO1
+                   MOVE QTS010-JTKTELNO         TO QYAB020P-JTKTELNO
+                   MOVE QMA005-FUYOPOINT        TO QYAB020P-RIYOUKNG
+                   MOVE "0"                     TO QYAB020P-PRINTFLG
+                   MOVE FUNCTION CURRENT-DATE
+                                        TO QYAB020P-TOUROKUDATETIME
+                   WRITE QYAB020P-REC
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE QMA005-CHUSENFILE
+           CLOSE QTS010-MASTER
+           CLOSE QYAB020P-LETTERQ.
