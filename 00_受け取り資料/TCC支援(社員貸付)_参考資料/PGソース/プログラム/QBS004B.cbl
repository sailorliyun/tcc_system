@@ -0,0 +1,135 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QBS004B
+      ****************************************************************
+      *                審査スコア判定監査バッチ                      *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QBS004B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QBS002-APPFILE  ASSIGN TO "QBS002"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QBS002-STATUS.
+           SELECT  QBS004-AUDIT    ASSIGN TO "QBS004"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QBS004-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QBS002-APPFILE.
+       01  QBS002-REC.
+           COPY QBS002.
+       FD  QBS004-AUDIT.
+       01  QBS004-REC.
+           COPY QBS004.
+       WORKING-STORAGE             SECTION.
+       01  WS-QBS002-STATUS        PIC X(02).
+       01  WS-QBS004-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-WEIGHT-TABLE.
+           05  FILLER              PIC 9(02)     VALUE 10.
+           05  FILLER              PIC 9(02)     VALUE 08.
+           05  FILLER              PIC 9(02)     VALUE 06.
+           05  FILLER              PIC 9(02)     VALUE 04.
+           05  FILLER              PIC 9(02)     VALUE 12.
+           05  FILLER              PIC 9(02)     VALUE 09.
+           05  FILLER              PIC 9(02)     VALUE 07.
+           05  FILLER              PIC 9(02)     VALUE 05.
+           05  FILLER              PIC 9(02)     VALUE 11.
+       01  WS-WEIGHT-R REDEFINES WS-WEIGHT-TABLE.
+           05  WS-WEIGHT           PIC 9(02)     OCCURS 9.
+       01  WS-FACTOR-TABLE.
+           05  WS-FACTOR-CD        PIC X(01)     OCCURS 9.
+       01  WS-CONTRIB-TABLE.
+           05  WS-CONTRIB          PIC S9(03)    OCCURS 9.
+       01  WS-CONTRIB-NAME-TABLE.
+           05  FILLER              PIC X(02)     VALUE "01".
+           05  FILLER              PIC X(02)     VALUE "02".
+           05  FILLER              PIC X(02)     VALUE "03".
+           05  FILLER              PIC X(02)     VALUE "04".
+           05  FILLER              PIC X(02)     VALUE "05".
+           05  FILLER              PIC X(02)     VALUE "06".
+           05  FILLER              PIC X(02)     VALUE "07".
+           05  FILLER              PIC X(02)     VALUE "08".
+           05  FILLER              PIC X(02)     VALUE "09".
+       01  WS-CONTRIB-NAME-R REDEFINES WS-CONTRIB-NAME-TABLE.
+           05  WS-CONTRIB-NAME     PIC X(02)     OCCURS 9.
+       01  WS-IDX                  PIC 9(02).
+       01  WS-MAX-IDX              PIC 9(02).
+       01  WS-MAX-VAL              PIC S9(03).
+       01  WS-FACTOR-NUM           PIC 9(01).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-APP UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QBS002-APPFILE
+           OPEN OUTPUT QBS004-AUDIT
+           READ QBS002-APPFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 9項目のスコアリング要素をそれぞれ重み付けし、判定結果の
+      * 根拠として最も寄与度の大きかった要素を主要因として記録する。
+       2000-PROCESS-APP.
+           MOVE QBS002-NENREI          TO WS-FACTOR-CD(1)
+           MOVE QBS002-FAMILYJYOUKYOU  TO WS-FACTOR-CD(2)
+           MOVE QBS002-SUMAIKBN        TO WS-FACTOR-CD(3)
+           MOVE QBS002-SUMAINENSU      TO WS-FACTOR-CD(4)
+           MOVE QBS002-SHIHONKG        TO WS-FACTOR-CD(5)
+           MOVE QBS002-JUGYOCNT        TO WS-FACTOR-CD(6)
+           MOVE QBS002-YAKUSHOKU       TO WS-FACTOR-CD(7)
+           MOVE QBS002-KINZOKUNENSU    TO WS-FACTOR-CD(8)
+           MOVE QBS002-NENSHUKBN       TO WS-FACTOR-CD(9)
+           MOVE ZERO TO WS-MAX-VAL
+           MOVE 1    TO WS-MAX-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+               IF  WS-FACTOR-CD(WS-IDX) IS NUMERIC
+                   MOVE WS-FACTOR-CD(WS-IDX) TO WS-FACTOR-NUM
+               ELSE
+                   MOVE ZERO TO WS-FACTOR-NUM
+               END-IF
+               COMPUTE WS-CONTRIB(WS-IDX) =
+                   WS-FACTOR-NUM * WS-WEIGHT(WS-IDX)
+               IF  WS-CONTRIB(WS-IDX) > WS-MAX-VAL
+                   MOVE WS-CONTRIB(WS-IDX) TO WS-MAX-VAL
+                   MOVE WS-IDX             TO WS-MAX-IDX
+               END-IF
+           END-PERFORM
+           PERFORM 3000-WRITE-AUDIT
+           READ QBS002-APPFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-AUDIT.
+           MOVE QBS002-GAIBUKAIINNO TO QBS004-GAIBUKAIINNO
+           MOVE QBS002-CICINQNO     TO QBS004-CICINQNO
+           MOVE WS-CONTRIB(1)       TO QBS004-FC-NENREI
+           MOVE WS-CONTRIB(2)       TO QBS004-FC-FAMILYJYOUKYOU
+           MOVE WS-CONTRIB(3)       TO QBS004-FC-SUMAIKBN
+           MOVE WS-CONTRIB(4)       TO QBS004-FC-SUMAINENSU
+           MOVE WS-CONTRIB(5)       TO QBS004-FC-SHIHONKG
+           MOVE WS-CONTRIB(6)       TO QBS004-FC-JUGYOCNT
+           MOVE WS-CONTRIB(7)       TO QBS004-FC-YAKUSHOKU
+           MOVE WS-CONTRIB(8)       TO QBS004-FC-KINZOKUNENSU
+           MOVE WS-CONTRIB(9)       TO QBS004-FC-NENSHUKBN
+           MOVE QBS002-SCRTENSU     TO QBS004-SCRTENSU
+           MOVE QBS002-YOSINRANK    TO QBS004-YOSINRANK
+           MOVE QBS002-KESSAIKEKKA  TO QBS004-KESSAIKEKKA
+           MOVE QBS002-KESSAIRIYU   TO QBS004-KESSAIRIYU
+           MOVE WS-CONTRIB-NAME(WS-MAX-IDX) TO QBS004-SHUYOUINSHICD
+           MOVE FUNCTION CURRENT-DATE(1:8) TO QBS004-KANTEIYMD
+           WRITE QBS004-REC.
+
+       9000-TERMINATE.
+           CLOSE QBS002-APPFILE
+           CLOSE QBS004-AUDIT.
