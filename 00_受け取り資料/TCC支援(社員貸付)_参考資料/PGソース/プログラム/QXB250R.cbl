@@ -0,0 +1,253 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXB250R
+      ****************************************************************
+      *                計上時ステータス履歴検索監査ツール            *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QXB250R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QXB250-SRCHFILE ASSIGN TO "QXB250SR"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QXB250-STSFILE  ASSIGN TO "QXB250"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QXB250-PRM
+                   FILE STATUS IS WS-QXB250-STATUS.
+           SELECT  QXB250-AUDRPT   ASSIGN TO "QXB250AR"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QXB250-SRCHFILE.
+       01  QXB250-SRCH-REC.
+           05  SRCH-PRMKIGYOUCD        PIC X(04).
+           05  SRCH-PRMSUBRANGEKEY     PIC X(04).
+           05  SRCH-PRMNAIBUKAIINNO    PIC X(08).
+           05  SRCH-PRMTORIHIKINO      PIC 9(07).
+       FD  QXB250-STSFILE.
+       01  QXB250-REC.
+           COPY QXB250 REPLACING ==()== BY ==QXB250==.
+       FD  QXB250-AUDRPT.
+       01  QXB250-AUDRPT-LINE          PIC X(120).
+       WORKING-STORAGE             SECTION.
+       01  WS-QXB250-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-SEARCHED-COUNT       PIC 9(07)     VALUE ZERO.
+       01  WS-FOUND-COUNT          PIC 9(07)     VALUE ZERO.
+       01  WS-ANOMALY-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-ROUND-IDX             PIC 9(01).
+       01  WS-PREV-DATE-ZERO-SW     PIC X(01).
+           88  WS-PREV-DATE-ZERO                 VALUE "Y".
+       01  WS-HDR-LINE.
+           05  FILLER               PIC X(12) VALUE
+                   "TRANSACTION ".
+           05  WS-H-KIGYOUCD        PIC X(04).
+           05  FILLER               PIC X(01) VALUE "-".
+           05  WS-H-SUBRANGE        PIC X(04).
+           05  FILLER               PIC X(01) VALUE "-".
+           05  WS-H-NAIBUKAIINNO    PIC X(08).
+           05  FILLER               PIC X(01) VALUE "-".
+           05  WS-H-TORIHIKINO      PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-H-POSSTATUS       PIC X(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-H-DAIHYOSTATUS    PIC X(04).
+       01  WS-ROUND-LINE.
+           05  FILLER               PIC X(10) VALUE "  ROUND ".
+           05  WS-R-ROUNDNO         PIC 9(01).
+           05  FILLER               PIC X(03) VALUE " : ".
+           05  WS-R-TOUROKUBI       PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-R-STATUS          PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-R-MSG             PIC X(30).
+       01  WS-NOTFOUND-LINE.
+           05  FILLER               PIC X(12) VALUE
+                   "TRANSACTION ".
+           05  WS-NF-KIGYOUCD       PIC X(04).
+           05  FILLER               PIC X(01) VALUE "-".
+           05  WS-NF-SUBRANGE       PIC X(04).
+           05  FILLER               PIC X(01) VALUE "-".
+           05  WS-NF-NAIBUKAIINNO   PIC X(08).
+           05  FILLER               PIC X(01) VALUE "-".
+           05  WS-NF-TORIHIKINO     PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE
+                   "NOT FOUND IN QXB250".
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(19) VALUE
+                   "SEARCHES:".
+           05  WS-S-SEARCHED        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE
+                   "FOUND:".
+           05  WS-S-FOUND           PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE
+                   "SEQUENCE ANOMALIES:".
+           05  WS-S-ANOMALY         PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SEARCH-HISTORY UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QXB250-SRCHFILE
+           OPEN INPUT  QXB250-STSFILE
+           OPEN OUTPUT QXB250-AUDRPT
+           READ QXB250-SRCHFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 検索要求ファイルの取引キー（企業コード＋サブレンジキー＋
+      * 内部会員番号＋取引番号）でQXB250をRANDOM READし、５回分の
+      * 計上時ステータス履歴を１件ずつレポートへ展開する監査ツール。
+      * 該当取引が見つからない場合は未検出行を出力する。
+       2000-SEARCH-HISTORY.
+           ADD 1 TO WS-SEARCHED-COUNT
+           MOVE SRCH-PRMKIGYOUCD      TO QXB250-PRMKIGYOUCD
+           MOVE SRCH-PRMSUBRANGEKEY   TO QXB250-PRMSUBRANGEKEY
+           MOVE SRCH-PRMNAIBUKAIINNO  TO QXB250-PRMNAIBUKAIINNO
+           MOVE SRCH-PRMTORIHIKINO    TO QXB250-PRMTORIHIKINO
+           READ QXB250-STSFILE
+               INVALID KEY
+                   PERFORM 2100-WRITE-NOTFOUND
+               NOT INVALID KEY
+                   ADD 1 TO WS-FOUND-COUNT
+                   PERFORM 2200-WRITE-HEADER
+                   PERFORM 2300-WRITE-ROUNDS
+           END-READ
+           READ QXB250-SRCHFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-WRITE-NOTFOUND.
+           MOVE SRCH-PRMKIGYOUCD     TO WS-NF-KIGYOUCD
+           MOVE SRCH-PRMSUBRANGEKEY  TO WS-NF-SUBRANGE
+           MOVE SRCH-PRMNAIBUKAIINNO TO WS-NF-NAIBUKAIINNO
+           MOVE SRCH-PRMTORIHIKINO   TO WS-NF-TORIHIKINO
+           MOVE WS-NOTFOUND-LINE TO QXB250-AUDRPT-LINE
+           WRITE QXB250-AUDRPT-LINE.
+
+       2200-WRITE-HEADER.
+           MOVE QXB250-PRMKIGYOUCD     TO WS-H-KIGYOUCD
+           MOVE QXB250-PRMSUBRANGEKEY  TO WS-H-SUBRANGE
+           MOVE QXB250-PRMNAIBUKAIINNO TO WS-H-NAIBUKAIINNO
+           MOVE QXB250-PRMTORIHIKINO   TO WS-H-TORIHIKINO
+           MOVE QXB250-POSSTATUS       TO WS-H-POSSTATUS
+           MOVE QXB250-DAIHYOSTATUS    TO WS-H-DAIHYOSTATUS
+           MOVE WS-HDR-LINE TO QXB250-AUDRPT-LINE
+           WRITE QXB250-AUDRPT-LINE
+           MOVE "N" TO WS-PREV-DATE-ZERO-SW.
+
+      * ５回分のステータス履歴を順に出力し、前の回の登録日が
+      * ゼロ（未計上）にもかかわらず後の回にステータスが立って
+      * いる場合を計上順序の異常として検出する。
+       2300-WRITE-ROUNDS.
+           PERFORM 2310-WRITE-ROUND-1
+           PERFORM 2320-WRITE-ROUND-2
+           PERFORM 2330-WRITE-ROUND-3
+           PERFORM 2340-WRITE-ROUND-4
+           PERFORM 2350-WRITE-ROUND-5.
+
+       2310-WRITE-ROUND-1.
+           MOVE 1 TO WS-R-ROUNDNO
+           MOVE QXB250-KEIJYOTOUROKUBI01 TO WS-R-TOUROKUBI
+           MOVE QXB250-KEIJYOSTATUS01    TO WS-R-STATUS
+           MOVE SPACES                   TO WS-R-MSG
+           IF  QXB250-KEIJYOTOUROKUBI01 = ZERO
+               MOVE "Y" TO WS-PREV-DATE-ZERO-SW
+           ELSE
+               MOVE "N" TO WS-PREV-DATE-ZERO-SW
+           END-IF
+           MOVE WS-ROUND-LINE TO QXB250-AUDRPT-LINE
+           WRITE QXB250-AUDRPT-LINE.
+
+       2320-WRITE-ROUND-2.
+           MOVE 2 TO WS-R-ROUNDNO
+           MOVE QXB250-KEIJYOTOUROKUBI02 TO WS-R-TOUROKUBI
+           MOVE QXB250-KEIJYOSTATUS02    TO WS-R-STATUS
+           MOVE SPACES                   TO WS-R-MSG
+           IF  WS-PREV-DATE-ZERO
+           AND QXB250-KEIJYOTOUROKUBI02 NOT = ZERO
+               ADD 1 TO WS-ANOMALY-COUNT
+               MOVE "OUT OF SEQUENCE" TO WS-R-MSG
+           END-IF
+           IF  QXB250-KEIJYOTOUROKUBI02 = ZERO
+               MOVE "Y" TO WS-PREV-DATE-ZERO-SW
+           ELSE
+               MOVE "N" TO WS-PREV-DATE-ZERO-SW
+           END-IF
+           MOVE WS-ROUND-LINE TO QXB250-AUDRPT-LINE
+           WRITE QXB250-AUDRPT-LINE.
+
+       2330-WRITE-ROUND-3.
+           MOVE 3 TO WS-R-ROUNDNO
+           MOVE QXB250-KEIJYOTOUROKUBI03 TO WS-R-TOUROKUBI
+           MOVE QXB250-KEIJYOSTATUS03    TO WS-R-STATUS
+           MOVE SPACES                   TO WS-R-MSG
+           IF  WS-PREV-DATE-ZERO
+           AND QXB250-KEIJYOTOUROKUBI03 NOT = ZERO
+               ADD 1 TO WS-ANOMALY-COUNT
+               MOVE "OUT OF SEQUENCE" TO WS-R-MSG
+           END-IF
+           IF  QXB250-KEIJYOTOUROKUBI03 = ZERO
+               MOVE "Y" TO WS-PREV-DATE-ZERO-SW
+           ELSE
+               MOVE "N" TO WS-PREV-DATE-ZERO-SW
+           END-IF
+           MOVE WS-ROUND-LINE TO QXB250-AUDRPT-LINE
+           WRITE QXB250-AUDRPT-LINE.
+
+       2340-WRITE-ROUND-4.
+           MOVE 4 TO WS-R-ROUNDNO
+           MOVE QXB250-KEIJYOTOUROKUBI04 TO WS-R-TOUROKUBI
+           MOVE QXB250-KEIJYOSTATUS04    TO WS-R-STATUS
+           MOVE SPACES                   TO WS-R-MSG
+           IF  WS-PREV-DATE-ZERO
+           AND QXB250-KEIJYOTOUROKUBI04 NOT = ZERO
+               ADD 1 TO WS-ANOMALY-COUNT
+               MOVE "OUT OF SEQUENCE" TO WS-R-MSG
+           END-IF
+           IF  QXB250-KEIJYOTOUROKUBI04 = ZERO
+               MOVE "Y" TO WS-PREV-DATE-ZERO-SW
+           ELSE
+               MOVE "N" TO WS-PREV-DATE-ZERO-SW
+           END-IF
+           MOVE WS-ROUND-LINE TO QXB250-AUDRPT-LINE
+           WRITE QXB250-AUDRPT-LINE.
+
+       2350-WRITE-ROUND-5.
+           MOVE 5 TO WS-R-ROUNDNO
+           MOVE QXB250-KEIJYOTOUROKUBI05 TO WS-R-TOUROKUBI
+           MOVE QXB250-KEIJYOSTATUS05    TO WS-R-STATUS
+           MOVE SPACES                   TO WS-R-MSG
+           IF  WS-PREV-DATE-ZERO
+           AND QXB250-KEIJYOTOUROKUBI05 NOT = ZERO
+               ADD 1 TO WS-ANOMALY-COUNT
+               MOVE "OUT OF SEQUENCE" TO WS-R-MSG
+           END-IF
+           MOVE WS-ROUND-LINE TO QXB250-AUDRPT-LINE
+           WRITE QXB250-AUDRPT-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-SEARCHED-COUNT TO WS-S-SEARCHED
+           MOVE WS-FOUND-COUNT    TO WS-S-FOUND
+           MOVE WS-ANOMALY-COUNT  TO WS-S-ANOMALY
+           MOVE WS-SUMMARY-LINE TO QXB250-AUDRPT-LINE
+           WRITE QXB250-AUDRPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE QXB250-SRCHFILE
+           CLOSE QXB250-STSFILE
+           CLOSE QXB250-AUDRPT.
