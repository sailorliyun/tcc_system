@@ -0,0 +1,148 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS170M
+      ****************************************************************
+      *                処理コントロール（副サイクル）メンテナンス    *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS170M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  CYCL-TRANFILE   ASSIGN TO "CYCLTRAN"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS170-CTLFILE  ASSIGN TO "QTS170"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS170-PRM
+                   FILE STATUS IS WS-QTS170-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  CYCL-TRANFILE.
+       01  CYCL-TRAN-REC.
+           05  CYCLT-ACTIONKBN         PIC 9(01).
+      *        1:副サイクル新規登録  2:副サイクル変更  3:副サイクル削除
+           05  CYCLT-PRMRRECKBN        PIC X(01).
+      *        1:本サイクル(通常)  2以降:副サイクル(臨時／訂正処理用)
+           05  CYCLT-SKNSEIKYUNEN      PIC 9(04).
+           05  CYCLT-SKNSEIKYUTSUKI    PIC 9(02).
+           05  CYCLT-SMNSIMENEN        PIC 9(04).
+           05  CYCLT-SMNSIMETSUKI      PIC 9(02).
+           05  CYCLT-SMNSIMEBI         PIC 9(02).
+           05  CYCLT-SYNSYORINEN       PIC 9(04).
+           05  CYCLT-SYNSYORITSUKI     PIC 9(02).
+           05  CYCLT-SYNSYORIBI        PIC 9(02).
+           05  CYCLT-KENKEIJOUNEN      PIC 9(04).
+           05  CYCLT-KENKEIJOUTSUKI    PIC 9(02).
+           05  CYCLT-KENKEIJOUBI       PIC 9(02).
+       FD  QTS170-CTLFILE.
+       01  QTS170-REC.
+           COPY QTS170 REPLACING ==()== BY ==QTS170==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS170-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+      * 本サイクルの区分値。副サイクルはこれと異なる値を用いる。
+       01  WS-MAIN-CYCLE-KBN       PIC X(01)     VALUE "1".
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CYCL-TRANFILE
+           OPEN I-O    QTS170-CTLFILE
+           READ CYCL-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 本サイクルを乱さずに臨時／訂正処理用の副サイクルを新設・
+      * 変更・削除する。本サイクル（PRMRRECKBN=1）そのものへの
+      * 変更は対象外とし、副サイクルのみを扱う。
+       2000-PROCESS-TRAN.
+           IF  CYCLT-PRMRRECKBN = WS-MAIN-CYCLE-KBN
+               DISPLAY "QTS170M: CANNOT MAINTAIN MAIN CYCLE HERE "
+                   CYCLT-PRMRRECKBN
+           ELSE
+               MOVE CYCLT-PRMRRECKBN TO QTS170-PRMRRECKBN
+               EVALUATE CYCLT-ACTIONKBN
+                   WHEN 1 PERFORM 3000-ADD-CYCLE
+                   WHEN 2 PERFORM 4000-CHANGE-CYCLE
+                   WHEN 3 PERFORM 5000-DELETE-CYCLE
+                   WHEN OTHER
+                       DISPLAY "QTS170M: BAD ACTION "
+                           CYCLT-ACTIONKBN
+               END-EVALUATE
+           END-IF
+           READ CYCL-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ADD-CYCLE.
+           READ QTS170-CTLFILE
+               INVALID KEY
+                   INITIALIZE QTS170-REC
+                   MOVE CYCLT-PRMRRECKBN TO QTS170-PRMRRECKBN
+                   PERFORM 3100-BUILD-CYCLE-REC
+                   WRITE QTS170-REC
+                       INVALID KEY
+                           DISPLAY "QTS170M: ADD FAILED "
+                               QTS170-PRM
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "QTS170M: CYCLE ALREADY EXISTS "
+                       QTS170-PRM
+           END-READ.
+
+       3100-BUILD-CYCLE-REC.
+           MOVE CYCLT-SKNSEIKYUNEN    TO QTS170-SKNSEIKYUNEN
+           MOVE CYCLT-SKNSEIKYUTSUKI  TO QTS170-SKNSEIKYUTSUKI
+           MOVE CYCLT-SMNSIMENEN      TO QTS170-SMNSIMENEN
+           MOVE CYCLT-SMNSIMETSUKI    TO QTS170-SMNSIMETSUKI
+           MOVE CYCLT-SMNSIMEBI       TO QTS170-SMNSIMEBI
+           MOVE CYCLT-SYNSYORINEN     TO QTS170-SYNSYORINEN
+           MOVE CYCLT-SYNSYORITSUKI   TO QTS170-SYNSYORITSUKI
+           MOVE CYCLT-SYNSYORIBI      TO QTS170-SYNSYORIBI
+           MOVE CYCLT-KENKEIJOUNEN    TO QTS170-KENKEIJOUNEN
+           MOVE CYCLT-KENKEIJOUTSUKI  TO QTS170-KENKEIJOUTSUKI
+           MOVE CYCLT-KENKEIJOUBI     TO QTS170-KENKEIJOUBI
+           MOVE WS-TODAY              TO QTS170-SVRKOUSHINYMD.
+
+       4000-CHANGE-CYCLE.
+           READ QTS170-CTLFILE
+               INVALID KEY
+                   DISPLAY "QTS170M: CHANGE, CYCLE NOT FOUND "
+                       QTS170-PRM
+               NOT INVALID KEY
+                   PERFORM 3100-BUILD-CYCLE-REC
+                   REWRITE QTS170-REC
+                       INVALID KEY
+                           DISPLAY "QTS170M: CHANGE FAILED "
+                               QTS170-PRM
+                   END-REWRITE
+           END-READ.
+
+       5000-DELETE-CYCLE.
+           READ QTS170-CTLFILE
+               INVALID KEY
+                   DISPLAY "QTS170M: DELETE, CYCLE NOT FOUND "
+                       QTS170-PRM
+               NOT INVALID KEY
+                   DELETE QTS170-CTLFILE
+                       INVALID KEY
+                           DISPLAY "QTS170M: DELETE FAILED "
+                               QTS170-PRM
+                   END-DELETE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE CYCL-TRANFILE
+           CLOSE QTS170-CTLFILE.
