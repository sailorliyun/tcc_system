@@ -0,0 +1,119 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QCS052R
+      ****************************************************************
+      *                修正明細突合レポート（QCS051 対 QCS031）      *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QCS052R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QCS051-CORRFILE ASSIGN TO "QCS051"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QCS051-STATUS.
+           SELECT  QCS031-MASTER   ASSIGN TO "QCS031"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QCS031-PRM
+                   FILE STATUS IS WS-QCS031-STATUS.
+           SELECT  QCS051-RCNRPT   ASSIGN TO "QCS051RC"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QCS051-CORRFILE.
+       01  QCS051-REC.
+           COPY QCS051 REPLACING ==()== BY ==QCS051==.
+       FD  QCS031-MASTER.
+       01  QCS031-REC.
+           COPY QCS031 REPLACING ==()== BY ==QCS031==.
+       FD  QCS051-RCNRPT.
+       01  QCS051-RCNRPT-LINE      PIC X(100).
+       WORKING-STORAGE             SECTION.
+       01  WS-QCS051-STATUS        PIC X(02).
+       01  WS-QCS031-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-CORR-TOTAL           PIC S9(11)    VALUE ZERO.
+       01  WS-CORR-COUNT           PIC 9(07)     VALUE ZERO.
+       01  WS-UNMATCHED-COUNT      PIC 9(07)     VALUE ZERO.
+       01  WS-LINE.
+           05  WS-L-NAIBUKAIINNO   PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-TORIHIKINO     PIC 9(07).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-SHUSEIGAKU     PIC ----------9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-ORGKNG         PIC ----------9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-MSG            PIC X(35).
+       01  WS-SUMMARY-LINE.
+           05  FILLER              PIC X(20) VALUE
+                   "CORRECTIONS CHECKED:".
+           05  WS-S-COUNT          PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(15) VALUE SPACES.
+           05  FILLER              PIC X(11) VALUE "UNMATCHED: ".
+           05  WS-S-UNMATCHED      PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QCS051-CORRFILE
+           OPEN INPUT  QCS031-MASTER
+           OPEN OUTPUT QCS051-RCNRPT
+           READ QCS051-CORRFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * QCS051の修正伝票ごとに、元となるQCS031取引の実在確認と
+      * 利用金額との突合を行い、対応が取れない修正を例外出力する。
+       2000-RECONCILE.
+           ADD 1 TO WS-CORR-COUNT
+           ADD QCS051-SHUSEIGAKU TO WS-CORR-TOTAL
+           MOVE QCS051-PRM TO QCS031-PRM
+           READ QCS031-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-UNMATCHED-COUNT
+                   MOVE "ORIGINATING TRANSACTION NOT FOUND"
+                       TO WS-L-MSG
+                   MOVE ZERO TO WS-L-ORGKNG
+                   PERFORM 3000-WRITE-LINE
+               NOT INVALID KEY
+                   IF  QCS051-SHUSEIGAKU > QCS031-GKGRIYOUKNG
+                   OR  QCS051-SHUSEIGAKU < (0 - QCS031-GKGRIYOUKNG)
+                       MOVE "CORRECTION EXCEEDS ORIGINAL AMOUNT"
+                           TO WS-L-MSG
+                       MOVE QCS031-GKGRIYOUKNG TO WS-L-ORGKNG
+                       PERFORM 3000-WRITE-LINE
+                   END-IF
+           END-READ
+           READ QCS051-CORRFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-LINE.
+           MOVE QCS051-PRMNAIBUKAIINNO TO WS-L-NAIBUKAIINNO
+           MOVE QCS051-PRMTORIHIKINO   TO WS-L-TORIHIKINO
+           MOVE QCS051-SHUSEIGAKU      TO WS-L-SHUSEIGAKU
+           MOVE WS-LINE                TO QCS051-RCNRPT-LINE
+           WRITE QCS051-RCNRPT-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-CORR-COUNT      TO WS-S-COUNT
+           MOVE WS-UNMATCHED-COUNT TO WS-S-UNMATCHED
+           MOVE WS-SUMMARY-LINE    TO QCS051-RCNRPT-LINE
+           WRITE QCS051-RCNRPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE QCS051-CORRFILE
+           CLOSE QCS031-MASTER
+           CLOSE QCS051-RCNRPT.
