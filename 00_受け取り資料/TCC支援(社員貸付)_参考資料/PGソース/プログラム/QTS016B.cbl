@@ -0,0 +1,124 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS016B
+      ****************************************************************
+      *                与信ランク自動昇格バッチ                      *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS016B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS010-MASTER   ASSIGN TO "QTS010"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS010-PRM
+                   FILE STATUS IS WS-QTS010-STATUS.
+           SELECT  QTS016-HIST     ASSIGN TO "QTS016"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS016-SEG
+                   FILE STATUS IS WS-QTS016-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       FD  QTS016-HIST.
+       01  QTS016-REC.
+           COPY QTS016 REPLACING ==()== BY ==QTS016==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS010-STATUS        PIC X(02).
+       01  WS-QTS016-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-OLD-RANK             PIC X(01).
+       01  WS-OLD-SOUGENDO         PIC 9(05).
+       01  WS-TODAY                PIC 9(08).
+      * 昇格順位テーブル（左が現ランク、右が昇格後ランク）
+       01  WS-RANK-TABLE.
+           05  FILLER              PIC X(02) VALUE "ED".
+           05  FILLER              PIC X(02) VALUE "DC".
+           05  FILLER              PIC X(02) VALUE "CB".
+           05  FILLER              PIC X(02) VALUE "BA".
+       01  WS-RANK-TABLE-R REDEFINES WS-RANK-TABLE.
+           05  WS-RANK-PAIR        OCCURS 4.
+               10  WS-RANK-FROM    PIC X(01).
+               10  WS-RANK-TO      PIC X(01).
+       01  WS-RANK-IDX             PIC 9(01).
+       01  WS-FOUND-SW             PIC X(01)     VALUE "N".
+           88  WS-FOUND                          VALUE "Y".
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EVALUATE-MEMBER UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O    QTS010-MASTER
+           OPEN OUTPUT QTS016-HIST
+           MOVE LOW-VALUES TO QTS010-PRM
+           START QTS010-MASTER KEY IS NOT LESS THAN QTS010-PRM
+               INVALID KEY SET WS-EOF TO TRUE
+           END-START
+           IF NOT WS-EOF
+               PERFORM 1100-READ-NEXT
+           END-IF.
+
+       1100-READ-NEXT.
+           READ QTS010-MASTER NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 延滞なし・督促未架電・回収未移管かつ現ランクが最上位でない
+      * 会員は自動的に一段階上位ランクへ昇格させ、限度額を1割増額する。
+       2000-EVALUATE-MEMBER.
+           IF  QTS010-SOHCARD = ZERO
+           AND QTS010-SOHSEIKYU = ZERO
+           AND QTS010-KIKYMD = ZERO
+               PERFORM 2100-LOOKUP-NEXT-RANK
+               IF  WS-FOUND
+                   PERFORM 3000-PROMOTE-MEMBER
+               END-IF
+           END-IF
+           PERFORM 1100-READ-NEXT.
+
+       2100-LOOKUP-NEXT-RANK.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-IDX > 4 OR WS-FOUND
+               IF  WS-RANK-FROM(WS-RANK-IDX) = QTS010-YSNRANK
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       3000-PROMOTE-MEMBER.
+           MOVE QTS010-YSNRANK     TO WS-OLD-RANK
+           MOVE QTS010-YSNSOUGENDO TO WS-OLD-SOUGENDO
+           MOVE WS-RANK-TO(WS-RANK-IDX) TO QTS010-YSNRANK
+           COMPUTE QTS010-YSNSOUGENDO =
+               QTS010-YSNSOUGENDO * 1.1
+           REWRITE QTS010-REC
+           MOVE QTS010-PRMKIGYOUCD     TO QTS016-PRMKIGYOUCD
+           MOVE QTS010-PRMSUBRANGEKEY  TO QTS016-PRMSUBRANGEKEY
+           MOVE QTS010-PRMNAIBUKAIINNO TO QTS016-PRMNAIBUKAIINNO
+           MOVE WS-TODAY               TO QTS016-SHORIYMD
+           MOVE WS-OLD-RANK            TO QTS016-OLDRANK
+           MOVE WS-OLD-SOUGENDO        TO QTS016-OLDSOUGENDO
+           MOVE QTS010-YSNRANK         TO QTS016-NEWRANK
+           MOVE QTS010-YSNSOUGENDO     TO QTS016-NEWSOUGENDO
+           MOVE "01"                   TO QTS016-JIYUUCD
+           WRITE QTS016-REC
+               INVALID KEY
+                   DISPLAY "QTS016B: HIST WRITE FAILED " QTS016-SEG
+           END-WRITE.
+
+       9000-TERMINATE.
+           CLOSE QTS010-MASTER
+           CLOSE QTS016-HIST.
