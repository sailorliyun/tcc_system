@@ -0,0 +1,100 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS082M
+      ****************************************************************
+      *                会員向けポイント残高照会処理                  *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS082M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  PNTINQ-REQFILE  ASSIGN TO "PNTINQREQ"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS080-POINTFILE ASSIGN TO "QTS080"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS080-SEG
+                   FILE STATUS IS WS-QTS080-STATUS.
+           SELECT  PNTINQ-ANSFILE  ASSIGN TO "PNTINQANS"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  PNTINQ-REQFILE.
+       01  PNTINQ-REQ-REC.
+           05  REQ-PRMKIGYOUCD         PIC 9(04).
+           05  REQ-PRMSUBRANGEKEY      PIC 9(04).
+           05  REQ-PRMNAIBUKAIINNO     PIC 9(08).
+       FD  QTS080-POINTFILE.
+       01  QTS080-REC.
+           COPY QTS080 REPLACING ==()== BY ==QTS080==.
+       FD  PNTINQ-ANSFILE.
+       01  PNTINQ-ANS-LINE          PIC X(100).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS080-STATUS         PIC X(02).
+       01  WS-EOF-SW                PIC X(01)     VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+       01  WS-ANS-LINE.
+           05  WS-A-NAIBUKAIINNO    PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-A-ZANPOINT        PIC -ZZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-A-HIKIKAEYUKO     PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-A-TOUKIHASSEI     PIC -ZZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-A-TOUKIHIKIKAE    PIC -ZZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-A-MSG             PIC X(20).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-INQUIRY UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PNTINQ-REQFILE
+           OPEN INPUT  QTS080-POINTFILE
+           OPEN OUTPUT PNTINQ-ANSFILE
+           READ PNTINQ-REQFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 会員からの照会要求１件につき、現在の残ポイントと直近の
+      * 当期発生・引換実績、引換有効期限をQTS080からそのまま返す。
+       2000-PROCESS-INQUIRY.
+           MOVE REQ-PRMKIGYOUCD     TO QTS080-PRMKIGYOUCD
+           MOVE REQ-PRMSUBRANGEKEY  TO QTS080-PRMSUBRANGEKEY
+           MOVE REQ-PRMNAIBUKAIINNO TO QTS080-PRMNAIBUKAIINNO
+           MOVE REQ-PRMNAIBUKAIINNO TO WS-A-NAIBUKAIINNO
+           READ QTS080-POINTFILE
+               INVALID KEY
+                   MOVE ZERO             TO WS-A-ZANPOINT
+                                            WS-A-HIKIKAEYUKO
+                                            WS-A-TOUKIHASSEI
+                                            WS-A-TOUKIHIKIKAE
+                   MOVE "NO POINT RECORD"  TO WS-A-MSG
+               NOT INVALID KEY
+                   MOVE QTS080-TOKTZANPOINT   TO WS-A-ZANPOINT
+                   MOVE QTS080-ZOKHIKIKAEYUKO TO WS-A-HIKIKAEYUKO
+                   MOVE QTS080-TOKTHASSEIPOINT
+                                              TO WS-A-TOUKIHASSEI
+                   MOVE QTS080-TOKTHIKIKAEPOINT
+                                              TO WS-A-TOUKIHIKIKAE
+                   MOVE SPACES                TO WS-A-MSG
+           END-READ
+           MOVE WS-ANS-LINE TO PNTINQ-ANS-LINE
+           WRITE PNTINQ-ANS-LINE
+           READ PNTINQ-REQFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE PNTINQ-REQFILE
+           CLOSE QTS080-POINTFILE
+           CLOSE PNTINQ-ANSFILE.
