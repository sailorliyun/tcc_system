@@ -0,0 +1,329 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS890B
+      ****************************************************************
+      *          会員派生抽出ファイル間整合性チェックバッチ          *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS890B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS800-MASTER   ASSIGN TO "QTS800"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS800-STATUS.
+           SELECT  QTS850-MASTER   ASSIGN TO "QTS850"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS850-PRMNAIBUKAIINNO
+                   FILE STATUS IS WS-QTS850-STATUS.
+           SELECT  QTS860-MASTER   ASSIGN TO "QTS860"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS860-PRMNAIBUKAIINNO
+                   FILE STATUS IS WS-QTS860-STATUS.
+           SELECT  QTS870-MASTER   ASSIGN TO "QTS870"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS870-PRMNAIBUKAIINNO
+                   FILE STATUS IS WS-QTS870-STATUS.
+           SELECT  QTS880-MASTER   ASSIGN TO "QTS880"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS880-PRMNAIBUKAIINNO
+                   FILE STATUS IS WS-QTS880-STATUS.
+           SELECT  QTS890-RPTFILE  ASSIGN TO "QTS890RC"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS800-MASTER.
+       01  QTS800-REC-D.
+           COPY QTS800.
+       FD  QTS850-MASTER.
+       01  QTS850-REC-D.
+           COPY QTS850.
+       FD  QTS860-MASTER.
+       01  QTS860-REC-D.
+           COPY QTS860.
+       FD  QTS870-MASTER.
+       01  QTS870-REC-D.
+           COPY QTS870.
+       FD  QTS880-MASTER.
+       01  QTS880-REC-D.
+           COPY QTS880.
+       FD  QTS890-RPTFILE.
+       01  QTS890-RPT-LINE          PIC X(120).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS800-STATUS        PIC X(02).
+       01  WS-QTS850-STATUS        PIC X(02).
+       01  WS-QTS860-STATUS        PIC X(02).
+       01  WS-QTS870-STATUS        PIC X(02).
+       01  WS-QTS880-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-850-FOUND-SW         PIC X(01).
+           88  WS-850-FOUND                      VALUE "Y".
+       01  WS-860-FOUND-SW         PIC X(01).
+           88  WS-860-FOUND                      VALUE "Y".
+       01  WS-870-FOUND-SW         PIC X(01).
+           88  WS-870-FOUND                      VALUE "Y".
+       01  WS-880-FOUND-SW         PIC X(01).
+           88  WS-880-FOUND                      VALUE "Y".
+       01  WS-CHECKED-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-MISMATCH-COUNT       PIC 9(07)     VALUE ZERO.
+       01  WS-MISSING-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-WORK-FILE-NAME       PIC X(08).
+       01  WS-WORK-FIELD-NAME      PIC X(16).
+       01  WS-LINE.
+           05  WS-L-NAIBUKAIINNO    PIC X(16).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-FILE            PIC X(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-FIELD           PIC X(16).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-MESSAGE         PIC X(60).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(19) VALUE
+                   "MEMBERS CHECKED:".
+           05  WS-S-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(19) VALUE
+                   "FIELD MISMATCHES:".
+           05  WS-S-MISMATCH        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(17) VALUE
+                   "MISSING RECORDS:".
+           05  WS-S-MISSING         PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-MEMBER UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT QTS800-MASTER
+           OPEN INPUT QTS850-MASTER
+           OPEN INPUT QTS860-MASTER
+           OPEN INPUT QTS870-MASTER
+           OPEN INPUT QTS880-MASTER
+           OPEN OUTPUT QTS890-RPTFILE
+           READ QTS800-MASTER
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * QTS800を基準（駆動）ファイルとして、内部会員番号をキーに
+      * QTS850／QTS860／QTS870／QTS880の各派生抽出ファイルを
+      * RANDOM READで突き合わせ、レコード欠落および共通項目の
+      * 値相違を検出する。QTS810は会員単位ではなく利用者単位の
+      * 別キー体系（PRMNAIBUKAIINNO+PRMRIYOUSHACD+EDABAN）を
+      * 持つ家族会員拡張ファイルのため、本チェックの対象外とする。
+       2000-CHECK-MEMBER.
+           ADD 1 TO WS-CHECKED-COUNT
+           PERFORM 2100-LOOKUP-EXTRACTS
+           PERFORM 2200-COMPARE-COMMON-FIELDS
+           READ QTS800-MASTER
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-LOOKUP-EXTRACTS.
+           MOVE QTS800-PRMNAIBUKAIINNO TO QTS850-PRMNAIBUKAIINNO
+           READ QTS850-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-850-FOUND-SW
+                   MOVE "QTS850" TO WS-WORK-FILE-NAME
+                   PERFORM 2110-WRITE-MISSING
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-850-FOUND-SW
+           END-READ
+           MOVE QTS800-PRMNAIBUKAIINNO TO QTS860-PRMNAIBUKAIINNO
+           READ QTS860-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-860-FOUND-SW
+                   MOVE "QTS860" TO WS-WORK-FILE-NAME
+                   PERFORM 2110-WRITE-MISSING
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-860-FOUND-SW
+           END-READ
+           MOVE QTS800-PRMNAIBUKAIINNO TO QTS870-PRMNAIBUKAIINNO
+           READ QTS870-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-870-FOUND-SW
+                   MOVE "QTS870" TO WS-WORK-FILE-NAME
+                   PERFORM 2110-WRITE-MISSING
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-870-FOUND-SW
+           END-READ
+           MOVE QTS800-PRMNAIBUKAIINNO TO QTS880-PRMNAIBUKAIINNO
+           READ QTS880-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-880-FOUND-SW
+                   MOVE "QTS880" TO WS-WORK-FILE-NAME
+                   PERFORM 2110-WRITE-MISSING
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-880-FOUND-SW
+           END-READ.
+
+       2110-WRITE-MISSING.
+           ADD 1 TO WS-MISSING-COUNT
+           MOVE QTS800-PRMNAIBUKAIINNO TO WS-L-NAIBUKAIINNO
+           MOVE WS-WORK-FILE-NAME       TO WS-L-FILE
+           MOVE SPACES                  TO WS-L-FIELD
+           MOVE "RECORD NOT FOUND FOR THIS MEMBER"
+               TO WS-L-MESSAGE
+           MOVE WS-LINE TO QTS890-RPT-LINE
+           WRITE QTS890-RPT-LINE.
+
+      * CARDKBN／REVHURIKAEKAIINKBN／POSSTSはQTS850・QTS860・
+      * QTS870・QTS880の全ファイルに共通して存在するため４ファイル
+      * で比較する。YSNSOUGENDO／YSNCASHGENDO／SYORIYMDはQTS860に
+      * 項目が存在しないため、QTS850・QTS870・QTS880の３ファイルの
+      * みで比較する。
+       2200-COMPARE-COMMON-FIELDS.
+           IF  WS-850-FOUND
+               IF  QTS800-CARDKBN NOT = QTS850-CARDKBN
+                   MOVE "QTS850" TO WS-WORK-FILE-NAME
+                   MOVE "CARDKBN" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-REVHURIKAEKAIINKBN NOT =
+                   QTS850-REVHURIKAEKAIINKBN
+                   MOVE "QTS850" TO WS-WORK-FILE-NAME
+                   MOVE "REVHURIKAEKBN" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-POSSTS NOT = QTS850-POSSTS
+                   MOVE "QTS850" TO WS-WORK-FILE-NAME
+                   MOVE "POSSTS" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-YSNSOUGENDO NOT = QTS850-YSNSOUGENDO
+                   MOVE "QTS850" TO WS-WORK-FILE-NAME
+                   MOVE "YSNSOUGENDO" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-YSNCASHGENDO NOT = QTS850-YSNCASHGENDO
+                   MOVE "QTS850" TO WS-WORK-FILE-NAME
+                   MOVE "YSNCASHGENDO" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-SYORIYMD NOT = QTS850-SYORIYMD
+                   MOVE "QTS850" TO WS-WORK-FILE-NAME
+                   MOVE "SYORIYMD" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+           END-IF
+           IF  WS-860-FOUND
+               IF  QTS800-CARDKBN NOT = QTS860-CARDKBN
+                   MOVE "QTS860" TO WS-WORK-FILE-NAME
+                   MOVE "CARDKBN" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-REVHURIKAEKAIINKBN NOT =
+                   QTS860-REVHURIKAEKAIINKBN
+                   MOVE "QTS860" TO WS-WORK-FILE-NAME
+                   MOVE "REVHURIKAEKBN" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-POSSTS NOT = QTS860-POSSTS
+                   MOVE "QTS860" TO WS-WORK-FILE-NAME
+                   MOVE "POSSTS" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+           END-IF
+           IF  WS-870-FOUND
+               IF  QTS800-CARDKBN NOT = QTS870-CARDKBN
+                   MOVE "QTS870" TO WS-WORK-FILE-NAME
+                   MOVE "CARDKBN" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-REVHURIKAEKAIINKBN NOT =
+                   QTS870-REVHURIKAEKAIINKBN
+                   MOVE "QTS870" TO WS-WORK-FILE-NAME
+                   MOVE "REVHURIKAEKBN" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-POSSTS NOT = QTS870-POSSTS
+                   MOVE "QTS870" TO WS-WORK-FILE-NAME
+                   MOVE "POSSTS" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-YSNSOUGENDO NOT = QTS870-YSNSOUGENDO
+                   MOVE "QTS870" TO WS-WORK-FILE-NAME
+                   MOVE "YSNSOUGENDO" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-YSNCASHGENDO NOT = QTS870-YSNCASHGENDO
+                   MOVE "QTS870" TO WS-WORK-FILE-NAME
+                   MOVE "YSNCASHGENDO" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-SYORIYMD NOT = QTS870-SYORIYMD
+                   MOVE "QTS870" TO WS-WORK-FILE-NAME
+                   MOVE "SYORIYMD" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+           END-IF
+           IF  WS-880-FOUND
+               IF  QTS800-CARDKBN NOT = QTS880-CARDKBN
+                   MOVE "QTS880" TO WS-WORK-FILE-NAME
+                   MOVE "CARDKBN" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-REVHURIKAEKAIINKBN NOT =
+                   QTS880-REVHURIKAEKAIINKBN
+                   MOVE "QTS880" TO WS-WORK-FILE-NAME
+                   MOVE "REVHURIKAEKBN" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-POSSTS NOT = QTS880-POSSTS
+                   MOVE "QTS880" TO WS-WORK-FILE-NAME
+                   MOVE "POSSTS" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-YSNSOUGENDO NOT = QTS880-YSNSOUGENDO
+                   MOVE "QTS880" TO WS-WORK-FILE-NAME
+                   MOVE "YSNSOUGENDO" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-YSNCASHGENDO NOT = QTS880-YSNCASHGENDO
+                   MOVE "QTS880" TO WS-WORK-FILE-NAME
+                   MOVE "YSNCASHGENDO" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+               IF  QTS800-SYORIYMD NOT = QTS880-SYORIYMD
+                   MOVE "QTS880" TO WS-WORK-FILE-NAME
+                   MOVE "SYORIYMD" TO WS-WORK-FIELD-NAME
+                   PERFORM 2210-WRITE-MISMATCH
+               END-IF
+           END-IF.
+
+       2210-WRITE-MISMATCH.
+           ADD 1 TO WS-MISMATCH-COUNT
+           MOVE QTS800-PRMNAIBUKAIINNO TO WS-L-NAIBUKAIINNO
+           MOVE WS-WORK-FILE-NAME       TO WS-L-FILE
+           MOVE WS-WORK-FIELD-NAME      TO WS-L-FIELD
+           MOVE "VALUE DIFFERS FROM QTS800"
+               TO WS-L-MESSAGE
+           MOVE WS-LINE TO QTS890-RPT-LINE
+           WRITE QTS890-RPT-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-CHECKED-COUNT  TO WS-S-COUNT
+           MOVE WS-MISMATCH-COUNT TO WS-S-MISMATCH
+           MOVE WS-MISSING-COUNT  TO WS-S-MISSING
+           MOVE WS-SUMMARY-LINE TO QTS890-RPT-LINE
+           WRITE QTS890-RPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE QTS800-MASTER
+           CLOSE QTS850-MASTER
+           CLOSE QTS860-MASTER
+           CLOSE QTS870-MASTER
+           CLOSE QTS880-MASTER
+           CLOSE QTS890-RPTFILE.
