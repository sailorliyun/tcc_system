@@ -0,0 +1,165 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS015B
+      ****************************************************************
+      *                事故情報登録バッチ（EDJ退避処理）              *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS015B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  EDJ-TRANFILE    ASSIGN TO "EDJTRAN"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS010-MASTER   ASSIGN TO "QTS010"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS010-PRM
+                   FILE STATUS IS WS-QTS010-STATUS.
+           SELECT  QTS015-HIST     ASSIGN TO "QTS015"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS015-SEG
+                   FILE STATUS IS WS-QTS015-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  EDJ-TRANFILE.
+       01  EDJ-TRAN-REC.
+           05  EDJT-PRMKIGYOUCD        PIC 9(04).
+           05  EDJT-PRMSUBRANGEKEY     PIC 9(04).
+           05  EDJT-PRMNAIBUKAIINNO    PIC 9(08).
+           05  EDJT-RIYOUSHACD         PIC 9(01).
+           05  EDJT-JIKOYMD            PIC 9(08).
+           05  EDJT-CARDJYOKYO         PIC 9(04).
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       FD  QTS015-HIST.
+       01  QTS015-REC.
+           COPY QTS015 REPLACING ==()== BY ==QTS015==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS010-STATUS        PIC X(02).
+       01  WS-QTS015-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-SLOT-IDX             PIC 9(02).
+       01  WS-NEXT-HISTNO          PIC 9(04).
+       01  WS-SAVE-EDJ1.
+           05  WS-SAVE-RIYOUSHACD   PIC 9(01).
+           05  WS-SAVE-JIKOYMD      PIC 9(08).
+           05  WS-SAVE-CARDJYOKYO   PIC 9(04).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  EDJ-TRANFILE
+           OPEN I-O    QTS010-MASTER
+           OPEN I-O    QTS015-HIST
+           READ EDJ-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRAN.
+           MOVE EDJT-PRMKIGYOUCD     TO QTS010-PRMKIGYOUCD
+           MOVE EDJT-PRMSUBRANGEKEY  TO QTS010-PRMSUBRANGEKEY
+           MOVE EDJT-PRMNAIBUKAIINNO TO QTS010-PRMNAIBUKAIINNO
+           READ QTS010-MASTER
+               INVALID KEY
+                   DISPLAY "QTS015B: MEMBER NOT FOUND " QTS010-PRM
+               NOT INVALID KEY
+                   PERFORM 3000-APPLY-EDJ-EVENT
+                   REWRITE QTS010-REC
+           END-READ
+           READ EDJ-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 空きスロットがあれば直接格納、無ければEDJ1を履歴へ退避して
+      * EDJ2-9を繰り上げ、EDJ9へ新規事故情報を格納する。
+       3000-APPLY-EDJ-EVENT.
+           IF  QTS010-EDJSCARDJYOKYO(9) = ZERO
+               PERFORM VARYING WS-SLOT-IDX FROM 1 BY 1
+                       UNTIL WS-SLOT-IDX > 9
+                   IF  QTS010-EDJSCARDJYOKYO(WS-SLOT-IDX) = ZERO
+                       MOVE EDJT-RIYOUSHACD  TO
+                           QTS010-EDJSRIYOUSHACD(WS-SLOT-IDX)
+                       MOVE EDJT-JIKOYMD     TO
+                           QTS010-EDJSJIKOYMD(WS-SLOT-IDX)
+                       MOVE EDJT-CARDJYOKYO  TO
+                           QTS010-EDJSCARDJYOKYO(WS-SLOT-IDX)
+                       MOVE 10               TO WS-SLOT-IDX
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM 4000-ARCHIVE-AND-SHIFT
+           END-IF.
+
+       4000-ARCHIVE-AND-SHIFT.
+           MOVE QTS010-EDJSRIYOUSHACD(1)  TO WS-SAVE-RIYOUSHACD
+           MOVE QTS010-EDJSJIKOYMD(1)     TO WS-SAVE-JIKOYMD
+           MOVE QTS010-EDJSCARDJYOKYO(1)  TO WS-SAVE-CARDJYOKYO
+           MOVE QTS010-PRMKIGYOUCD     TO QTS015-PRMKIGYOUCD
+           MOVE QTS010-PRMSUBRANGEKEY  TO QTS015-PRMSUBRANGEKEY
+           MOVE QTS010-PRMNAIBUKAIINNO TO QTS015-PRMNAIBUKAIINNO
+           PERFORM 4100-NEXT-HISTNO
+           MOVE WS-NEXT-HISTNO         TO QTS015-PRMHISTNO
+           MOVE WS-SAVE-RIYOUSHACD     TO QTS015-EDJHRIYOUSHACD
+           MOVE WS-SAVE-JIKOYMD        TO QTS015-EDJHJIKOYMD
+           MOVE WS-SAVE-CARDJYOKYO     TO QTS015-EDJHCARDJYOKYO
+           MOVE 1                      TO QTS015-EDJHMOTOSLOT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO QTS015-TAIHIYMD
+           MOVE FUNCTION CURRENT-DATE(9:6) TO QTS015-TAIHIJIKAN
+           WRITE QTS015-REC
+               INVALID KEY
+                   DISPLAY "QTS015B: HISTORY WRITE FAILED " QTS015-SEG
+           END-WRITE
+           PERFORM VARYING WS-SLOT-IDX FROM 1 BY 1
+                   UNTIL WS-SLOT-IDX > 8
+               MOVE QTS010-EDJSRIYOUSHACD(WS-SLOT-IDX + 1) TO
+                   QTS010-EDJSRIYOUSHACD(WS-SLOT-IDX)
+               MOVE QTS010-EDJSJIKOYMD(WS-SLOT-IDX + 1) TO
+                   QTS010-EDJSJIKOYMD(WS-SLOT-IDX)
+               MOVE QTS010-EDJSCARDJYOKYO(WS-SLOT-IDX + 1) TO
+                   QTS010-EDJSCARDJYOKYO(WS-SLOT-IDX)
+           END-PERFORM
+           MOVE EDJT-RIYOUSHACD  TO QTS010-EDJSRIYOUSHACD(9)
+           MOVE EDJT-JIKOYMD     TO QTS010-EDJSJIKOYMD(9)
+           MOVE EDJT-CARDJYOKYO  TO QTS010-EDJSCARDJYOKYO(9).
+
+       4100-NEXT-HISTNO.
+           MOVE ZERO TO WS-NEXT-HISTNO
+           MOVE QTS010-PRMKIGYOUCD     TO QTS015-PRMKIGYOUCD
+           MOVE QTS010-PRMSUBRANGEKEY  TO QTS015-PRMSUBRANGEKEY
+           MOVE QTS010-PRMNAIBUKAIINNO TO QTS015-PRMNAIBUKAIINNO
+           MOVE 9999                   TO QTS015-PRMHISTNO
+           START QTS015-HIST KEY IS LESS THAN QTS015-SEG
+               INVALID KEY
+                   MOVE ZERO TO WS-NEXT-HISTNO
+               NOT INVALID KEY
+                   READ QTS015-HIST PREVIOUS
+                       AT END
+                           MOVE ZERO TO WS-NEXT-HISTNO
+                       NOT AT END
+                           IF  QTS015-PRMKIGYOUCD = QTS010-PRMKIGYOUCD
+                           AND QTS015-PRMSUBRANGEKEY =
+                               QTS010-PRMSUBRANGEKEY
+                           AND QTS015-PRMNAIBUKAIINNO =
+                               QTS010-PRMNAIBUKAIINNO
+                               MOVE QTS015-PRMHISTNO TO WS-NEXT-HISTNO
+                           END-IF
+                   END-READ
+           END-START
+           ADD 1 TO WS-NEXT-HISTNO.
+
+       9000-TERMINATE.
+           CLOSE EDJ-TRANFILE
+           CLOSE QTS010-MASTER
+           CLOSE QTS015-HIST.
