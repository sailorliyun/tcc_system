@@ -0,0 +1,77 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QYAB010W
+      ****************************************************************
+      *                オーソリログ書込処理（EMV/3DS拡張対応）        *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QYAB010W.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  AUTH-TRANFILE   ASSIGN TO "AUTHTRAN"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QYAB010P-LOG    ASSIGN TO "QYAB010P"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  AUTH-TRANFILE.
+       01  AUTH-TRAN-REC.
+           05  ATR-KENMENBANGO         PIC X(16).
+           05  ATR-CARDKBN             PIC X(01).
+           05  ATR-TDS-JISSIKBN        PIC X(01).
+           05  ATR-TDS-ECI             PIC X(02).
+           05  ATR-TDS-KEKKACD         PIC X(02).
+           05  ATR-TDS-TRANSSTS        PIC X(01).
+           05  ATR-EMV-SHORIHOSHIKI    PIC X(01).
+           05  ATR-EMV-AID             PIC X(16).
+           05  ATR-EMV-TVR             PIC X(10).
+           05  ATR-EMV-CRYPTOKBN       PIC X(02).
+           05  ATR-EMV-CRYPTOGRAM      PIC X(16).
+       FD  QYAB010P-LOG.
+       01  QYAB010P-REC.
+           COPY QYAB010P REPLACING ==()== BY ==QYAB010P==.
+       WORKING-STORAGE             SECTION.
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-LOG-RECORD UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AUTH-TRANFILE
+           OPEN OUTPUT QYAB010P-LOG
+           READ AUTH-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 磁気ストライプ項目に加え、非対面/EMV取引の認証結果を
+      * 新設したEMV3DSINFへ転記し、後日の係争調査に備える。
+       2000-BUILD-LOG-RECORD.
+           INITIALIZE QYAB010P-REC
+           MOVE ATR-KENMENBANGO      TO QYAB010P-KENMENBANGO
+           MOVE ATR-CARDKBN          TO QYAB010P-CARDKBN
+           MOVE ATR-TDS-JISSIKBN     TO QYAB010P-TDS-JISSIKBN
+           MOVE ATR-TDS-ECI          TO QYAB010P-TDS-ECI
+           MOVE ATR-TDS-KEKKACD      TO QYAB010P-TDS-KEKKACD
+           MOVE ATR-TDS-TRANSSTS     TO QYAB010P-TDS-TRANSSTS
+           MOVE ATR-EMV-SHORIHOSHIKI TO QYAB010P-EMV-SHORIHOSHIKI
+           MOVE ATR-EMV-AID          TO QYAB010P-EMV-AID
+           MOVE ATR-EMV-TVR          TO QYAB010P-EMV-TVR
+           MOVE ATR-EMV-CRYPTOKBN    TO QYAB010P-EMV-CRYPTOKBN
+           MOVE ATR-EMV-CRYPTOGRAM   TO QYAB010P-EMV-CRYPTOGRAM
+           WRITE QYAB010P-REC
+           READ AUTH-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE AUTH-TRANFILE
+           CLOSE QYAB010P-LOG.
