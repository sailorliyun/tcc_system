@@ -0,0 +1,122 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS150R
+      ****************************************************************
+      *                コードテーブルREDEFINES容量使用状況レポート  *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS150R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS150-CAPRPT   ASSIGN TO "QTS150CP"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS150-CAPRPT.
+       01  QTS150-CAPRPT-LINE      PIC X(100).
+       WORKING-STORAGE             SECTION.
+      * QTS150のSUUCHIBU（60バイト）に対する各REDEFINES解釈の
+      * 実使用バイト数。項目追加のたびに手集計しているものを
+      * 定数テーブル化した。新しい解釈を追加した場合はこの
+      * テーブルにも１行追加すること。
+       01  WS-GROUP-COUNT           PIC 9(02)     VALUE 11.
+       01  WS-AREA-SIZE             PIC 9(02)     VALUE 60.
+       01  WS-GROUP-NAME-TABLE.
+           05  FILLER               PIC X(12) VALUE "CODEMEIKATA".
+           05  FILLER               PIC X(12) VALUE "GND".
+           05  FILLER               PIC X(12) VALUE "KGN".
+           05  FILLER               PIC X(12) VALUE "STS".
+           05  FILLER               PIC X(12) VALUE "KYK".
+           05  FILLER               PIC X(12) VALUE "HBT".
+           05  FILLER               PIC X(12) VALUE "DEN".
+           05  FILLER               PIC X(12) VALUE "TKS".
+           05  FILLER               PIC X(12) VALUE "CSH".
+           05  FILLER               PIC X(12) VALUE "TES".
+           05  FILLER               PIC X(12) VALUE "ZEI".
+       01  WS-GROUP-NAME-R REDEFINES WS-GROUP-NAME-TABLE.
+           05  WS-GROUP-NAME        PIC X(12) OCCURS 11.
+       01  WS-GROUP-USED-TABLE.
+           05  FILLER               PIC 9(02) VALUE 03.
+           05  FILLER               PIC 9(02) VALUE 20.
+           05  FILLER               PIC 9(02) VALUE 08.
+           05  FILLER               PIC 9(02) VALUE 25.
+           05  FILLER               PIC 9(02) VALUE 32.
+           05  FILLER               PIC 9(02) VALUE 60.
+           05  FILLER               PIC 9(02) VALUE 02.
+           05  FILLER               PIC 9(02) VALUE 40.
+           05  FILLER               PIC 9(02) VALUE 04.
+           05  FILLER               PIC 9(02) VALUE 16.
+           05  FILLER               PIC 9(02) VALUE 04.
+       01  WS-GROUP-USED-R REDEFINES WS-GROUP-USED-TABLE.
+           05  WS-GROUP-USED        PIC 9(02) OCCURS 11.
+       01  WS-IDX                   PIC 9(02).
+       01  WS-SPARE-BYTES           PIC 9(02).
+       01  WS-USED-PCT              PIC 9(03).
+       01  WS-FULL-COUNT            PIC 9(02)     VALUE ZERO.
+      * 空き領域がこの割合を下回ったら要注意とみなす基準
+       01  WS-WARN-PCT              PIC 9(03)     VALUE 90.
+       01  WS-LINE.
+           05  WS-L-GROUP           PIC X(12).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-USED            PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-SPARE           PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-L-PCT             PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE "%".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-MSG             PIC X(20).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(24) VALUE
+                   "REDEFINES GROUPS IN USE:".
+           05  WS-S-GROUPS          PIC Z9.
+           05  FILLER               PIC X(15) VALUE SPACES.
+           05  FILLER               PIC X(14) VALUE
+                   "NEAR CAPACITY:".
+           05  WS-S-FULL            PIC Z9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-GROUP
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-GROUP-COUNT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT QTS150-CAPRPT.
+
+      * REDEFINESグループごとに使用バイト数・残バイト数・使用率を
+      * 算出し、警告基準を超えるものには要注意メッセージを付ける。
+       2000-REPORT-GROUP.
+           COMPUTE WS-SPARE-BYTES =
+               WS-AREA-SIZE - WS-GROUP-USED(WS-IDX)
+           COMPUTE WS-USED-PCT ROUNDED =
+               WS-GROUP-USED(WS-IDX) * 100 / WS-AREA-SIZE
+           MOVE WS-GROUP-NAME(WS-IDX) TO WS-L-GROUP
+           MOVE WS-GROUP-USED(WS-IDX) TO WS-L-USED
+           MOVE WS-SPARE-BYTES        TO WS-L-SPARE
+           MOVE WS-USED-PCT           TO WS-L-PCT
+           IF  WS-USED-PCT >= WS-WARN-PCT
+               ADD 1 TO WS-FULL-COUNT
+               MOVE "NEAR CAPACITY"     TO WS-L-MSG
+           ELSE
+               MOVE SPACES              TO WS-L-MSG
+           END-IF
+           MOVE WS-LINE TO QTS150-CAPRPT-LINE
+           WRITE QTS150-CAPRPT-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-GROUP-COUNT TO WS-S-GROUPS
+           MOVE WS-FULL-COUNT  TO WS-S-FULL
+           MOVE WS-SUMMARY-LINE TO QTS150-CAPRPT-LINE
+           WRITE QTS150-CAPRPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE QTS150-CAPRPT.
