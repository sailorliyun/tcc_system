@@ -0,0 +1,155 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS018M
+      ****************************************************************
+      *                回収案件管理メンテナンス処理                  *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS018M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  KIK-TRANFILE    ASSIGN TO "KIKTRAN"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS010-MASTER   ASSIGN TO "QTS010"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS010-PRM
+                   FILE STATUS IS WS-QTS010-STATUS.
+           SELECT  QTS018-CASE     ASSIGN TO "QTS018"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS018-SEG
+                   FILE STATUS IS WS-QTS018-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  KIK-TRANFILE.
+       01  KIK-TRAN-REC.
+           05  KIKT-ACTIONKBN          PIC 9(01).
+      *        1:新規案件登録  2:接触記録  3:入金約束  4:終結
+           05  KIKT-PRMKIGYOUCD        PIC 9(04).
+           05  KIKT-PRMSUBRANGEKEY     PIC 9(04).
+           05  KIKT-PRMNAIBUKAIINNO    PIC 9(08).
+           05  KIKT-CONTACTKEKKA       PIC X(02).
+           05  KIKT-CONTACTMEMO        PIC X(20).
+           05  KIKT-YAKUSOKUYMD        PIC 9(08).
+           05  KIKT-YAKUSOKUKINGAKU    PIC 9(08).
+           05  KIKT-CLOSEKEKKACD       PIC X(02).
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       FD  QTS018-CASE.
+       01  QTS018-REC.
+           COPY QTS018 REPLACING ==()== BY ==QTS018==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS010-STATUS        PIC X(02).
+       01  WS-QTS018-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  KIK-TRANFILE
+           OPEN INPUT  QTS010-MASTER
+           OPEN I-O    QTS018-CASE
+           READ KIK-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRAN.
+           MOVE KIKT-PRMKIGYOUCD     TO QTS018-PRMKIGYOUCD
+           MOVE KIKT-PRMSUBRANGEKEY  TO QTS018-PRMSUBRANGEKEY
+           MOVE KIKT-PRMNAIBUKAIINNO TO QTS018-PRMNAIBUKAIINNO
+           EVALUATE KIKT-ACTIONKBN
+               WHEN 1 PERFORM 3000-OPEN-CASE
+               WHEN 2 PERFORM 4000-LOG-CONTACT
+               WHEN 3 PERFORM 5000-LOG-PROMISE
+               WHEN 4 PERFORM 6000-CLOSE-CASE
+               WHEN OTHER
+                   DISPLAY "QTS018M: BAD ACTION " KIKT-ACTIONKBN
+           END-EVALUATE
+           READ KIK-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * KIK移管が発生した会員について新規案件を起票する。
+       3000-OPEN-CASE.
+           MOVE QTS018-PRMKIGYOUCD     TO QTS010-PRMKIGYOUCD
+           MOVE QTS018-PRMSUBRANGEKEY  TO QTS010-PRMSUBRANGEKEY
+           MOVE QTS018-PRMNAIBUKAIINNO TO QTS010-PRMNAIBUKAIINNO
+           READ QTS010-MASTER
+               INVALID KEY
+                   DISPLAY "QTS018M: MEMBER NOT FOUND " QTS010-PRM
+               NOT INVALID KEY
+                   INITIALIZE QTS018-REC
+                   MOVE QTS010-PRMKIGYOUCD
+                       TO QTS018-PRMKIGYOUCD
+                   MOVE QTS010-PRMSUBRANGEKEY
+                       TO QTS018-PRMSUBRANGEKEY
+                   MOVE QTS010-PRMNAIBUKAIINNO
+                       TO QTS018-PRMNAIBUKAIINNO
+                   MOVE QTS010-KIKYMD          TO QTS018-KIKYMD
+                   MOVE "1"                    TO QTS018-CASESTS
+                   WRITE QTS018-REC
+                       INVALID KEY
+                           DISPLAY "QTS018M: CASE ALREADY EXISTS "
+                               QTS018-SEG
+                   END-WRITE
+           END-READ.
+
+       4000-LOG-CONTACT.
+           READ QTS018-CASE
+               INVALID KEY
+                   DISPLAY "QTS018M: CASE NOT FOUND " QTS018-SEG
+               NOT INVALID KEY
+                   IF  QTS018-CONTACTCOUNT < 5
+                       ADD 1 TO QTS018-CONTACTCOUNT
+                       MOVE WS-TODAY TO
+                           QTS018-CONTACTYMD(QTS018-CONTACTCOUNT)
+                       MOVE KIKT-CONTACTKEKKA TO
+                           QTS018-CONTACTKEKKA(QTS018-CONTACTCOUNT)
+                       MOVE KIKT-CONTACTMEMO TO
+                           QTS018-CONTACTMEMO(QTS018-CONTACTCOUNT)
+                   ELSE
+                       DISPLAY "QTS018M: CONTACT HIST FULL "
+                           QTS018-SEG
+                   END-IF
+                   REWRITE QTS018-REC
+           END-READ.
+
+       5000-LOG-PROMISE.
+           READ QTS018-CASE
+               INVALID KEY
+                   DISPLAY "QTS018M: CASE NOT FOUND " QTS018-SEG
+               NOT INVALID KEY
+                   MOVE KIKT-YAKUSOKUYMD     TO QTS018-YAKUSOKUYMD
+                   MOVE KIKT-YAKUSOKUKINGAKU TO QTS018-YAKUSOKUKINGAKU
+                   REWRITE QTS018-REC
+           END-READ.
+
+       6000-CLOSE-CASE.
+           READ QTS018-CASE
+               INVALID KEY
+                   DISPLAY "QTS018M: CASE NOT FOUND " QTS018-SEG
+               NOT INVALID KEY
+                   MOVE "9"              TO QTS018-CASESTS
+                   MOVE WS-TODAY         TO QTS018-CLOSEYMD
+                   MOVE KIKT-CLOSEKEKKACD TO QTS018-CLOSEKEKKACD
+                   REWRITE QTS018-REC
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE KIK-TRANFILE
+           CLOSE QTS010-MASTER
+           CLOSE QTS018-CASE.
