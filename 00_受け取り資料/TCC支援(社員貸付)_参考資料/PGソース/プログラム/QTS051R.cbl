@@ -0,0 +1,133 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS051R
+      ****************************************************************
+      *                コード領域桁数使用状況監視帳票                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS051R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS050-RIYOFILE ASSIGN TO "QTS050"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS050-STATUS.
+           SELECT  CAP-MONRPT      ASSIGN TO "CODECAPRP"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS050-RIYOFILE.
+       01  QTS050-REC.
+           COPY QTS050 REPLACING ==()== BY ==QTS050==.
+       FD  CAP-MONRPT.
+       01  CAP-MONRPT-LINE          PIC X(80).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS050-STATUS         PIC X(02).
+       01  WS-EOF-SW                PIC X(01)     VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+      *    監視対象コード項目 - 過去に桁数を拡張済み/類似の運用コード項目
+       01  WS-FLDNAME-TABLE.
+           05  FILLER               PIC X(16) VALUE "HASSEITEN".
+           05  FILLER               PIC X(16) VALUE "SAICD".
+           05  FILLER               PIC X(16) VALUE "DENNYURYOKUTEN".
+           05  FILLER               PIC X(16) VALUE "BATCHNO".
+           05  FILLER               PIC X(16) VALUE "GNOBATCHNO".
+           05  FILLER               PIC X(16) VALUE "CASHINGBUNKAI".
+       01  WS-FLDNAME-R REDEFINES WS-FLDNAME-TABLE.
+           05  WS-FLDNAME           PIC X(16) OCCURS 6.
+       01  WS-CAPACITY-TABLE.
+           05  FILLER               PIC 9(09) VALUE 000000999.
+           05  FILLER               PIC 9(09) VALUE 000009999.
+           05  FILLER               PIC 9(09) VALUE 000000999.
+           05  FILLER               PIC 9(09) VALUE 000009999.
+           05  FILLER               PIC 9(09) VALUE 000009999.
+           05  FILLER               PIC 9(09) VALUE 000099999.
+       01  WS-CAPACITY-R REDEFINES WS-CAPACITY-TABLE.
+           05  WS-CAPACITY          PIC 9(09) OCCURS 6.
+       01  WS-MAXVAL-TABLE.
+           05  WS-MAXVAL            PIC 9(09) OCCURS 6 VALUE ZERO.
+       01  WS-IDX                   PIC 9(02).
+       01  WS-CHKIDX                PIC 9(02).
+       01  WS-CURVAL                PIC 9(09).
+       01  WS-PCT                   PIC 9(03)V9(02).
+       01  WS-PCT-CALC              PIC 9(05)V9(04).
+       01  WS-LINE.
+           05  WS-L-FLDNAME         PIC X(16).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-MAXVAL          PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-CAPACITY        PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-PCT             PIC ZZ9.99.
+           05  FILLER               PIC X(01) VALUE "%".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-L-WARN            PIC X(24) VALUE SPACES.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-RECORD UNTIL WS-EOF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QTS050-RIYOFILE
+           OPEN OUTPUT CAP-MONRPT
+           READ QTS050-RIYOFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 監視対象コード項目ごとに、当該ファイル中の最大出現値を保持する。
+       2000-SCAN-RECORD.
+           MOVE QTS050-HASSEITEN      TO WS-CURVAL
+           MOVE 1                     TO WS-CHKIDX
+           PERFORM 2100-UPDATE-MAX
+           MOVE QTS050-SAICD          TO WS-CURVAL
+           MOVE 2                     TO WS-CHKIDX
+           PERFORM 2100-UPDATE-MAX
+           MOVE QTS050-DENNYURYOKUTEN TO WS-CURVAL
+           MOVE 3                     TO WS-CHKIDX
+           PERFORM 2100-UPDATE-MAX
+           MOVE QTS050-BATCHNO        TO WS-CURVAL
+           MOVE 4                     TO WS-CHKIDX
+           PERFORM 2100-UPDATE-MAX
+           MOVE QTS050-GNOBATCHNO     TO WS-CURVAL
+           MOVE 5                     TO WS-CHKIDX
+           PERFORM 2100-UPDATE-MAX
+           MOVE QTS050-CASHINGBUNKAI  TO WS-CURVAL
+           MOVE 6                     TO WS-CHKIDX
+           PERFORM 2100-UPDATE-MAX
+           READ QTS050-RIYOFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-UPDATE-MAX.
+           IF  WS-CURVAL > WS-MAXVAL(WS-CHKIDX)
+               MOVE WS-CURVAL TO WS-MAXVAL(WS-CHKIDX)
+           END-IF.
+
+      * 使用率80%以上の項目に警告を表示する。
+       3000-WRITE-SUMMARY.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6
+               MOVE WS-FLDNAME(WS-IDX)  TO WS-L-FLDNAME
+               MOVE WS-MAXVAL(WS-IDX)   TO WS-L-MAXVAL
+               MOVE WS-CAPACITY(WS-IDX) TO WS-L-CAPACITY
+               COMPUTE WS-PCT-CALC =
+                   (WS-MAXVAL(WS-IDX) / WS-CAPACITY(WS-IDX)) * 100
+               MOVE WS-PCT-CALC         TO WS-PCT
+               MOVE WS-PCT              TO WS-L-PCT
+               MOVE SPACES              TO WS-L-WARN
+               IF  WS-PCT-CALC >= 80.00
+                   MOVE "*** CAPACITY WARNING ***" TO WS-L-WARN
+               END-IF
+               MOVE WS-LINE             TO CAP-MONRPT-LINE
+               WRITE CAP-MONRPT-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE QTS050-RIYOFILE
+           CLOSE CAP-MONRPT.
