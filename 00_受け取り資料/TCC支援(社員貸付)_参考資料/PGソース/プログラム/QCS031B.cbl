@@ -0,0 +1,133 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QCS031B
+      ****************************************************************
+      *                利用明細夜間ロード（再開・チェックポイント対応）
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QCS031B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  USAGE-TRANFILE  ASSIGN TO "QCS031TR"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QCS031-MASTER   ASSIGN TO "QCS031"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QCS031-PRM
+                   FILE STATUS IS WS-QCS031-STATUS.
+           SELECT  QCS032-CKPT     ASSIGN TO "QCS032"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QCS032-JOBID
+                   FILE STATUS IS WS-QCS032-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  USAGE-TRANFILE.
+       01  USAGE-TRAN-REC.
+           COPY QCS031 REPLACING ==()== BY ==TRN==.
+       FD  QCS031-MASTER.
+       01  QCS031-REC.
+           COPY QCS031 REPLACING ==()== BY ==QCS031==.
+       FD  QCS032-CKPT.
+       01  QCS032-REC.
+           COPY QCS032 REPLACING ==()== BY ==QCS032==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QCS031-STATUS        PIC X(02).
+       01  WS-QCS032-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-CKPT-FOUND-SW        PIC X(01)     VALUE "N".
+           88  WS-CKPT-FOUND                     VALUE "Y".
+       01  WS-SKIP-SW               PIC X(01)     VALUE "N".
+           88  WS-SKIPPING                       VALUE "Y".
+       01  WS-CKPT-INTERVAL         PIC 9(04)     VALUE 0100.
+       01  WS-SINCE-CKPT            PIC 9(04)     VALUE ZERO.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      * 直近のチェックポイントを読み込み、「処理中」で中断していれば
+      * 最終処理済キー以前の伝票はスキップし、続きから再開する。
+       1000-INITIALIZE.
+           OPEN INPUT  USAGE-TRANFILE
+           OPEN I-O    QCS031-MASTER
+           OPEN I-O    QCS032-CKPT
+           MOVE "QCS031B " TO QCS032-JOBID
+           READ QCS032-CKPT
+               INVALID KEY
+                   MOVE "N" TO WS-CKPT-FOUND-SW
+               NOT INVALID KEY
+                   SET WS-CKPT-FOUND TO TRUE
+           END-READ
+           IF  WS-CKPT-FOUND
+           AND QCS032-RUNSTATUS = 1
+               SET WS-SKIPPING TO TRUE
+           ELSE
+               MOVE "QCS031B "        TO QCS032-JOBID
+               MOVE FUNCTION CURRENT-DATE(1:8) TO QCS032-RUNYMD
+               MOVE 1                 TO QCS032-RUNSTATUS
+               MOVE ZERO              TO QCS032-LASTPRM
+               MOVE ZERO              TO QCS032-RECCOUNT
+               PERFORM 4000-SAVE-CHECKPOINT
+           END-IF
+           READ USAGE-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRAN.
+           IF  WS-SKIPPING
+               IF  TRN-PRM > QCS032-LASTPRM
+                   MOVE "N" TO WS-SKIP-SW
+                   PERFORM 3000-POST-TRAN
+               END-IF
+           ELSE
+               PERFORM 3000-POST-TRAN
+           END-IF
+           READ USAGE-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-POST-TRAN.
+           MOVE USAGE-TRAN-REC TO QCS031-REC
+           READ QCS031-MASTER
+               INVALID KEY
+                   WRITE QCS031-REC
+                       INVALID KEY
+                           DISPLAY "QCS031B: POST FAILED " QCS031-PRM
+                   END-WRITE
+               NOT INVALID KEY
+                   REWRITE QCS031-REC
+                       INVALID KEY
+                           DISPLAY "QCS031B: POST FAILED " QCS031-PRM
+                   END-REWRITE
+           END-READ
+           MOVE TRN-PRM         TO QCS032-LASTPRM
+           ADD 1                TO QCS032-RECCOUNT
+           ADD 1                TO WS-SINCE-CKPT
+           IF  WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 4000-SAVE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-CKPT
+           END-IF.
+
+       4000-SAVE-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO QCS032-CHKPTYMD
+           MOVE FUNCTION CURRENT-DATE(9:6) TO QCS032-CHKPTTIME
+           REWRITE QCS032-REC
+               INVALID KEY
+                   WRITE QCS032-REC
+           END-REWRITE.
+
+       9000-TERMINATE.
+           MOVE 9 TO QCS032-RUNSTATUS
+           PERFORM 4000-SAVE-CHECKPOINT
+           CLOSE USAGE-TRANFILE
+           CLOSE QCS031-MASTER
+           CLOSE QCS032-CKPT.
