@@ -0,0 +1,153 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS021M
+      ****************************************************************
+      *                同居家族限度額按分設定処理                    *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS021M.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  GENDO-TRANFILE  ASSIGN TO "GENDOTRN2"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTS020-MASTER   ASSIGN TO "QTS020"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS020-PRM
+                   FILE STATUS IS WS-QTS020-STATUS.
+           SELECT  QTS021-HIST     ASSIGN TO "QTS021"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS021-SEG
+                   FILE STATUS IS WS-QTS021-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  GENDO-TRANFILE.
+       01  GENDO-TRAN-REC.
+           05  GENDOT-PRMKIGYOUCD      PIC 9(04).
+           05  GENDOT-PRMSUBRANGEKEY   PIC 9(04).
+           05  GENDOT-PRMNAIBUKAIINNO  PIC 9(08).
+           05  GENDOT-PRMRIYOUSHACD    PIC 9(01).
+           05  GENDOT-HENKOUKBN        PIC X(01).
+           05  GENDOT-GENDOGAKU        PIC 9(05).
+       FD  QTS020-MASTER.
+       01  QTS020-REC.
+           COPY QTS020 REPLACING ==()== BY ==QTS020==.
+       FD  QTS021-HIST.
+       01  QTS021-REC.
+           COPY QTS021 REPLACING ==()== BY ==QTS021==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS020-STATUS        PIC X(02).
+       01  WS-QTS021-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-NEXT-HENKOUNO        PIC 9(04).
+       01  WS-OLD-GENDOKBN         PIC X(01).
+       01  WS-OLD-GENDOGAKU        PIC 9(05).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  GENDO-TRANFILE
+           OPEN I-O    QTS020-MASTER
+           OPEN I-O    QTS021-HIST
+           READ GENDO-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 1:按分限度額の設定  2:口座への共有への解除
+      * 3:利用累計額のリセット（締め処理相当）
+       2000-PROCESS-TRAN.
+           MOVE GENDOT-PRMKIGYOUCD     TO QTS020-PRMKIGYOUCD
+           MOVE GENDOT-PRMSUBRANGEKEY  TO QTS020-PRMSUBRANGEKEY
+           MOVE GENDOT-PRMNAIBUKAIINNO TO QTS020-PRMNAIBUKAIINNO
+           MOVE GENDOT-PRMRIYOUSHACD   TO QTS020-PRMRIYOUSHACD
+           READ QTS020-MASTER
+               INVALID KEY
+                   DISPLAY "QTS021M: FAMILY MEMBER NOT FOUND "
+                           QTS020-SEG
+               NOT INVALID KEY
+                   MOVE QTS020-GENDOKBN  TO WS-OLD-GENDOKBN
+                   MOVE QTS020-GENDOGAKU TO WS-OLD-GENDOGAKU
+                   PERFORM 3000-APPLY-CHANGE
+                   REWRITE QTS020-REC
+                   PERFORM 4000-LOG-CHANGE
+           END-READ
+           READ GENDO-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-APPLY-CHANGE.
+           EVALUATE GENDOT-HENKOUKBN
+               WHEN "1"
+                   MOVE "1"               TO QTS020-GENDOKBN
+                   MOVE GENDOT-GENDOGAKU  TO QTS020-GENDOGAKU
+               WHEN "2"
+                   MOVE "0"               TO QTS020-GENDOKBN
+                   MOVE ZERO              TO QTS020-GENDOGAKU
+                   MOVE ZERO              TO QTS020-GENDORIYOUGAKU
+               WHEN "3"
+                   MOVE ZERO              TO QTS020-GENDORIYOUGAKU
+           END-EVALUATE.
+
+       4000-LOG-CHANGE.
+           MOVE QTS020-PRMKIGYOUCD     TO QTS021-PRMKIGYOUCD
+           MOVE QTS020-PRMSUBRANGEKEY  TO QTS021-PRMSUBRANGEKEY
+           MOVE QTS020-PRMNAIBUKAIINNO TO QTS021-PRMNAIBUKAIINNO
+           MOVE QTS020-PRMRIYOUSHACD   TO QTS021-PRMRIYOUSHACD
+           PERFORM 4100-NEXT-HENKOUNO
+           MOVE WS-NEXT-HENKOUNO       TO QTS021-HENKOUNO
+           MOVE GENDOT-HENKOUKBN       TO QTS021-HENKOUKBN
+           MOVE WS-OLD-GENDOKBN        TO QTS021-OLDGENDOKBN
+           MOVE WS-OLD-GENDOGAKU       TO QTS021-OLDGENDOGAKU
+           MOVE QTS020-GENDOKBN        TO QTS021-NEWGENDOKBN
+           MOVE QTS020-GENDOGAKU       TO QTS021-NEWGENDOGAKU
+           MOVE WS-TODAY               TO QTS021-HENKOUYMD
+           WRITE QTS021-REC
+               INVALID KEY
+                   DISPLAY "QTS021M: HIST WRITE FAILED " QTS021-SEG
+           END-WRITE.
+
+       4100-NEXT-HENKOUNO.
+           MOVE ZERO TO WS-NEXT-HENKOUNO
+           MOVE QTS020-PRMKIGYOUCD      TO QTS021-PRMKIGYOUCD
+           MOVE QTS020-PRMSUBRANGEKEY   TO QTS021-PRMSUBRANGEKEY
+           MOVE QTS020-PRMNAIBUKAIINNO  TO QTS021-PRMNAIBUKAIINNO
+           MOVE QTS020-PRMRIYOUSHACD    TO QTS021-PRMRIYOUSHACD
+           MOVE 9999                    TO QTS021-HENKOUNO
+           START QTS021-HIST KEY IS LESS THAN QTS021-SEG
+               INVALID KEY
+                   MOVE ZERO TO WS-NEXT-HENKOUNO
+               NOT INVALID KEY
+                   READ QTS021-HIST PREVIOUS
+                       AT END
+                           MOVE ZERO TO WS-NEXT-HENKOUNO
+                       NOT AT END
+                           IF  QTS021-PRMKIGYOUCD = QTS020-PRMKIGYOUCD
+                           AND QTS021-PRMSUBRANGEKEY =
+                               QTS020-PRMSUBRANGEKEY
+                           AND QTS021-PRMNAIBUKAIINNO =
+                               QTS020-PRMNAIBUKAIINNO
+                           AND QTS021-PRMRIYOUSHACD =
+                               QTS020-PRMRIYOUSHACD
+                               MOVE QTS021-HENKOUNO TO WS-NEXT-HENKOUNO
+                           END-IF
+                   END-READ
+           END-START
+           ADD 1 TO WS-NEXT-HENKOUNO.
+
+       9000-TERMINATE.
+           CLOSE GENDO-TRANFILE
+           CLOSE QTS020-MASTER
+           CLOSE QTS021-HIST.
