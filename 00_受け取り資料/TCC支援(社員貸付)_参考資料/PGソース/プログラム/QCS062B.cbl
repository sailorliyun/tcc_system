@@ -0,0 +1,118 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QCS062B
+      ****************************************************************
+      *                QCS061→QCS062 提携先元帳汎用化移行バッチ      *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QCS062B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QCS061-OLDFILE  ASSIGN TO "QCS061"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QCS061-STATUS.
+           SELECT  QCS062-LEDGER   ASSIGN TO "QCS062"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QCS062-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QCS061-OLDFILE.
+       01  QCS061-REC.
+           COPY QCS061 REPLACING ==()== BY ==QCS061==.
+       FD  QCS062-LEDGER.
+       01  QCS062-REC.
+           COPY QCS062 REPLACING ==()== BY ==QCS062==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QCS061-STATUS        PIC X(02).
+       01  WS-QCS062-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CONVERT-REC UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QCS061-OLDFILE
+           OPEN OUTPUT QCS062-LEDGER
+           READ QCS061-OLDFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * QCS061のTAKASHIMAYA編集情報とCSHENSYU編集情報を、それぞれ
+      * パートナーコード付きの汎用ポイント元帳レコードへ変換する。
+      * 新規提携先はQCS062へ直接追加でき、QCS061の様式追加は不要。
+       2000-CONVERT-REC.
+           PERFORM 3000-CONVERT-COMMON
+           MOVE "TKS"                    TO QCS062-PRMPARTNERCD
+           MOVE QCS061-TAKASHIMAYANO     TO QCS062-PARTNERKANRINO
+           MOVE QCS061-TUMITATEKGN       TO QCS062-TUMITATEKGN
+           MOVE QCS061-KOUKANKGN         TO QCS062-KOUKANKGN
+           MOVE ZERO                     TO QCS062-KOUKANNO
+           MOVE QCS061-KOUKANMAIZEN      TO QCS062-KOUKANMAIZEN
+           MOVE ZERO                     TO QCS062-KOUKANMAISUU
+           MOVE QCS061-ZENGETUZANP       TO QCS062-ZENGETUZANP
+           MOVE QCS061-TOUGETUKOUP       TO QCS062-TOUGETUKOUP
+           MOVE QCS061-TENNAIHASSEIP     TO QCS062-TENNAIHASSEIP
+           MOVE QCS061-TUIKAPKUBUN       TO QCS062-TUIKAPKUBUN
+           MOVE QCS061-TUIKAPOINT        TO QCS062-TUIKAPOINT
+           MOVE QCS061-BONUSRUIKEI       TO QCS062-BONUSRUIKEI
+           MOVE ZERO                     TO QCS062-GENZAIHOYUUP
+           MOVE ZERO                     TO QCS062-RIYOUKINGOUKEI
+           WRITE QCS062-REC
+           PERFORM 3000-CONVERT-COMMON
+           MOVE "CSH"                    TO QCS062-PRMPARTNERCD
+           MOVE SPACES                   TO QCS062-PARTNERKANRINO
+           MOVE ZERO                     TO QCS062-TUMITATEKGN
+           MOVE ZERO                     TO QCS062-KOUKANKGN
+           MOVE QCS061-KOUKANNO          TO QCS062-KOUKANNO
+           MOVE ZERO                     TO QCS062-KOUKANMAIZEN
+           MOVE QCS061-KOUKANMAISUU      TO QCS062-KOUKANMAISUU
+           MOVE ZERO                     TO QCS062-ZENGETUZANP
+           MOVE ZERO                     TO QCS062-TOUGETUKOUP
+           MOVE QCS061-KAMEITENHP        TO QCS062-TENNAIHASSEIP
+           MOVE SPACES                   TO QCS062-TUIKAPKUBUN
+           MOVE ZERO                     TO QCS062-TUIKAPOINT
+           MOVE ZERO                     TO QCS062-BONUSRUIKEI
+           MOVE QCS061-GENZAIHOYUUP      TO QCS062-GENZAIHOYUUP
+           MOVE QCS061-RIYOUKINGOUKEI    TO QCS062-RIYOUKINGOUKEI
+           WRITE QCS062-REC
+           READ QCS061-OLDFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-CONVERT-COMMON.
+           MOVE QCS061-PRMKIGYOUCD       TO QCS062-PRMKIGYOUCD
+           MOVE QCS061-PRMSUBRANGEKEY    TO QCS062-PRMSUBRANGEKEY
+           MOVE QCS061-PRMNAIBUKAIINNO   TO QCS062-PRMNAIBUKAIINNO
+           MOVE QCS061-PRMSHIMEYMD       TO QCS062-PRMSHIMEYMD
+           MOVE QCS061-CARDKBN           TO QCS062-CARDKBN
+           MOVE QCS061-TOUZAIKBN         TO QCS062-TOUZAIKBN
+           MOVE QCS061-KANRITEN          TO QCS062-KANRITEN
+           MOVE QCS061-KAKUTOKUTEN       TO QCS062-KAKUTOKUTEN
+           MOVE QCS061-NONEMASTERFLAG    TO QCS062-NONEMASTERFLAG
+           MOVE QCS061-FUSEIGOUFLAG      TO QCS062-FUSEIGOUFLAG
+           MOVE QCS061-KISAISKB          TO QCS062-KISAISKB
+           MOVE QCS061-NYUKAIJIPOINT     TO QCS062-NYUKAIJIPOINT
+           MOVE QCS061-BONUSPOINT        TO QCS062-BONUSPOINT
+           MOVE QCS061-POINTSBTFLAG      TO QCS062-POINTSBTFLAG
+           MOVE QCS061-SEIKYUTENNAI      TO QCS062-SEIKYUTENNAI
+           MOVE QCS061-SEIKYUCS          TO QCS062-SEIKYUCS
+           MOVE QCS061-RECORDKBN         TO QCS062-RECORDKBN
+           MOVE QCS061-CARDNO            TO QCS062-CARDNO
+           MOVE QCS061-SEIDO             TO QCS062-SEIDO
+           MOVE QCS061-KOKYAKUKBN        TO QCS062-KOKYAKUKBN
+           MOVE QCS061-HOSTSHORIYMD      TO QCS062-HOSTSHORIYMD
+           MOVE QCS061-HOSTSHORITIME     TO QCS062-HOSTSHORITIME
+           MOVE QCS061-SVRKOUSHINYMD     TO QCS062-SVRKOUSHINYMD.
+
+       9000-TERMINATE.
+           CLOSE QCS061-OLDFILE
+           CLOSE QCS062-LEDGER.
