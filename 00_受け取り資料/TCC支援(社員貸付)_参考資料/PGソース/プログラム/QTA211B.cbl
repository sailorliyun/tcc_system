@@ -0,0 +1,194 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTA211B
+      ****************************************************************
+      *                プレミア会員判定履歴退避バッチ                *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTA211B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  HANTEI-TRANFILE ASSIGN TO "HANTEITRAN"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QTA210-MASTER   ASSIGN TO "QTA210"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTA210-PRM
+                   FILE STATUS IS WS-QTA210-STATUS.
+           SELECT  QTA211-HIST     ASSIGN TO "QTA211"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTA211-SEG
+                   FILE STATUS IS WS-QTA211-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  HANTEI-TRANFILE.
+       01  HANTEI-TRAN-REC.
+           05  HANTEIT-PRMKIGYOUCD     PIC X(04).
+           05  HANTEIT-PRMSUBRANGEKEY  PIC X(04).
+           05  HANTEIT-PRMNAIBUKAIINNO PIC X(08).
+           05  HANTEIT-PUREMIAMUKBN    PIC X(01).
+           05  HANTEIT-RUISEKIGAKU     PIC S9(13).
+           05  HANTEIT-RAITENNISSU     PIC 9(03).
+           05  HANTEIT-RIYOUKENSUU     PIC 9(05).
+           05  HANTEIT-STATUS          PIC X(04).
+           05  HANTEIT-BI              PIC X(08).
+       FD  QTA210-MASTER.
+       01  QTA210-REC.
+           COPY QTA210 REPLACING ==()== BY ==QTA210==.
+       FD  QTA211-HIST.
+       01  QTA211-REC.
+           COPY QTA211 REPLACING ==()== BY ==QTA211==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTA210-STATUS        PIC X(02).
+       01  WS-QTA211-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-SLOT-IDX             PIC 9(01).
+       01  WS-NEXT-HISTNO          PIC 9(04).
+       01  WS-SAVE-HANTEI1.
+           05  WS-SAVE-PUREMIAMUKBN PIC X(01).
+           05  WS-SAVE-RUISEKIGAKU  PIC S9(13).
+           05  WS-SAVE-RAITENNISSU  PIC 9(03).
+           05  WS-SAVE-RIYOUKENSUU  PIC 9(05).
+           05  WS-SAVE-STATUS       PIC X(04).
+           05  WS-SAVE-BI           PIC X(08).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  HANTEI-TRANFILE
+           OPEN I-O    QTA210-MASTER
+           OPEN I-O    QTA211-HIST
+           READ HANTEI-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRAN.
+           MOVE HANTEIT-PRMKIGYOUCD     TO QTA210-PRMKIGYOUCD
+           MOVE HANTEIT-PRMSUBRANGEKEY  TO QTA210-PRMSUBRANGEKEY
+           MOVE HANTEIT-PRMNAIBUKAIINNO TO QTA210-PRMNAIBUKAIINNO
+           READ QTA210-MASTER
+               INVALID KEY
+                   DISPLAY "QTA211B: MEMBER NOT FOUND " QTA210-PRM
+               NOT INVALID KEY
+                   PERFORM 3000-APPLY-HANTEI-EVENT
+                   REWRITE QTA210-REC
+           END-READ
+           READ HANTEI-TRANFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 空きスロットがあれば直接格納、無ければスロット1を履歴へ退避
+      * してスロット2-5を繰り上げ、スロット5へ新規判定を格納する。
+       3000-APPLY-HANTEI-EVENT.
+           IF  QTA210-HANTEISSTATUS(5) = SPACES
+           OR  QTA210-HANTEISSTATUS(5) = LOW-VALUES
+               PERFORM VARYING WS-SLOT-IDX FROM 1 BY 1
+                       UNTIL WS-SLOT-IDX > 5
+                   IF  QTA210-HANTEISSTATUS(WS-SLOT-IDX) = SPACES
+                   OR  QTA210-HANTEISSTATUS(WS-SLOT-IDX) = LOW-VALUES
+                       MOVE HANTEIT-PUREMIAMUKBN TO
+                           QTA210-HANTEISPUREMIAMUKBN(WS-SLOT-IDX)
+                       MOVE HANTEIT-RUISEKIGAKU  TO
+                           QTA210-HANTEISRUISEKIGAKU(WS-SLOT-IDX)
+                       MOVE HANTEIT-RAITENNISSU  TO
+                           QTA210-HANTEISRAITENNISSU(WS-SLOT-IDX)
+                       MOVE HANTEIT-RIYOUKENSUU  TO
+                           QTA210-HANTEISRIYOUKENSUU(WS-SLOT-IDX)
+                       MOVE HANTEIT-STATUS       TO
+                           QTA210-HANTEISSTATUS(WS-SLOT-IDX)
+                       MOVE HANTEIT-BI           TO
+                           QTA210-HANTEISBI(WS-SLOT-IDX)
+                       MOVE 6                    TO WS-SLOT-IDX
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM 4000-ARCHIVE-AND-SHIFT
+           END-IF.
+
+       4000-ARCHIVE-AND-SHIFT.
+           MOVE QTA210-HANTEISPUREMIAMUKBN(1) TO WS-SAVE-PUREMIAMUKBN
+           MOVE QTA210-HANTEISRUISEKIGAKU(1)  TO WS-SAVE-RUISEKIGAKU
+           MOVE QTA210-HANTEISRAITENNISSU(1)  TO WS-SAVE-RAITENNISSU
+           MOVE QTA210-HANTEISRIYOUKENSUU(1)  TO WS-SAVE-RIYOUKENSUU
+           MOVE QTA210-HANTEISSTATUS(1)       TO WS-SAVE-STATUS
+           MOVE QTA210-HANTEISBI(1)           TO WS-SAVE-BI
+           MOVE QTA210-PRMKIGYOUCD      TO QTA211-PRMKIGYOUCD
+           MOVE QTA210-PRMSUBRANGEKEY   TO QTA211-PRMSUBRANGEKEY
+           MOVE QTA210-PRMNAIBUKAIINNO  TO QTA211-PRMNAIBUKAIINNO
+           PERFORM 4100-NEXT-HISTNO
+           MOVE WS-NEXT-HISTNO          TO QTA211-PRMHISTNO
+           MOVE WS-SAVE-PUREMIAMUKBN    TO QTA211-HANTEIHPUREMIAMUKBN
+           MOVE WS-SAVE-RUISEKIGAKU     TO QTA211-HANTEIHRUISEKIGAKU
+           MOVE WS-SAVE-RAITENNISSU     TO QTA211-HANTEIHRAITENNISSU
+           MOVE WS-SAVE-RIYOUKENSUU     TO QTA211-HANTEIHRIYOUKENSUU
+           MOVE WS-SAVE-STATUS          TO QTA211-HANTEIHSTATUS
+           MOVE WS-SAVE-BI              TO QTA211-HANTEIHBI
+           MOVE 1                       TO QTA211-HANTEIHMOTOSLOT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO QTA211-TAIHIYMD
+           MOVE FUNCTION CURRENT-DATE(9:6) TO QTA211-TAIHIJIKAN
+           WRITE QTA211-REC
+               INVALID KEY
+                   DISPLAY "QTA211B: HISTORY WRITE FAILED " QTA211-SEG
+           END-WRITE
+           PERFORM VARYING WS-SLOT-IDX FROM 1 BY 1
+                   UNTIL WS-SLOT-IDX > 4
+               MOVE QTA210-HANTEISPUREMIAMUKBN(WS-SLOT-IDX + 1) TO
+                   QTA210-HANTEISPUREMIAMUKBN(WS-SLOT-IDX)
+               MOVE QTA210-HANTEISRUISEKIGAKU(WS-SLOT-IDX + 1) TO
+                   QTA210-HANTEISRUISEKIGAKU(WS-SLOT-IDX)
+               MOVE QTA210-HANTEISRAITENNISSU(WS-SLOT-IDX + 1) TO
+                   QTA210-HANTEISRAITENNISSU(WS-SLOT-IDX)
+               MOVE QTA210-HANTEISRIYOUKENSUU(WS-SLOT-IDX + 1) TO
+                   QTA210-HANTEISRIYOUKENSUU(WS-SLOT-IDX)
+               MOVE QTA210-HANTEISSTATUS(WS-SLOT-IDX + 1) TO
+                   QTA210-HANTEISSTATUS(WS-SLOT-IDX)
+               MOVE QTA210-HANTEISBI(WS-SLOT-IDX + 1) TO
+                   QTA210-HANTEISBI(WS-SLOT-IDX)
+           END-PERFORM
+           MOVE HANTEIT-PUREMIAMUKBN TO QTA210-HANTEISPUREMIAMUKBN(5)
+           MOVE HANTEIT-RUISEKIGAKU  TO QTA210-HANTEISRUISEKIGAKU(5)
+           MOVE HANTEIT-RAITENNISSU  TO QTA210-HANTEISRAITENNISSU(5)
+           MOVE HANTEIT-RIYOUKENSUU  TO QTA210-HANTEISRIYOUKENSUU(5)
+           MOVE HANTEIT-STATUS       TO QTA210-HANTEISSTATUS(5)
+           MOVE HANTEIT-BI           TO QTA210-HANTEISBI(5).
+
+       4100-NEXT-HISTNO.
+           MOVE ZERO TO WS-NEXT-HISTNO
+           MOVE QTA210-PRMKIGYOUCD      TO QTA211-PRMKIGYOUCD
+           MOVE QTA210-PRMSUBRANGEKEY   TO QTA211-PRMSUBRANGEKEY
+           MOVE QTA210-PRMNAIBUKAIINNO  TO QTA211-PRMNAIBUKAIINNO
+           MOVE 9999                    TO QTA211-PRMHISTNO
+           START QTA211-HIST KEY IS LESS THAN QTA211-SEG
+               INVALID KEY
+                   MOVE ZERO TO WS-NEXT-HISTNO
+               NOT INVALID KEY
+                   READ QTA211-HIST PREVIOUS
+                       AT END
+                           MOVE ZERO TO WS-NEXT-HISTNO
+                       NOT AT END
+                           IF  QTA211-PRMKIGYOUCD = QTA210-PRMKIGYOUCD
+                           AND QTA211-PRMSUBRANGEKEY =
+                               QTA210-PRMSUBRANGEKEY
+                           AND QTA211-PRMNAIBUKAIINNO =
+                               QTA210-PRMNAIBUKAIINNO
+                               MOVE QTA211-PRMHISTNO TO WS-NEXT-HISTNO
+                           END-IF
+                   END-READ
+           END-START
+           ADD 1 TO WS-NEXT-HISTNO.
+
+       9000-TERMINATE.
+           CLOSE HANTEI-TRANFILE
+           CLOSE QTA210-MASTER
+           CLOSE QTA211-HIST.
