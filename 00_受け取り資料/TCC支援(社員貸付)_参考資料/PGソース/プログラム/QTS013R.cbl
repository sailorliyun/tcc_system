@@ -0,0 +1,157 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS013R
+      ****************************************************************
+      *                更新前判定シミュレーションレポート            *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS013R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS011-KOSHINFILE ASSIGN TO "QTS011"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS011-STATUS.
+           SELECT  QTS012-KOSHINFILE ASSIGN TO "QTS012"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS012-STATUS.
+           SELECT  QTS010-MASTER     ASSIGN TO "QTS010"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS010-PRM
+                   FILE STATUS IS WS-QTS010-STATUS.
+           SELECT  QTS013-SIMRPT     ASSIGN TO "QTS013SM"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS011-KOSHINFILE.
+       01  QTS011-REC.
+           COPY QTS011 REPLACING ==()== BY ==QTS011==.
+       FD  QTS012-KOSHINFILE.
+       01  QTS012-REC.
+           COPY QTS012 REPLACING ==()== BY ==QTS012==.
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       FD  QTS013-SIMRPT.
+       01  QTS013-SIMRPT-LINE      PIC X(80).
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS011-STATUS        PIC X(02).
+       01  WS-QTS012-STATUS        PIC X(02).
+       01  WS-QTS010-STATUS        PIC X(02).
+       01  WS-QTS011-EOF-SW        PIC X(01)     VALUE "N".
+           88  WS-QTS011-EOF                     VALUE "Y".
+       01  WS-QTS012-EOF-SW        PIC X(01)     VALUE "N".
+           88  WS-QTS012-EOF                     VALUE "Y".
+       01  WS-LINE.
+           05  WS-L-KBN            PIC X(04).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-PRMKIGYOUCD    PIC 9(04).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-PRMSUBRANGEKEY PIC 9(04).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-L-PRMNAIBUKAIINNO PIC 9(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-MSG            PIC X(30) VALUE
+                   "PROJECTED RENEWAL DENIAL".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-REASON         PIC X(20).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SIMULATE-PRIMARY UNTIL WS-QTS011-EOF
+           PERFORM 3000-SIMULATE-FAMILY  UNTIL WS-QTS012-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QTS011-KOSHINFILE
+           OPEN INPUT  QTS012-KOSHINFILE
+           OPEN INPUT  QTS010-MASTER
+           OPEN OUTPUT QTS013-SIMRPT
+           READ QTS011-KOSHINFILE
+               AT END SET WS-QTS011-EOF TO TRUE
+           END-READ
+           READ QTS012-KOSHINFILE
+               AT END SET WS-QTS012-EOF TO TRUE
+           END-READ.
+
+      * 実際の更新バッチが判定に用いる審査条件（口座/カードステータス
+      * 異常、回収移管中）をQTS011に対して事前に走らせ、更新が謝絶に
+      * なる会員を実運用前に洗い出す。
+       2000-SIMULATE-PRIMARY.
+           IF  QTS011-STSKOZA NOT = ZERO
+               MOVE "PRIM" TO WS-L-KBN
+               MOVE QTS011-PRMKIGYOUCD      TO WS-L-PRMKIGYOUCD
+               MOVE QTS011-PRMSUBRANGEKEY   TO WS-L-PRMSUBRANGEKEY
+               MOVE QTS011-PRMNAIBUKAIINNO  TO WS-L-PRMNAIBUKAIINNO
+               MOVE "ACCOUNT STATUS"        TO WS-L-REASON
+               WRITE QTS013-SIMRPT-LINE FROM WS-LINE
+           END-IF
+           IF  QTS011-STSCARD NOT = ZERO
+               MOVE "PRIM" TO WS-L-KBN
+               MOVE QTS011-PRMKIGYOUCD      TO WS-L-PRMKIGYOUCD
+               MOVE QTS011-PRMSUBRANGEKEY   TO WS-L-PRMSUBRANGEKEY
+               MOVE QTS011-PRMNAIBUKAIINNO  TO WS-L-PRMNAIBUKAIINNO
+               MOVE "CARD STATUS"           TO WS-L-REASON
+               WRITE QTS013-SIMRPT-LINE FROM WS-LINE
+           END-IF
+           IF  QTS011-KIKYMD NOT = ZERO
+               MOVE "PRIM" TO WS-L-KBN
+               MOVE QTS011-PRMKIGYOUCD      TO WS-L-PRMKIGYOUCD
+               MOVE QTS011-PRMSUBRANGEKEY   TO WS-L-PRMSUBRANGEKEY
+               MOVE QTS011-PRMNAIBUKAIINNO  TO WS-L-PRMNAIBUKAIINNO
+               MOVE "COLLECTIONS"           TO WS-L-REASON
+               WRITE QTS013-SIMRPT-LINE FROM WS-LINE
+           END-IF
+           READ QTS011-KOSHINFILE
+               AT END SET WS-QTS011-EOF TO TRUE
+           END-READ.
+
+      * 家族カードはQTS012自身のステータスに加え、口座を共有する
+      * 本会員（QTS010）側の異常も更新謝絶の原因になる。
+       3000-SIMULATE-FAMILY.
+           MOVE QTS012-PRMKIGYOUCD      TO QTS010-PRMKIGYOUCD
+           MOVE QTS012-PRMSUBRANGEKEY   TO QTS010-PRMSUBRANGEKEY
+           MOVE QTS012-PRMNAIBUKAIINNO  TO QTS010-PRMNAIBUKAIINNO
+           READ QTS010-MASTER
+               INVALID KEY CONTINUE
+           END-READ
+           IF  QTS012-STS NOT = ZERO
+               MOVE "FAM " TO WS-L-KBN
+               MOVE QTS012-PRMKIGYOUCD      TO WS-L-PRMKIGYOUCD
+               MOVE QTS012-PRMSUBRANGEKEY   TO WS-L-PRMSUBRANGEKEY
+               MOVE QTS012-PRMNAIBUKAIINNO  TO WS-L-PRMNAIBUKAIINNO
+               MOVE "FAMILY STATUS"         TO WS-L-REASON
+               WRITE QTS013-SIMRPT-LINE FROM WS-LINE
+           END-IF
+           IF  QTS010-STSKOZA NOT = ZERO
+           OR  QTS010-STSCARD NOT = ZERO
+               MOVE "FAM " TO WS-L-KBN
+               MOVE QTS012-PRMKIGYOUCD      TO WS-L-PRMKIGYOUCD
+               MOVE QTS012-PRMSUBRANGEKEY   TO WS-L-PRMSUBRANGEKEY
+               MOVE QTS012-PRMNAIBUKAIINNO  TO WS-L-PRMNAIBUKAIINNO
+               MOVE "PRIMARY ACCT STATUS"   TO WS-L-REASON
+               WRITE QTS013-SIMRPT-LINE FROM WS-LINE
+           END-IF
+           IF  QTS010-KIKYMD NOT = ZERO
+               MOVE "FAM " TO WS-L-KBN
+               MOVE QTS012-PRMKIGYOUCD      TO WS-L-PRMKIGYOUCD
+               MOVE QTS012-PRMSUBRANGEKEY   TO WS-L-PRMSUBRANGEKEY
+               MOVE QTS012-PRMNAIBUKAIINNO  TO WS-L-PRMNAIBUKAIINNO
+               MOVE "PRIMARY COLLECTIONS"   TO WS-L-REASON
+               WRITE QTS013-SIMRPT-LINE FROM WS-LINE
+           END-IF
+           READ QTS012-KOSHINFILE
+               AT END SET WS-QTS012-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE QTS011-KOSHINFILE
+           CLOSE QTS012-KOSHINFILE
+           CLOSE QTS010-MASTER
+           CLOSE QTS013-SIMRPT.
