@@ -0,0 +1,128 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QMA004B
+      ****************************************************************
+      *                キャンペン中間集計更新バッチ                  *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QMA004B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QMA003-JYOKENFILE ASSIGN TO "QMA003"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QMA003-STATUS.
+           SELECT  QCS041-DTLFILE   ASSIGN TO "QCS041"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QCS041-STATUS.
+           SELECT  QMA004-RUIKEI    ASSIGN TO "QMA004"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QMA004-SEG
+                   FILE STATUS IS WS-QMA004-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QMA003-JYOKENFILE.
+       01  QMA003-REC.
+           COPY QMA003 REPLACING ==()== BY ==QMA003==.
+       FD  QCS041-DTLFILE.
+       01  QCS041-REC.
+           COPY QCS041 REPLACING ==()== BY ==QCS041==.
+       FD  QMA004-RUIKEI.
+       01  QMA004-REC.
+           COPY QMA004 REPLACING ==()== BY ==QMA004==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QMA003-STATUS        PIC X(02).
+       01  WS-QCS041-STATUS        PIC X(02).
+       01  WS-QMA004-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-CAN-COUNT             PIC 9(04)     VALUE ZERO.
+       01  WS-CAN-IDX               PIC 9(04).
+       01  WS-CAN-TABLE.
+           05  WS-CAN-ENTRY         OCCURS 500 TIMES
+                                     INDEXED BY WS-CAN-IX.
+               10  WS-CAN-PCANID1    PIC X(002).
+               10  WS-CAN-PCANID2    PIC X(003).
+               10  WS-CAN-OYOKORENBAN PIC 9(001).
+               10  WS-CAN-SYUKEIFROM  PIC X(008).
+               10  WS-CAN-SYUKEITO    PIC X(008).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QMA003-JYOKENFILE
+           OPEN INPUT  QCS041-DTLFILE
+           OPEN I-O    QMA004-RUIKEI
+           PERFORM 1100-LOAD-CAMPAIGN-TABLE
+           READ QCS041-DTLFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * キャンペン条件Ｔ（QMA003）は件数が少ないため、集計期間の
+      * 判定に使う項目だけをワークテーブルへ読み込んでおく。
+       1100-LOAD-CAMPAIGN-TABLE.
+           PERFORM UNTIL WS-EOF
+               READ QMA003-JYOKENFILE
+                   AT END SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CAN-COUNT
+                       MOVE QMA003-PRMPCANID1
+                           TO WS-CAN-PCANID1(WS-CAN-COUNT)
+                       MOVE QMA003-PRMPCANID2
+                           TO WS-CAN-PCANID2(WS-CAN-COUNT)
+                       MOVE QMA003-PRMOYOKORENBAN
+                           TO WS-CAN-OYOKORENBAN(WS-CAN-COUNT)
+                       MOVE QMA003-SYUKEIFROM
+                           TO WS-CAN-SYUKEIFROM(WS-CAN-COUNT)
+                       MOVE QMA003-SYUKEITO
+                           TO WS-CAN-SYUKEITO(WS-CAN-COUNT)
+               END-READ
+           END-PERFORM
+           MOVE "N" TO WS-EOF-SW
+           CLOSE QMA003-JYOKENFILE.
+
+      * 利用明細（QCS041）１件ごとに、集計期間に該当するキャンペンを
+      * すべて探し、中間集計ファイル（QMA004）を最新化する。
+       2000-ACCUMULATE.
+           PERFORM VARYING WS-CAN-IDX FROM 1 BY 1
+                   UNTIL WS-CAN-IDX > WS-CAN-COUNT
+               IF  QCS041-RIYOUBI NOT < WS-CAN-SYUKEIFROM(WS-CAN-IDX)
+               AND QCS041-RIYOUBI NOT > WS-CAN-SYUKEITO(WS-CAN-IDX)
+                   PERFORM 2100-POST-CAMPAIGN
+               END-IF
+           END-PERFORM
+           READ QCS041-DTLFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-POST-CAMPAIGN.
+           MOVE WS-CAN-PCANID1(WS-CAN-IDX)     TO QMA004-PRMPCANID1
+           MOVE WS-CAN-PCANID2(WS-CAN-IDX)     TO QMA004-PRMPCANID2
+           MOVE WS-CAN-OYOKORENBAN(WS-CAN-IDX) TO QMA004-PRMOYOKORENBAN
+           MOVE QCS041-PRMNAIBUKAIINNO         TO QMA004-PRMNAIBUKAIINNO
+           READ QMA004-RUIKEI
+               INVALID KEY
+                   MOVE ZERO TO QMA004-RUIKEIRIYOUKNG
+                   MOVE ZERO TO QMA004-RUIKEIRIYOKAISU
+           END-READ
+           ADD QCS041-GMSKNG   TO QMA004-RUIKEIRIYOUKNG
+           ADD 1               TO QMA004-RUIKEIRIYOKAISU
+           MOVE QCS041-RIYOUBI TO QMA004-SAISHINRIYOUBI
+           MOVE QCS041-RIYOUBI TO QMA004-KOUSHINYMD
+           REWRITE QMA004-REC
+               INVALID KEY
+                   WRITE QMA004-REC
+           END-REWRITE.
+
+       9000-TERMINATE.
+           CLOSE QCS041-DTLFILE
+           CLOSE QMA004-RUIKEI.
