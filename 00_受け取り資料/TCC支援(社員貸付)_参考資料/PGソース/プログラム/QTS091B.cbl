@@ -0,0 +1,101 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS091B
+      ****************************************************************
+      *                入金重複検知バッチ                            *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS091B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS090-NYUKINFILE ASSIGN TO "QTS090"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS090-STATUS.
+           SELECT  SORT-WORK          ASSIGN TO "SRTWK01".
+           SELECT  QTS091-CANDFILE    ASSIGN TO "QTS091"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS091-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS090-NYUKINFILE.
+       01  QTS090-REC.
+           COPY QTS090 REPLACING ==()== BY ==QTS090==.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           COPY QTS090 REPLACING ==()== BY ==SRT==.
+       FD  QTS091-CANDFILE.
+       01  QTS091-REC.
+           COPY QTS091 REPLACING ==()== BY ==QTS091==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS090-STATUS        PIC X(02).
+       01  WS-QTS091-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-FIRST-SW             PIC X(01)     VALUE "Y".
+           88  WS-FIRST-REC                      VALUE "Y".
+       01  WS-PREV-KIGYOUCD        PIC 9(04).
+       01  WS-PREV-SUBRANGEKEY     PIC 9(04).
+       01  WS-PREV-NAIBUKAIINNO    PIC 9(08).
+       01  WS-PREV-MEISAINO        PIC 9(07).
+       01  WS-PREV-KNG             PIC S9(11).
+       01  WS-PREV-NYUKINBI        PIC 9(08).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+      * 会員＋金額＋入金日の完全一致を重複判定キーとし、そのキー順に
+      * 整列後、隣接レコードを突合して二重計上候補を検出する。
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-PRMKIGYOUCD
+                                SRT-PRMSUBRANJEKEY
+                                SRT-PRMNAIBUKAIINNO
+                                SRT-KNG
+                                SRT-NYUKINBI
+               USING QTS090-NYUKINFILE
+               OUTPUT PROCEDURE IS 2000-DETECT-DUPLICATES
+           STOP RUN.
+
+       2000-DETECT-DUPLICATES.
+           OPEN OUTPUT QTS091-CANDFILE
+           PERFORM WITH TEST BEFORE UNTIL WS-EOF
+               RETURN SORT-WORK
+                   AT END SET WS-EOF TO TRUE
+                   NOT AT END PERFORM 2100-CHECK-MATCH
+           END-PERFORM
+           CLOSE QTS091-CANDFILE.
+
+       2100-CHECK-MATCH.
+           IF  NOT WS-FIRST-REC
+           AND SRT-PRMKIGYOUCD      = WS-PREV-KIGYOUCD
+           AND SRT-PRMSUBRANJEKEY   = WS-PREV-SUBRANGEKEY
+           AND SRT-PRMNAIBUKAIINNO  = WS-PREV-NAIBUKAIINNO
+           AND SRT-KNG              = WS-PREV-KNG
+           AND SRT-NYUKINBI         = WS-PREV-NYUKINBI
+           AND SRT-PRMMEISAINO NOT  = WS-PREV-MEISAINO
+               MOVE WS-PREV-KIGYOUCD    TO QTS091-PRM1KIGYOUCD
+               MOVE WS-PREV-SUBRANGEKEY TO QTS091-PRM1SUBRANJEKEY
+               MOVE WS-PREV-NAIBUKAIINNO TO QTS091-PRM1NAIBUKAIINNO
+               MOVE WS-PREV-MEISAINO    TO QTS091-PRM1MEISAINO
+               MOVE SRT-PRMKIGYOUCD     TO QTS091-PRM2KIGYOUCD
+               MOVE SRT-PRMSUBRANJEKEY  TO QTS091-PRM2SUBRANJEKEY
+               MOVE SRT-PRMNAIBUKAIINNO TO QTS091-PRM2NAIBUKAIINNO
+               MOVE SRT-PRMMEISAINO     TO QTS091-PRM2MEISAINO
+               MOVE SRT-KNG             TO QTS091-MATCHKNG
+               MOVE SRT-NYUKINBI        TO QTS091-MATCHNYUKINBI
+               MOVE WS-TODAY            TO QTS091-KENSHUTUYMD
+               MOVE ZERO                TO QTS091-SHORIKBN
+               MOVE ZERO                TO QTS091-SHORIYMD
+               WRITE QTS091-REC
+           END-IF
+           MOVE "N"                    TO WS-FIRST-SW
+           MOVE SRT-PRMKIGYOUCD        TO WS-PREV-KIGYOUCD
+           MOVE SRT-PRMSUBRANJEKEY     TO WS-PREV-SUBRANGEKEY
+           MOVE SRT-PRMNAIBUKAIINNO    TO WS-PREV-NAIBUKAIINNO
+           MOVE SRT-PRMMEISAINO        TO WS-PREV-MEISAINO
+           MOVE SRT-KNG                TO WS-PREV-KNG
+           MOVE SRT-NYUKINBI           TO WS-PREV-NYUKINBI.
