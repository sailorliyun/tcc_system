@@ -0,0 +1,115 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXS001R
+      ****************************************************************
+      *          リアルタイムオーソリ承認・謝絶状況モニタリング      *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QXS001R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QXS001-LOGFILE  ASSIGN TO "QXS001"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QXS001-DASHRPT  ASSIGN TO "QXS001DB"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QXS001-LOGFILE.
+       01  QXS001-REC.
+           COPY QXS001 REPLACING ==()== BY ==QXS001==.
+       FD  QXS001-DASHRPT.
+       01  QXS001-DASHRPT-LINE      PIC X(120).
+       WORKING-STORAGE             SECTION.
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TOTAL-COUNT           PIC 9(07)     VALUE ZERO.
+       01  WS-APPROVED-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-BLACKLIST-COUNT       PIC 9(07)     VALUE ZERO.
+       01  WS-OTHER-DECLINE-COUNT   PIC 9(07)     VALUE ZERO.
+       01  WS-APPROVED-PCT          PIC 9(03)     VALUE ZERO.
+       01  WS-DECLINE-PCT           PIC 9(03)     VALUE ZERO.
+       01  WS-DASH-LINE.
+           05  FILLER               PIC X(20) VALUE
+                   "TOTAL AUTHS:".
+           05  WS-D-TOTAL           PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  FILLER               PIC X(12) VALUE
+                   "APPROVED:".
+           05  WS-D-APPROVED        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(01) VALUE "(".
+           05  WS-D-APPROVEDPCT     PIC ZZ9.
+           05  FILLER               PIC X(02) VALUE "%)".
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  FILLER               PIC X(11) VALUE
+                   "BLACKLIST:".
+           05  WS-D-BLACKLIST       PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  FILLER               PIC X(14) VALUE
+                   "OTHER DECLINE:".
+           05  WS-D-OTHERDECLINE    PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  FILLER               PIC X(13) VALUE
+                   "DECLINE RATE:".
+           05  WS-D-DECLINEPCT      PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE "%".
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-TALLY-AUTHORIZATION UNTIL WS-EOF
+           PERFORM 8000-WRITE-DASHBOARD
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QXS001-LOGFILE
+           OPEN OUTPUT QXS001-DASHRPT
+           READ QXS001-LOGFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * QXS001リアルタイムオーソリログを走査し、承認・ブラック
+      * リスト謝絶・その他謝絶の件数を集計してダッシュボードの
+      * 素材となる承認率／謝絶率を算出する。オンライン処理を
+      * 待たせない参照専用の定期モニタリングバッチとして実装する。
+       2000-TALLY-AUTHORIZATION.
+           ADD 1 TO WS-TOTAL-COUNT
+           EVALUATE QXS001-ERRCODE
+               WHEN "000"
+                   ADD 1 TO WS-APPROVED-COUNT
+               WHEN "BLK"
+                   ADD 1 TO WS-BLACKLIST-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-DECLINE-COUNT
+           END-EVALUATE
+           READ QXS001-LOGFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       8000-WRITE-DASHBOARD.
+           IF  WS-TOTAL-COUNT > ZERO
+               COMPUTE WS-APPROVED-PCT ROUNDED =
+                   WS-APPROVED-COUNT * 100 / WS-TOTAL-COUNT
+               COMPUTE WS-DECLINE-PCT ROUNDED =
+                   (WS-BLACKLIST-COUNT + WS-OTHER-DECLINE-COUNT)
+                       * 100 / WS-TOTAL-COUNT
+           ELSE
+               MOVE ZERO TO WS-APPROVED-PCT
+               MOVE ZERO TO WS-DECLINE-PCT
+           END-IF
+           MOVE WS-TOTAL-COUNT         TO WS-D-TOTAL
+           MOVE WS-APPROVED-COUNT      TO WS-D-APPROVED
+           MOVE WS-APPROVED-PCT        TO WS-D-APPROVEDPCT
+           MOVE WS-BLACKLIST-COUNT     TO WS-D-BLACKLIST
+           MOVE WS-OTHER-DECLINE-COUNT TO WS-D-OTHERDECLINE
+           MOVE WS-DECLINE-PCT         TO WS-D-DECLINEPCT
+           MOVE WS-DASH-LINE TO QXS001-DASHRPT-LINE
+           WRITE QXS001-DASHRPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE QXS001-LOGFILE
+           CLOSE QXS001-DASHRPT.
