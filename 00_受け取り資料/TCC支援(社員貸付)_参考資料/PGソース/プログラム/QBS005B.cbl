@@ -0,0 +1,105 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QBS005B
+      ****************************************************************
+      *                団体貸付企業適格性チェックバッチ              *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QBS005B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QBS002-APPFILE  ASSIGN TO "QBS002"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QBS002-STATUS.
+           SELECT  QBS005-DANTAI   ASSIGN TO "QBS005"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QBS005-AITESAKINO
+                   FILE STATUS IS WS-QBS005-STATUS.
+           SELECT  QBS005-EXCPRPT  ASSIGN TO "QBS005EX"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QBS002-APPFILE.
+       01  QBS002-REC.
+           COPY QBS002.
+       FD  QBS005-DANTAI.
+       01  QBS005-REC.
+           COPY QBS005.
+       FD  QBS005-EXCPRPT.
+       01  QBS005-EXCPRPT-LINE     PIC X(80).
+       WORKING-STORAGE             SECTION.
+       01  WS-QBS002-STATUS        PIC X(02).
+       01  WS-QBS005-STATUS        PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-LINE.
+           05  WS-L-GAIBUKAIINNO   PIC 9(12).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-AITESAKINO     PIC X(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-L-REASON         PIC X(30).
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-APP UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QBS002-APPFILE
+           OPEN INPUT  QBS005-DANTAI
+           OPEN OUTPUT QBS005-EXCPRPT
+           READ QBS002-APPFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * DANTAIINFが設定されている団体貸付申込のみを対象に、提携先
+      * 企業マスタとの整合性（登録有無・契約有効性）を検証する。
+       2000-PROCESS-APP.
+           IF  QBS002-AITESAKINO NOT = SPACES
+           AND QBS002-AITESAKINO NOT = LOW-VALUES
+               PERFORM 2100-VERIFY-DANTAI
+           END-IF
+           READ QBS002-APPFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-VERIFY-DANTAI.
+           MOVE QBS002-AITESAKINO TO QBS005-AITESAKINO
+           READ QBS005-DANTAI
+               INVALID KEY
+                   MOVE "NOT REGISTERED AS PARTNER"
+                       TO WS-L-REASON
+                   PERFORM 3000-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   IF  QBS005-KEIYAKUSTATUS NOT = "1"
+                       MOVE "PARTNER CONTRACT ENDED"
+                           TO WS-L-REASON
+                       PERFORM 3000-WRITE-EXCEPTION
+                   ELSE
+                       IF  QBS005-YUKOKIGEN < WS-TODAY
+                           MOVE "PARTNER CONTRACT EXPIRED"
+                               TO WS-L-REASON
+                           PERFORM 3000-WRITE-EXCEPTION
+                       END-IF
+                   END-IF
+           END-READ.
+
+       3000-WRITE-EXCEPTION.
+           MOVE QBS002-GAIBUKAIINNO TO WS-L-GAIBUKAIINNO
+           MOVE QBS002-AITESAKINO   TO WS-L-AITESAKINO
+           MOVE WS-LINE             TO QBS005-EXCPRPT-LINE
+           WRITE QBS005-EXCPRPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE QBS002-APPFILE
+           CLOSE QBS005-DANTAI
+           CLOSE QBS005-EXCPRPT.
