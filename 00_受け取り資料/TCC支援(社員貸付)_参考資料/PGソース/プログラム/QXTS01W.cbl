@@ -0,0 +1,113 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QXTS01W
+      ****************************************************************
+      *          CICリアルタイム照会タイムアウト再照会キュー登録    *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QXTS01W.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QXTS01-ANSFILE  ASSIGN TO "QXTS01"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  QXTS01Q-QUEFILE ASSIGN TO "QXTS01Q"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QXTS01Q-PRM
+                   FILE STATUS IS WS-QXTS01Q-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QXTS01-ANSFILE.
+       01  QXTS01-REC.
+           COPY QXTS01.
+       FD  QXTS01Q-QUEFILE.
+       01  QXTS01Q-REC.
+           COPY QXTS01Q REPLACING ==()== BY ==QXTS01Q==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QXTS01Q-STATUS       PIC X(02).
+       01  WS-EOF-SW               PIC X(01)     VALUE "N".
+           88  WS-EOF                            VALUE "Y".
+       01  WS-TODAY                PIC 9(08).
+       01  WS-INQUIRY-COUNT        PIC 9(07)     VALUE ZERO.
+       01  WS-TIMEOUT-COUNT        PIC 9(07)     VALUE ZERO.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-INQUIRY UNTIL WS-EOF
+           PERFORM 8000-DISPLAY-RESULTS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QXTS01-ANSFILE
+           OPEN I-O    QXTS01Q-QUEFILE
+           READ QXTS01-ANSFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * CICリアルタイム照会の応答（QXTS01）を読み、応答エラー
+      * （QXTS01-ERR）またはサブエラー（QXTS01-SRERR）がタイム
+      * アウト等で設定されている場合、オペレータによる手動再送を
+      * 待たずに再照会キュー（QXTS01Q）へ自動登録し、次回バッチ
+      * CIC照会でまとめて再処理させる。
+       2000-CHECK-INQUIRY.
+           ADD 1 TO WS-INQUIRY-COUNT
+           IF  QXTS01-ERR   NOT = SPACES
+           OR  QXTS01-SRERR NOT = SPACES
+               ADD 1 TO WS-TIMEOUT-COUNT
+               PERFORM 3000-QUEUE-FOR-RETRY
+           END-IF
+           READ QXTS01-ANSFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-QUEUE-FOR-RETRY.
+           MOVE QXTS01-KWSID  TO QXTS01Q-PRMKWSID
+           MOVE QXTS01-INQNO  TO QXTS01Q-PRMINQNO
+           READ QXTS01Q-QUEFILE
+               INVALID KEY
+                   PERFORM 3100-ADD-QUEUE-ENTRY
+               NOT INVALID KEY
+                   PERFORM 3200-RETRY-QUEUE-ENTRY
+           END-READ.
+
+       3100-ADD-QUEUE-ENTRY.
+           INITIALIZE QXTS01Q-REC
+           MOVE QXTS01-KWSID  TO QXTS01Q-PRMKWSID
+           MOVE QXTS01-INQNO  TO QXTS01Q-PRMINQNO
+           MOVE QXTS01-USER2  TO QXTS01Q-USER2
+           MOVE QXTS01-NAME   TO QXTS01Q-NAME
+           MOVE QXTS01-SYMD   TO QXTS01Q-SYMD
+           MOVE QXTS01-KYKBN  TO QXTS01Q-KYKBN
+           MOVE QXTS01-ERR    TO QXTS01Q-ERR
+           MOVE QXTS01-SRERR  TO QXTS01Q-SRERR
+           MOVE WS-TODAY      TO QXTS01Q-QUEUEYMD
+           MOVE 1             TO QXTS01Q-RETRYCNT
+           WRITE QXTS01Q-REC
+               INVALID KEY
+                   DISPLAY "QXTS01W: QUEUE ADD FAILED " QXTS01Q-PRM
+           END-WRITE.
+
+       3200-RETRY-QUEUE-ENTRY.
+           MOVE QXTS01-ERR    TO QXTS01Q-ERR
+           MOVE QXTS01-SRERR  TO QXTS01Q-SRERR
+           MOVE WS-TODAY      TO QXTS01Q-QUEUEYMD
+           ADD 1 TO QXTS01Q-RETRYCNT
+           REWRITE QXTS01Q-REC
+               INVALID KEY
+                   DISPLAY "QXTS01W: QUEUE UPDATE FAILED " QXTS01Q-PRM
+           END-REWRITE.
+
+       8000-DISPLAY-RESULTS.
+           DISPLAY "QXTS01W: INQUIRIES CHECKED " WS-INQUIRY-COUNT
+           DISPLAY "QXTS01W: QUEUED FOR RETRY  " WS-TIMEOUT-COUNT.
+
+       9000-TERMINATE.
+           CLOSE QXTS01-ANSFILE
+           CLOSE QXTS01Q-QUEFILE.
