@@ -0,0 +1,151 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QTS081B
+      ****************************************************************
+      *                ポイント失効事前通知バッチ                    *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QTS081B.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QTS080-POINTFILE  ASSIGN TO "QTS080"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QTS080-STATUS.
+           SELECT  QTS081-NOTIFYHIST ASSIGN TO "QTS081"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS QTS081-SEG
+                   FILE STATUS IS WS-QTS081-STATUS.
+           SELECT  QTS010-MASTER     ASSIGN TO "QTS010"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS QTS010-PRM
+                   FILE STATUS IS WS-QTS010-STATUS.
+      * 手紙キューはQYAB020Pレイアウトの発生元別ファイルとし、印刷
+      * バッチが各発生元のファイルをマージして投入する。QMA005Bなど
+      * 他の発生元と同一ファイルにOPEN OUTPUTすると先行分を消すため。
+           SELECT  QYAB020P-LETTERQ  ASSIGN TO "QTS081LQ"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QYAB020P-STATUS.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QTS080-POINTFILE.
+       01  QTS080-REC.
+           COPY QTS080 REPLACING ==()== BY ==QTS080==.
+       FD  QTS081-NOTIFYHIST.
+       01  QTS081-REC.
+           COPY QTS081 REPLACING ==()== BY ==QTS081==.
+       FD  QTS010-MASTER.
+       01  QTS010-REC.
+           COPY QTS010 REPLACING ==()== BY ==QTS010==.
+       FD  QYAB020P-LETTERQ.
+       01  QYAB020P-REC.
+           COPY QYAB020P REPLACING ==()== BY ==QYAB020P==.
+       WORKING-STORAGE             SECTION.
+       01  WS-QTS080-STATUS         PIC X(02).
+       01  WS-QTS081-STATUS         PIC X(02).
+       01  WS-QTS010-STATUS         PIC X(02).
+       01  WS-QYAB020P-STATUS       PIC X(02).
+       01  WS-EOF-SW                PIC X(01)     VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+       01  WS-TODAY                 PIC 9(08).
+       01  WS-NOTICE-CUTOFF-YMD     PIC 9(08).
+       01  WS-RENBAN                PIC 9(04)     VALUE ZERO.
+      * 事前通知期間（失効日のＮ日前から通知対象とする）
+       01  WS-NOTICE-DAYS           PIC 9(03)     VALUE 30.
+       01  WS-TODAY-INT             PIC S9(09) COMP.
+       01  WS-HIKIKAEYUKO-INT       PIC S9(09) COMP.
+       01  WS-DAYS-TO-EXPIRE        PIC S9(09) COMP.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY) TO WS-TODAY-INT
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-EXPIRING UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  QTS080-POINTFILE
+           OPEN I-O    QTS081-NOTIFYHIST
+           OPEN INPUT  QTS010-MASTER
+           OPEN OUTPUT QYAB020P-LETTERQ
+           READ QTS080-POINTFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      * 引換有効期限が事前通知日数以内かつ残ポイントが有るレコードを
+      * 対象に、未通知のものだけ会員へ通知状を発行する。
+       2000-CHECK-EXPIRING.
+           IF  QTS080-TOKTZANPOINT > ZERO
+           AND QTS080-ZOKHIKIKAEYUKO NOT = ZERO
+               MOVE FUNCTION INTEGER-OF-DATE(QTS080-ZOKHIKIKAEYUKO)
+                   TO WS-HIKIKAEYUKO-INT
+               COMPUTE WS-DAYS-TO-EXPIRE =
+                   WS-HIKIKAEYUKO-INT - WS-TODAY-INT
+               IF  WS-DAYS-TO-EXPIRE >= ZERO
+               AND WS-DAYS-TO-EXPIRE <= WS-NOTICE-DAYS
+                   PERFORM 2100-NOTIFY-IF-NEW
+               END-IF
+           END-IF
+           READ QTS080-POINTFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-NOTIFY-IF-NEW.
+           MOVE QTS080-PRMKIGYOUCD      TO QTS081-PRMKIGYOUCD
+           MOVE QTS080-PRMSUBRANGEKEY   TO QTS081-PRMSUBRANGEKEY
+           MOVE QTS080-PRMNAIBUKAIINNO  TO QTS081-PRMNAIBUKAIINNO
+           MOVE QTS080-ZOKHIKIKAEYUKO   TO QTS081-PRMHIKIKAEYUKO
+           READ QTS081-NOTIFYHIST
+               INVALID KEY
+                   PERFORM 2200-BUILD-LETTER
+                   MOVE WS-TODAY              TO QTS081-TUUCHIYMD
+                   MOVE QTS080-TOKTZANPOINT   TO QTS081-TUUCHIZANPOINT
+                   WRITE QTS081-REC
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       2200-BUILD-LETTER.
+           MOVE QTS080-PRMKIGYOUCD      TO QTS010-PRMKIGYOUCD
+           MOVE QTS080-PRMSUBRANGEKEY   TO QTS010-PRMSUBRANGEKEY
+           MOVE QTS080-PRMNAIBUKAIINNO  TO QTS010-PRMNAIBUKAIINNO
+           READ QTS010-MASTER
+               INVALID KEY
+                   DISPLAY "QTS081B: MEMBER NOT FOUND " QTS010-PRM
+               NOT INVALID KEY
+                   ADD 1 TO WS-RENBAN
+                   INITIALIZE QYAB020P-REC
+      * 文書番号＝ポイント失効事前通知の固定文書コード。印刷側はこの
+      * 番号で失効通知文面テンプレートを選択する。
+                   MOVE "PTEXPIRE"            TO QYAB020P-PRMBUNSYONO
+                   MOVE WS-TODAY              TO QYAB020P-PRMSAKUSEIYMD
+                   MOVE WS-RENBAN             TO QYAB020P-PRMRENBAN
+                   MOVE QTS080-PRMKIGYOUCD    TO QYAB020P-KIGYOCD
+                   MOVE QTS080-PRMSUBRANGEKEY TO QYAB020P-SUBRNG
+                   MOVE QTS080-PRMNAIBUKAIINNO
+                                              TO QYAB020P-NAIBUKAIIN
+                   MOVE QTS010-HONSHIMEIKANA  TO QYAB020P-SHIMEIKAN
+                   MOVE QTS010-JTKYUUBINNO    TO QYAB020P-JTKYUUBINNO
+                   MOVE QTS010-JTKJUSHOKANA   TO QYAB020P-JTKJUSHO1
+                   MOVE QTS010-JTKTELNO       TO QYAB020P-JTKTELNO
+                   MOVE QTS080-TOKTZANPOINT   TO QYAB020P-RIYOUKNG
+                   MOVE QTS080-ZOKHIKIKAEYUKO(5:4)
+                                              TO QYAB020P-YUKOKIGEN
+                   MOVE "0"                   TO QYAB020P-PRINTFLG
+                   MOVE FUNCTION CURRENT-DATE
+                                        TO QYAB020P-TOUROKUDATETIME
+                   WRITE QYAB020P-REC
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE QTS080-POINTFILE
+           CLOSE QTS081-NOTIFYHIST
+           CLOSE QTS010-MASTER
+           CLOSE QYAB020P-LETTERQ.
