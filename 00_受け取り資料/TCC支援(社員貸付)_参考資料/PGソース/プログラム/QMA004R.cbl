@@ -0,0 +1,202 @@
+      *8...........2.........3.........4.........5........6........7.........8
+      *    QMA004R
+      ****************************************************************
+      *                キャンペン進捗ダッシュボードレポート          *
+      *                             DATA-WRITTEN  26.08.08           *
+      *--------------------------------------------------------------*
+      *                  修  正  履  歴                              *
+      *   管理NO   修正理由                      担当者   修正日付   *
+      *   000001   新規作成                      FIP      26/08/08   *
+      ****************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 QMA004R.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  QMA003-JYOKENFILE ASSIGN TO "QMA003"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-QMA003-STATUS.
+           SELECT  SORT-QMA003      ASSIGN TO "SRTWK01".
+           SELECT  SORTED-QMA003    ASSIGN TO "SRTOUT01"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SQ-STATUS.
+           SELECT  QMA004-RUIKEI    ASSIGN TO "QMA004"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS QMA004-SEG
+                   FILE STATUS IS WS-QMA004-STATUS.
+           SELECT  QMA004-DASHRPT   ASSIGN TO "QMA004DR"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  QMA003-JYOKENFILE.
+       01  QMA003IN-REC.
+           COPY QMA003 REPLACING ==()== BY ==QMA003IN==.
+       SD  SORT-QMA003.
+       01  SORT-QMA003-REC.
+           COPY QMA003 REPLACING ==()== BY ==SQ==.
+       FD  SORTED-QMA003.
+       01  QMA003-REC.
+           COPY QMA003 REPLACING ==()== BY ==QMA003==.
+       FD  QMA004-RUIKEI.
+       01  QMA004-REC.
+           COPY QMA004 REPLACING ==()== BY ==QMA004==.
+       FD  QMA004-DASHRPT.
+       01  QMA004-DASHRPT-LINE      PIC X(120).
+       WORKING-STORAGE             SECTION.
+       01  WS-QMA003-STATUS        PIC X(02).
+       01  WS-SQ-STATUS            PIC X(02).
+       01  WS-QMA004-STATUS        PIC X(02).
+       01  WS-QMA003-EOF-SW        PIC X(01)     VALUE "N".
+           88  WS-QMA003-EOF                     VALUE "Y".
+       01  WS-QMA004-EOF-SW        PIC X(01)     VALUE "N".
+           88  WS-QMA004-EOF                     VALUE "Y".
+       01  WS-HAVE-REC-SW          PIC X(01)     VALUE "N".
+           88  WS-HAVE-REC                       VALUE "Y".
+       01  WS-QMA004-LOW-SW        PIC X(01)     VALUE "N".
+           88  WS-QMA004-LOW                     VALUE "Y".
+       01  WS-PARTICIPANTS         PIC 9(07).
+       01  WS-KNG-ACHIEVED         PIC 9(07).
+       01  WS-KAISU-ACHIEVED       PIC 9(07).
+       01  WS-BOTH-ACHIEVED        PIC 9(07).
+       01  WS-HEADING1.
+           05  FILLER              PIC X(38) VALUE
+               "CAMPAIGN PARTICIPATION DASHBOARD".
+       01  WS-HEADING2.
+           05  FILLER              PIC X(10) VALUE "CAN-ID1/2".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE "OYAKO".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE "PARTICIPANTS".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "KNG-HIT".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "KAISU-HIT".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "BOTH-HIT".
+       01  WS-DETAIL-LINE.
+           05  WS-D-PCANID1        PIC X(02).
+           05  FILLER              PIC X(01) VALUE "/".
+           05  WS-D-PCANID2        PIC X(03).
+           05  FILLER              PIC X(06) VALUE SPACES.
+           05  WS-D-OYAKO          PIC 9(01).
+           05  FILLER              PIC X(11) VALUE SPACES.
+           05  WS-D-PARTICIPANTS   PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  WS-D-KNGHIT         PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  WS-D-KAISUHIT       PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  WS-D-BOTHHIT        PIC ZZZ,ZZ9.
+       PROCEDURE                   DIVISION.
+       0000-MAIN.
+           PERFORM 1000-SORT-INPUT
+           PERFORM 1200-INITIALIZE
+           PERFORM 2000-PROCESS-CAMPAIGN UNTIL WS-QMA003-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      * QMA003の抽出条件ファイルの物理順(PRMRENBAN)は
+      * QMA004の累計キー(PRMPCANID1/2+PRMOYOKORENBAN)と一致する保証が
+      * ないため、突き合わせ前に同一キーの昇順でソートしておく。
+       1000-SORT-INPUT.
+           SORT SORT-QMA003
+               ON ASCENDING KEY SQ-PRMPCANID1 SQ-PRMPCANID2
+                                SQ-PRMOYOKORENBAN
+               USING QMA003-JYOKENFILE
+               GIVING SORTED-QMA003.
+
+       1200-INITIALIZE.
+           OPEN INPUT  SORTED-QMA003
+           OPEN INPUT  QMA004-RUIKEI
+           OPEN OUTPUT QMA004-DASHRPT
+           WRITE QMA004-DASHRPT-LINE FROM WS-HEADING1
+           WRITE QMA004-DASHRPT-LINE FROM WS-HEADING2
+           READ SORTED-QMA003
+               AT END SET WS-QMA003-EOF TO TRUE
+           END-READ
+           PERFORM 1100-PRIME-QMA004.
+
+       1100-PRIME-QMA004.
+           READ QMA004-RUIKEI NEXT RECORD
+               AT END SET WS-QMA004-EOF TO TRUE
+               NOT AT END SET WS-HAVE-REC TO TRUE
+           END-READ.
+
+      * QMA004には、QMA003の抽出条件から既に外れたOYAKORENBANの
+      * 積み残し集計が残っている場合がある。そのようなレコードの
+      * キーは現在のQMA003キーより前に並ぶが一致はしないため、
+      * 集計対象外として読み飛ばしてからでないと突き合わせが
+      * カーソル固着を起こす。
+       1150-SKIP-STALE-QMA004.
+           PERFORM 1160-TEST-QMA004-KEY
+           PERFORM UNTIL WS-QMA004-EOF OR NOT WS-QMA004-LOW
+               PERFORM 1100-PRIME-QMA004
+               PERFORM 1160-TEST-QMA004-KEY
+           END-PERFORM.
+
+       1160-TEST-QMA004-KEY.
+           MOVE "N" TO WS-QMA004-LOW-SW
+           IF  NOT WS-QMA004-EOF
+               IF  QMA004-PRMPCANID1 < QMA003-PRMPCANID1
+                   SET WS-QMA004-LOW TO TRUE
+               ELSE
+                   IF  QMA004-PRMPCANID1 = QMA003-PRMPCANID1
+                       IF  QMA004-PRMPCANID2 < QMA003-PRMPCANID2
+                           SET WS-QMA004-LOW TO TRUE
+                       ELSE
+                           IF  QMA004-PRMPCANID2 = QMA003-PRMPCANID2
+                           AND QMA004-PRMOYOKORENBAN
+                                               < QMA003-PRMOYOKORENBAN
+                               SET WS-QMA004-LOW TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * QMA003の各キャンペンについて、抽出バッチの結果を待たずに
+      * QMA004の中間集計を突き合わせ、しきい値の達成状況を集計する。
+       2000-PROCESS-CAMPAIGN.
+           MOVE ZERO TO WS-PARTICIPANTS WS-KNG-ACHIEVED
+                        WS-KAISU-ACHIEVED WS-BOTH-ACHIEVED
+           PERFORM 1150-SKIP-STALE-QMA004
+           PERFORM UNTIL WS-QMA004-EOF
+               OR  QMA004-PRMPCANID1     NOT = QMA003-PRMPCANID1
+               OR  QMA004-PRMPCANID2     NOT = QMA003-PRMPCANID2
+               OR  QMA004-PRMOYOKORENBAN NOT = QMA003-PRMOYOKORENBAN
+               PERFORM 2100-TALLY-MEMBER
+               PERFORM 1100-PRIME-QMA004
+           END-PERFORM
+           PERFORM 3000-WRITE-DETAIL
+           READ SORTED-QMA003
+               AT END SET WS-QMA003-EOF TO TRUE
+           END-READ.
+
+       2100-TALLY-MEMBER.
+           ADD 1 TO WS-PARTICIPANTS
+           IF  QMA004-RUIKEIRIYOUKNG >= QMA003-RIYOUKNG
+               ADD 1 TO WS-KNG-ACHIEVED
+           END-IF
+           IF  QMA004-RUIKEIRIYOKAISU >= QMA003-RIYOKAISU
+               ADD 1 TO WS-KAISU-ACHIEVED
+           END-IF
+           IF  QMA004-RUIKEIRIYOUKNG  >= QMA003-RIYOUKNG
+           AND QMA004-RUIKEIRIYOKAISU >= QMA003-RIYOKAISU
+               ADD 1 TO WS-BOTH-ACHIEVED
+           END-IF.
+
+       3000-WRITE-DETAIL.
+           MOVE QMA003-PRMPCANID1     TO WS-D-PCANID1
+           MOVE QMA003-PRMPCANID2     TO WS-D-PCANID2
+           MOVE QMA003-PRMOYOKORENBAN TO WS-D-OYAKO
+           MOVE WS-PARTICIPANTS       TO WS-D-PARTICIPANTS
+           MOVE WS-KNG-ACHIEVED       TO WS-D-KNGHIT
+           MOVE WS-KAISU-ACHIEVED     TO WS-D-KAISUHIT
+           MOVE WS-BOTH-ACHIEVED      TO WS-D-BOTHHIT
+           WRITE QMA004-DASHRPT-LINE FROM WS-DETAIL-LINE.
+
+       9000-TERMINATE.
+           CLOSE SORTED-QMA003
+           CLOSE QMA004-RUIKEI
+           CLOSE QMA004-DASHRPT.
